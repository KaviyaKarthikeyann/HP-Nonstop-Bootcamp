@@ -0,0 +1,126 @@
+      ******************************************************************
+      * PROGRAM:      DAILYRUN
+      * AUTHOR:       R. J. PILLAI - OPERATIONS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Daily run-control driver.  There is no JCL
+      *               anywhere in this shop, so the payroll, loan, and
+      *               student-report jobs have always been compiled
+      *               and run by hand in whatever order someone
+      *               remembered.  This driver runs each job step in
+      *               the correct sequence and checks its completion
+      *               code before starting the next step, so a failed
+      *               step is reported instead of silently being
+      *               overwritten by the next one.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original daily run-control driver.
+      *   2026-08-08  RJP  Payroll and loan steps now pass their run
+      *                    parameters on the command line instead of
+      *                    a bare program name - both programs used to
+      *                    ACCEPT their mode from stdin, which this
+      *                    driver never supplies, so the unattended
+      *                    chain either hung (ANNUITYCALC) or silently
+      *                    ran with defaults it could not override
+      *                    (TAXC's restart/exception settings).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRUN.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME                  PIC X(20).
+       01  WS-STEP-COMMAND               PIC X(80).
+       01  WS-ABORT-SWITCH                PIC X(01) VALUE "N".
+           88  WS-RUN-ABORTED                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "DAILY RUN CONTROL - STARTING".
+           PERFORM 1000-RUN-PAYROLL-STEP
+               THRU 1000-EXIT.
+           IF NOT WS-RUN-ABORTED
+               PERFORM 2000-RUN-LOAN-STEP
+                   THRU 2000-EXIT
+           END-IF.
+           IF NOT WS-RUN-ABORTED
+               PERFORM 3000-RUN-STUDENT-STEPS
+                   THRU 3000-EXIT
+           END-IF.
+           IF WS-RUN-ABORTED
+               DISPLAY "DAILY RUN CONTROL - ABORTED"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "DAILY RUN CONTROL - COMPLETED NORMALLY"
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      * TAXC's command-line parameter is fixed-column: run mode (F),
+      * restart switch (N - the daily run always starts fresh; a
+      * restart after an aborted run is an operator-driven manual
+      * rerun, not part of this chain), and the exception threshold
+      * as an unsigned 9(3)V99 (00500 = 5.00%, the standing default).
+       1000-RUN-PAYROLL-STEP.
+           MOVE "PAYROLL REGISTER" TO WS-STEP-NAME.
+           MOVE "TAXC F N 00500"   TO WS-STEP-COMMAND.
+           PERFORM 9000-RUN-ONE-STEP
+               THRU 9000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-RUN-LOAN-STEP.
+           MOVE "LOAN AMORTIZATION" TO WS-STEP-NAME.
+           MOVE "ANNUITYCALC N"     TO WS-STEP-COMMAND.
+           PERFORM 9000-RUN-ONE-STEP
+               THRU 9000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       3000-RUN-STUDENT-STEPS.
+           MOVE "STUDENT MASTER LOAD"  TO WS-STEP-NAME.
+           MOVE "STUDLOAD"             TO WS-STEP-COMMAND.
+           PERFORM 9000-RUN-ONE-STEP
+               THRU 9000-EXIT.
+           IF NOT WS-RUN-ABORTED
+               MOVE "STUDENT CLASS RANK" TO WS-STEP-NAME
+               MOVE "CLASSRANK"          TO WS-STEP-COMMAND
+               PERFORM 9000-RUN-ONE-STEP
+                   THRU 9000-EXIT
+           END-IF.
+           IF NOT WS-RUN-ABORTED
+               MOVE "STUDENT REPORT CARDS" TO WS-STEP-NAME
+               MOVE "REPCARD"              TO WS-STEP-COMMAND
+               PERFORM 9000-RUN-ONE-STEP
+                   THRU 9000-EXIT
+           END-IF.
+           IF NOT WS-RUN-ABORTED
+               MOVE "STUDENT BALANCE CHECK" TO WS-STEP-NAME
+               MOVE "BALCHK"                TO WS-STEP-COMMAND
+               PERFORM 9000-RUN-ONE-STEP
+                   THRU 9000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       9000-RUN-ONE-STEP.
+           DISPLAY "STEP STARTING - " WS-STEP-NAME.
+           CALL "SYSTEM" USING WS-STEP-COMMAND.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "STEP FAILED    - " WS-STEP-NAME
+                   " RETURN CODE " RETURN-CODE
+               SET WS-RUN-ABORTED TO TRUE
+           ELSE
+               DISPLAY "STEP COMPLETE  - " WS-STEP-NAME
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM DAILYRUN.
