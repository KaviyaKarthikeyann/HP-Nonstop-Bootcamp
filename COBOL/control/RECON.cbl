@@ -0,0 +1,273 @@
+      ******************************************************************
+      * PROGRAM:      RECON
+      * AUTHOR:       R. J. PILLAI - OPERATIONS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Control-total reconciliation between the payroll
+      *               register and the general ledger.  TAXC appends
+      *               its grand net pay and grand tax to RUN-TOTAL-
+      *               HISTORY every run, and GLPOST appends its total
+      *               debits and total credits to GL-TOTAL-HISTORY
+      *               every run.  This program reads both history
+      *               files, keeps the most recent entry from each,
+      *               and confirms that the payroll net pay was posted
+      *               to the GL as debits and the payroll tax withheld
+      *               was posted as credits.  A mismatch is written to
+      *               a reconciliation exception line instead of being
+      *               caught only at month-end close.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original control-total reconciliation
+      *                    program.
+      *   2026-08-08  RJP  Reads the payroll history record through
+      *                    the shared RUNTOT copybook instead of its
+      *                    own hand-rolled layout, matching what TAXC
+      *                    and TRENDRPT now use.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-TOTAL-HISTORY-FILE ASSIGN TO "RUNHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
+
+           SELECT GL-TOTAL-HISTORY-FILE ASSIGN TO "GLHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLHIST-STATUS.
+
+           SELECT RECONCILIATION-EXCEPTION-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-TOTAL-HISTORY-FILE.
+       01  RUN-TOTAL-HISTORY-LINE        PIC X(40).
+
+       FD  GL-TOTAL-HISTORY-FILE.
+       01  GL-TOTAL-HISTORY-LINE         PIC X(40).
+
+       FD  RECONCILIATION-EXCEPTION-FILE.
+       01  RECONCILIATION-EXCEPTION-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-RUNHIST-STATUS         PIC X(02) VALUE "00".
+           05  WS-GLHIST-STATUS          PIC X(02) VALUE "00".
+           05  WS-RECONRPT-STATUS        PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-RUNHIST-EOF-SWITCH     PIC X(01) VALUE "N".
+               88  WS-RUNHIST-END-OF-FILE       VALUE "Y".
+           05  WS-GLHIST-EOF-SWITCH      PIC X(01) VALUE "N".
+               88  WS-GLHIST-END-OF-FILE        VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RUNHIST-RECORDS-READ   PIC 9(9) COMP VALUE ZERO.
+           05  WS-GLHIST-RECORDS-READ    PIC 9(9) COMP VALUE ZERO.
+
+       COPY RUNTOT.
+
+       01  WS-GL-HISTORY-ENTRY.
+           05  WS-GLHIST-DATE            PIC 9(8).
+           05  FILLER                    PIC X(01).
+           05  WS-GLHIST-DEBITS          PIC 9(11)V99.
+           05  FILLER                    PIC X(01).
+           05  WS-GLHIST-CREDITS         PIC 9(11)V99.
+
+       01  WS-PAYROLL-DATE               PIC 9(8) VALUE ZERO.
+       01  WS-PAYROLL-TAX                PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+       01  WS-PAYROLL-NET                PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-GL-DATE                    PIC 9(8) VALUE ZERO.
+       01  WS-GL-DEBITS                  PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+       01  WS-GL-CREDITS                 PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-NET-VS-DEBITS-DIFF         PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+       01  WS-TAX-VS-CREDITS-DIFF        PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-OUT-OF-BALANCE-SWITCH      PIC X(01) VALUE "N".
+           88  WS-OUT-OF-BALANCE                 VALUE "Y".
+
+       01  WS-DETAIL-LINE-1.
+           05  FILLER                    PIC X(24) VALUE
+               "PAYROLL NET PAY       : ".
+           05  WS-DTL-NET                PIC $$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-2.
+           05  FILLER                    PIC X(24) VALUE
+               "GL TOTAL DEBITS       : ".
+           05  WS-DTL-DEBITS             PIC $$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-3.
+           05  FILLER                    PIC X(24) VALUE
+               "PAYROLL TAX WITHHELD  : ".
+           05  WS-DTL-TAX                PIC $$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-4.
+           05  FILLER                    PIC X(24) VALUE
+               "GL TOTAL CREDITS      : ".
+           05  WS-DTL-CREDITS            PIC $$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-5.
+           05  FILLER                    PIC X(24) VALUE
+               "NET-VS-DEBITS VARIANCE: ".
+           05  WS-DTL-NET-DIFF           PIC -$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-6.
+           05  FILLER                    PIC X(24) VALUE
+               "TAX-VS-CREDITS VARIANCE".
+           05  FILLER                    PIC X(02) VALUE ": ".
+           05  WS-DTL-TAX-DIFF           PIC -$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-READ-RUN-HISTORY
+               THRU 2000-EXIT
+               UNTIL WS-RUNHIST-END-OF-FILE.
+           PERFORM 3000-READ-GL-HISTORY
+               THRU 3000-EXIT
+               UNTIL WS-GLHIST-END-OF-FILE.
+           PERFORM 4000-COMPARE-TOTALS
+               THRU 4000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUN-TOTAL-HISTORY-FILE.
+           OPEN INPUT GL-TOTAL-HISTORY-FILE.
+           OPEN OUTPUT RECONCILIATION-EXCEPTION-FILE.
+       1000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 2000-READ-RUN-HISTORY - keep the last payroll history entry,
+      *                         mirroring TRENDRPT's sliding-total
+      *                         technique.
+      * ================================================================
+       2000-READ-RUN-HISTORY.
+           READ RUN-TOTAL-HISTORY-FILE
+               AT END
+                   SET WS-RUNHIST-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RUNHIST-RECORDS-READ
+                   MOVE RUN-TOTAL-HISTORY-LINE
+                       TO RUN-TOTAL-HISTORY-RECORD
+                   MOVE RT-RUN-DATE-NUM TO WS-PAYROLL-DATE
+                   MOVE RT-TOTAL-TAX    TO WS-PAYROLL-TAX
+                   MOVE RT-TOTAL-NET    TO WS-PAYROLL-NET
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 3000-READ-GL-HISTORY - keep the last GL history entry.
+      * ================================================================
+       3000-READ-GL-HISTORY.
+           READ GL-TOTAL-HISTORY-FILE
+               AT END
+                   SET WS-GLHIST-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-GLHIST-RECORDS-READ
+                   MOVE GL-TOTAL-HISTORY-LINE TO WS-GL-HISTORY-ENTRY
+                   MOVE WS-GLHIST-DATE    TO WS-GL-DATE
+                   MOVE WS-GLHIST-DEBITS  TO WS-GL-DEBITS
+                   MOVE WS-GLHIST-CREDITS TO WS-GL-CREDITS
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 4000-COMPARE-TOTALS - payroll net pay must equal GL debits and
+      *                       payroll tax withheld must equal GL
+      *                       credits for the most recent run of each.
+      * ================================================================
+       4000-COMPARE-TOTALS.
+           COMPUTE WS-NET-VS-DEBITS-DIFF =
+               WS-PAYROLL-NET - WS-GL-DEBITS.
+           COMPUTE WS-TAX-VS-CREDITS-DIFF =
+               WS-PAYROLL-TAX - WS-GL-CREDITS.
+           IF WS-NET-VS-DEBITS-DIFF NOT = ZERO
+               OR WS-TAX-VS-CREDITS-DIFF NOT = ZERO
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF WS-RUNHIST-RECORDS-READ = ZERO
+               OR WS-GLHIST-RECORDS-READ = ZERO
+               MOVE "INSUFFICIENT HISTORY FOR A RECONCILIATION"
+                   TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+           ELSE
+               MOVE WS-PAYROLL-NET  TO WS-DTL-NET
+               MOVE WS-DETAIL-LINE-1 TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+
+               MOVE WS-GL-DEBITS    TO WS-DTL-DEBITS
+               MOVE WS-DETAIL-LINE-2 TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+
+               MOVE WS-PAYROLL-TAX  TO WS-DTL-TAX
+               MOVE WS-DETAIL-LINE-3 TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+
+               MOVE WS-GL-CREDITS   TO WS-DTL-CREDITS
+               MOVE WS-DETAIL-LINE-4 TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+
+               MOVE WS-NET-VS-DEBITS-DIFF  TO WS-DTL-NET-DIFF
+               MOVE WS-DETAIL-LINE-5 TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+
+               MOVE WS-TAX-VS-CREDITS-DIFF TO WS-DTL-TAX-DIFF
+               MOVE WS-DETAIL-LINE-6 TO RECONCILIATION-EXCEPTION-LINE
+               WRITE RECONCILIATION-EXCEPTION-LINE
+
+               IF WS-OUT-OF-BALANCE
+                   MOVE "*** PAYROLL AND GL ARE OUT OF BALANCE ***"
+                       TO RECONCILIATION-EXCEPTION-LINE
+               ELSE
+                   MOVE "PAYROLL AND GL ARE IN BALANCE"
+                       TO RECONCILIATION-EXCEPTION-LINE
+               END-IF
+               WRITE RECONCILIATION-EXCEPTION-LINE
+           END-IF.
+
+           DISPLAY "RECONCILIATION - RUN HISTORY READ : "
+               WS-RUNHIST-RECORDS-READ.
+           DISPLAY "RECONCILIATION - GL HISTORY READ  : "
+               WS-GLHIST-RECORDS-READ.
+           IF WS-OUT-OF-BALANCE
+               DISPLAY "RECONCILIATION - OUT OF BALANCE"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIATION - IN BALANCE"
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           CLOSE RUN-TOTAL-HISTORY-FILE.
+           CLOSE GL-TOTAL-HISTORY-FILE.
+           CLOSE RECONCILIATION-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM RECON.
