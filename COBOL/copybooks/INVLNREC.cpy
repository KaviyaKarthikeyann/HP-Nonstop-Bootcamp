@@ -0,0 +1,25 @@
+      ******************************************************************
+      * INVLNREC  - INVOICE-LINE record.  Built from day05/code06's
+      *             bare QTY/UNIT-PRICE MULTIPLY demo - the real
+      *             version of "multiply two numbers" is extending an
+      *             invoice line.
+      *
+      *             INVOICE-LINE-FILE is LINE SEQUENTIAL, so the money
+      *             fields here are DISPLAY-usage numerics rather than
+      *             the packed-decimal COPY AMTFLD layout - a COMP-3
+      *             field's binary bytes have no place inside a text
+      *             line and can corrupt line-sequential record
+      *             boundary detection.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from day05/code06's MULTIPLY demo.
+      *   2026-08-08  RJP  Changed the money fields from COMP-3 to
+      *                    DISPLAY numerics - this record is the FD
+      *                    layout for a LINE SEQUENTIAL file.
+      ******************************************************************
+       01  INVOICE-LINE-RECORD.
+           05  INV-LINE-INVOICE-ID       PIC 9(08).
+           05  INV-LINE-NO               PIC 9(03).
+           05  INV-LINE-QTY              PIC 9(05).
+           05  INV-LINE-UNIT-PRICE       PIC S9(9)V99.
+           05  INV-LINE-EXTENDED-AMOUNT  PIC S9(9)V99.
