@@ -0,0 +1,28 @@
+      ******************************************************************
+      * GLTRANRC  - GL-TRANSACTION record.  One debit or credit posting
+      *             against a GL account.  Built from add.cbl/sub.cbl,
+      *             which each operated on three hardcoded literals -
+      *             this is the real transaction those demos stood in
+      *             for.
+      *
+      *             GL-TRANSACTION-FILE is LINE SEQUENTIAL, so
+      *             GL-TRANS-AMOUNT is a DISPLAY-usage numeric rather
+      *             than the packed-decimal COPY AMTFLD layout - a
+      *             COMP-3 field's binary bytes have no place inside a
+      *             text line and can corrupt line-sequential record
+      *             boundary detection.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from add.cbl / sub.cbl.
+      *   2026-08-08  RJP  Changed GL-TRANS-AMOUNT from COMP-3 to a
+      *                    DISPLAY numeric - this record is the FD
+      *                    layout for a LINE SEQUENTIAL file.
+      ******************************************************************
+       01  GL-TRANSACTION-RECORD.
+           05  GL-TRANS-ACCT-ID          PIC 9(06).
+           05  GL-TRANS-TYPE             PIC X(01).
+               88  GL-TRANS-IS-DEBIT             VALUE "D".
+               88  GL-TRANS-IS-CREDIT            VALUE "C".
+           05  GL-TRANS-AMOUNT           PIC S9(9)V99.
+           05  GL-TRANS-DATE             PIC 9(08).
+           05  GL-TRANS-DESC             PIC X(20).
