@@ -0,0 +1,19 @@
+      ******************************************************************
+      * YTDCTL    - YTD-TAX-CONTROL record.  Indexed file keyed on
+      *             YTD-EMP-ID, one record per employee per tax year,
+      *             carrying the running total of tax withheld across
+      *             payroll runs so the annual summary program has a
+      *             W2-style year-end figure instead of a number that
+      *             resets every time TAXC ends.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  YTD control file layout created.
+      ******************************************************************
+       01  YTD-TAX-CONTROL-RECORD.
+           05  YTD-EMP-ID                PIC 9(10).
+           05  YTD-YEAR                  PIC 9(4).
+           05  YTD-TAX-ACCUM             COPY AMTFLD.
+           05  YTD-LAST-RUN-DATE.
+               10  YTD-LAST-RUN-YYYY     PIC 9(4).
+               10  YTD-LAST-RUN-MM       PIC 9(2).
+               10  YTD-LAST-RUN-DD       PIC 9(2).
