@@ -0,0 +1,19 @@
+      ******************************************************************
+      * EMPREC    - EMPLOYEE-MASTER record layout.  Indexed file keyed
+      *             on EMP-ID, one record per employee, read by the
+      *             payroll register (TAXC) and the employee directory
+      *             and inquiry programs.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from taxc's single ACCEPT SALARY.
+      *   2026-08-08  RJP  Added EMP-PF-PCT / EMP-INS-PREM deductions.
+      *   2026-08-08  RJP  Added EMP-LAST-TAX for trend/exception runs.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                    PIC 9(10).
+           05  EMP-NAME                  PIC X(30).
+           05  EMP-SALARY                COPY AMTFLD.
+           05  EMP-PF-PCT                PIC 9(2)V99.
+           05  EMP-INS-PREM              COPY AMTFLD.
+           05  EMP-LAST-TAX              COPY AMTFLD.
+           05  FILLER                    PIC X(10).
