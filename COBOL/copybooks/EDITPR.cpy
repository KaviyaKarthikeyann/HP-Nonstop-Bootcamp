@@ -0,0 +1,60 @@
+      ******************************************************************
+      * EDITPR    - Shared front-end field edit paragraphs.  See
+      *             EDITWS for the working storage this expects.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Shared input-edit copybook created.
+      *   2026-08-08  RJP  Added 7020-EDIT-STATE-CODE - a state field
+      *                    is not just "not blank", it has to be a
+      *                    2-letter code.
+      ******************************************************************
+       7000-EDIT-NUMERIC-RANGE.
+           SET EDIT-IS-VALID TO TRUE
+           IF EDIT-NUMERIC-VALUE IS NOT NUMERIC
+               SET EDIT-IS-INVALID TO TRUE
+               STRING EDIT-FIELD-NAME DELIMITED BY SPACE
+                   " IS NOT NUMERIC" DELIMITED BY SIZE
+                   INTO EDIT-REASON
+           ELSE
+               IF EDIT-NUMERIC-VALUE < EDIT-MIN-VALUE
+                  OR EDIT-NUMERIC-VALUE > EDIT-MAX-VALUE
+                   SET EDIT-IS-INVALID TO TRUE
+                   STRING EDIT-FIELD-NAME DELIMITED BY SPACE
+                       " OUT OF RANGE" DELIMITED BY SIZE
+                       INTO EDIT-REASON
+               END-IF
+           END-IF.
+
+       7010-EDIT-ALPHA-NOT-BLANK.
+           SET EDIT-IS-VALID TO TRUE
+           IF EDIT-ALPHA-VALUE = SPACES
+               SET EDIT-IS-INVALID TO TRUE
+               STRING EDIT-FIELD-NAME DELIMITED BY SPACE
+                   " IS BLANK" DELIMITED BY SIZE
+                   INTO EDIT-REASON
+           END-IF.
+
+      * ================================================================
+      * 7020-EDIT-STATE-CODE - a state must be two alphabetic bytes,
+      *                        not just any non-blank value.  Catches
+      *                        a 1-character code padded with a
+      *                        trailing space as well as digits or
+      *                        punctuation in either byte.
+      * ================================================================
+       7020-EDIT-STATE-CODE.
+           SET EDIT-IS-VALID TO TRUE
+           IF EDIT-STATE-VALUE = SPACES
+               SET EDIT-IS-INVALID TO TRUE
+               STRING EDIT-FIELD-NAME DELIMITED BY SPACE
+                   " IS BLANK" DELIMITED BY SIZE
+                   INTO EDIT-REASON
+           ELSE
+               IF EDIT-STATE-VALUE (2:1) = SPACE
+                  OR EDIT-STATE-VALUE NOT ALPHABETIC
+                   SET EDIT-IS-INVALID TO TRUE
+                   STRING EDIT-FIELD-NAME DELIMITED BY SPACE
+                       " MUST BE A 2-LETTER STATE CODE"
+                       DELIMITED BY SIZE
+                       INTO EDIT-REASON
+               END-IF
+           END-IF.
