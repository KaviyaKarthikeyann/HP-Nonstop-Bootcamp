@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CURRTBL   - Currency conversion-rate lookup table.  Rate is
+      *             expressed as base-currency units per one unit of
+      *             the foreign currency, so a foreign-currency loan
+      *             amount times its rate gives the base-currency
+      *             (USD) equivalent for the batch grand total.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Currency table created for loan processing.
+      ******************************************************************
+       01  CURRENCY-RATE-TABLE.
+           05  FILLER PIC X(12) VALUE "USD001000000".
+           05  FILLER PIC X(12) VALUE "EUR001080000".
+           05  FILLER PIC X(12) VALUE "GBP001270000".
+           05  FILLER PIC X(12) VALUE "INR000012000".
+           05  FILLER PIC X(12) VALUE "JPY000007000".
+       01  CURRENCY-RATE-TABLE-R REDEFINES CURRENCY-RATE-TABLE.
+           05  CURRENCY-RATE-ENTRY OCCURS 5 TIMES
+                                   INDEXED BY CT-IDX.
+               10  CT-CURRENCY-CODE      PIC X(03).
+               10  CT-CONVERSION-RATE    PIC 9(3)V9(6).
