@@ -0,0 +1,27 @@
+      ******************************************************************
+      * KEYVALW   - Working storage for the shared load-time key
+      *             sequence / duplicate-key validation routine.
+      *             Every new indexed master load program COPYs this
+      *             into WORKING-STORAGE and KEYVALP into the
+      *             PROCEDURE DIVISION.  Move the incoming record key
+      *             into KV-CURRENT-KEY, PERFORM 7500-CHECK-KEY-
+      *             SEQUENCE, and test KV-SEQUENCE-SWITCH /
+      *             KV-DUPLICATE-SWITCH.  All of our master keys
+      *             (employee id, student id, customer number, voter
+      *             id) are ten-digit numerics, so one common layout
+      *             covers every loader.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Shared load-validation copybook created.
+      ******************************************************************
+       01  KV-CONTROL-AREA.
+           05  KV-CURRENT-KEY            PIC 9(10).
+           05  KV-PREVIOUS-KEY           PIC 9(10) VALUE ZERO.
+           05  KV-FIRST-RECORD-SWITCH    PIC X(01) VALUE "Y".
+               88  KV-FIRST-RECORD              VALUE "Y".
+           05  KV-SEQUENCE-SWITCH        PIC X(01) VALUE "Y".
+               88  KV-IN-SEQUENCE                VALUE "Y".
+               88  KV-OUT-OF-SEQUENCE            VALUE "N".
+           05  KV-DUPLICATE-SWITCH       PIC X(01) VALUE "N".
+               88  KV-IS-DUPLICATE               VALUE "Y".
+               88  KV-NOT-DUPLICATE              VALUE "N".
