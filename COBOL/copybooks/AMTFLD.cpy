@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AMTFLD    - Standard packed-decimal money field.
+      *
+      *             Include at the elementary-item level, e.g.
+      *                 05  EMP-SALARY           COPY AMTFLD.
+      *
+      *             Every new indexed master or transaction file that
+      *             carries a dollar amount stores it in this layout
+      *             so record sizes and arithmetic precision stay
+      *             consistent across the payroll, loan, GL and
+      *             customer subsystems.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Standard money field copybook created.
+      ******************************************************************
+           PIC S9(9)V99 COMP-3.
