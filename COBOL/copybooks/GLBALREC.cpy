@@ -0,0 +1,11 @@
+      ******************************************************************
+      * GLBALREC  - GL-ACCOUNT-BALANCE record.  Indexed master keyed
+      *             on account id, holding the running balance carried
+      *             forward from one posting run to the next.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  GL account balance master created.
+      ******************************************************************
+       01  GL-ACCOUNT-BALANCE-RECORD.
+           05  GL-BAL-ACCT-ID            PIC 9(06).
+           05  GL-BAL-RUNNING-BALANCE    COPY AMTFLD.
