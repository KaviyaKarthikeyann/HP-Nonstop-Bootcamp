@@ -0,0 +1,22 @@
+      ******************************************************************
+      * STUDREC   - STUDENT-MASTER record.  Built from mydetails.cbl's
+      *             hardcoded MY-SCORE group (MATH/PHY/BIO), with an
+      *             added computed AVERAGE, GRADE and CLASS-RANK.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from mydetails' MY-SCORE group.
+      *   2026-08-08  RJP  Stored MATH/PHY/BIO as COMP-3 instead of
+      *                    display format to cut record size.
+      *   2026-08-08  RJP  Added CLASS-RANK for the cross-record rank
+      *                    batch step.
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  STU-ID                    PIC 9(10).
+           05  STU-NAME                  PIC X(20).
+           05  STU-MATH                  PIC S9(3) COMP-3.
+           05  STU-PHY                   PIC S9(3) COMP-3.
+           05  STU-BIO                   PIC S9(3) COMP-3.
+           05  STU-TOTAL                 PIC S9(4) COMP-3.
+           05  STU-AVERAGE               PIC S9(3)V99 COMP-3.
+           05  STU-GRADE                 PIC X(01).
+           05  STU-CLASS-RANK            PIC 9(4) COMP.
