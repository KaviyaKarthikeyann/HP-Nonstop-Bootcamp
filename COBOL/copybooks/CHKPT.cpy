@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CHKPT     - PAYROLL-CHECKPOINT record.  One-record relative
+      *             file that TAXC rewrites every CKPT-INTERVAL
+      *             employees processed, so a mid-run abend can be
+      *             restarted from the last checkpoint instead of
+      *             reprocessing EMPLOYEE-MASTER from the first
+      *             employee.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Checkpoint/restart record layout created.
+      ******************************************************************
+       01  PAYROLL-CHECKPOINT-RECORD.
+           05  CKPT-LAST-EMP-ID          PIC 9(10).
+           05  CKPT-COUNT-PROCESSED      PIC 9(9)  COMP.
+           05  CKPT-RUN-DATE.
+               10  CKPT-RUN-YYYY         PIC 9(4).
+               10  CKPT-RUN-MM           PIC 9(2).
+               10  CKPT-RUN-DD           PIC 9(2).
