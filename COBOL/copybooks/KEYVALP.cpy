@@ -0,0 +1,24 @@
+      ******************************************************************
+      * KEYVALP   - Shared load-time key sequence / duplicate-key
+      *             check.  See KEYVALW for the working storage this
+      *             expects.  The including program moves the
+      *             incoming key to KV-CURRENT-KEY before the PERFORM
+      *             and moves it on to KV-PREVIOUS-KEY afterward.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Shared load-validation copybook created.
+      ******************************************************************
+       7500-CHECK-KEY-SEQUENCE.
+           SET KV-IN-SEQUENCE  TO TRUE
+           SET KV-NOT-DUPLICATE TO TRUE
+           IF KV-FIRST-RECORD
+               SET KV-FIRST-RECORD-SWITCH TO "N"
+           ELSE
+               IF KV-CURRENT-KEY = KV-PREVIOUS-KEY
+                   SET KV-IS-DUPLICATE TO TRUE
+               ELSE
+                   IF KV-CURRENT-KEY < KV-PREVIOUS-KEY
+                       SET KV-OUT-OF-SEQUENCE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
