@@ -0,0 +1,31 @@
+      ******************************************************************
+      * RUNTOT    - RUN-TOTAL-HISTORY record.  One record appended by
+      *             the payroll register at the end of every run,
+      *             giving the payroll tax trend report something to
+      *             compare this run's grand total against, and
+      *             letting the payroll/GL reconciliation step pick
+      *             up that same run's net pay.  Shared by TAXC
+      *             (writer) and TRENDRPT/RECON (readers) so all
+      *             three agree on the shape of a run-history record
+      *             instead of hand-rolling their own copy of it.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Run-history record layout created.
+      *   2026-08-08  RJP  Corrected to also carry net pay alongside
+      *                    tax (RECON needs both) and wired into
+      *                    TAXC/TRENDRPT/RECON in place of their own
+      *                    hand-rolled copies of this record.
+      ******************************************************************
+       01  RUN-TOTAL-HISTORY-RECORD.
+           05  RT-RUN-DATE.
+               10  RT-RUN-YYYY           PIC 9(4).
+               10  RT-RUN-MM             PIC 9(2).
+               10  RT-RUN-DD             PIC 9(2).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RT-TOTAL-TAX              PIC 9(11)V99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RT-TOTAL-NET              PIC 9(11)V99.
+       01  RT-HISTORY-RECORD-R
+               REDEFINES RUN-TOTAL-HISTORY-RECORD.
+           05  RT-RUN-DATE-NUM           PIC 9(8).
+           05  FILLER                    PIC X(28).
