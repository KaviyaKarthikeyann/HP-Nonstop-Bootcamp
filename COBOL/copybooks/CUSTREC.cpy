@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CUSTREC   - CUSTOMER-MASTER record.  Built from myadd.cbl's
+      *             flat MYNUM/MYADD fields, with the single MYADD
+      *             field broken into structured, edited address
+      *             sub-fields.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from myadd's MYNUM/MYADD fields.
+      *   2026-08-08  RJP  Broke MYADD into STREET/CITY/STATE/ZIP.
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUST-ID                   PIC 9(10).
+           05  CUST-NAME                 PIC X(20).
+           05  CUST-ADDRESS.
+               10  CUST-ADDR-STREET      PIC X(20).
+               10  CUST-ADDR-CITY        PIC X(15).
+               10  CUST-ADDR-STATE       PIC X(02).
+               10  CUST-ADDR-ZIP         PIC 9(05).
