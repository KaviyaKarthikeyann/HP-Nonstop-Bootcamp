@@ -0,0 +1,19 @@
+      ******************************************************************
+      * LOANREC   - LOAN-APPLICATION record.  One record per applicant
+      *             read by AnnuityCalc and the amortization schedule
+      *             report.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from AnnuityCalc's hardcoded VALUEs.
+      *   2026-08-08  RJP  Added LOAN-TYPE for balloon-payment loans.
+      *   2026-08-08  RJP  Added LOAN-CURRENCY-CODE for FX conversion.
+      ******************************************************************
+       01  LOAN-APPLICATION-RECORD.
+           05  LOAN-APP-ID               PIC 9(10).
+           05  LOAN-AMOUNT               COPY AMTFLD.
+           05  LOAN-INTEREST             PIC S9(3)V99.
+           05  LOAN-PERIOD               PIC 9(3).
+           05  LOAN-TYPE                 PIC X(01).
+               88  LOAN-TYPE-LEVEL              VALUE "L".
+               88  LOAN-TYPE-BALLOON            VALUE "B".
+           05  LOAN-CURRENCY-CODE        PIC X(03).
