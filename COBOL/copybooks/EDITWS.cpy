@@ -0,0 +1,28 @@
+      ******************************************************************
+      * EDITWS    - Working storage for the shared front-end field
+      *             edit routine.  COPY into WORKING-STORAGE SECTION
+      *             of any program that must edit an operator-entered
+      *             or input-record field before it drives downstream
+      *             logic, then COPY EDITPR into the PROCEDURE
+      *             DIVISION.  Move the value to be checked into
+      *             EDIT-NUMERIC-VALUE (with EDIT-MIN-VALUE/
+      *             EDIT-MAX-VALUE set) or EDIT-ALPHA-VALUE, name it
+      *             in EDIT-FIELD-NAME, PERFORM the matching
+      *             paragraph, then test EDIT-VALID-SWITCH.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Shared input-edit copybook created.
+      *   2026-08-08  RJP  Added EDIT-STATE-VALUE for the 2-letter
+      *                    state-code format edit.
+      ******************************************************************
+       01  EDIT-WORK-AREA.
+           05  EDIT-FIELD-NAME           PIC X(20).
+           05  EDIT-NUMERIC-VALUE        PIC S9(9)V99.
+           05  EDIT-MIN-VALUE            PIC S9(9)V99.
+           05  EDIT-MAX-VALUE            PIC S9(9)V99.
+           05  EDIT-ALPHA-VALUE          PIC X(20).
+           05  EDIT-STATE-VALUE          PIC X(02).
+           05  EDIT-VALID-SWITCH         PIC X(01).
+               88  EDIT-IS-VALID                VALUE "Y".
+               88  EDIT-IS-INVALID              VALUE "N".
+           05  EDIT-REASON               PIC X(40).
