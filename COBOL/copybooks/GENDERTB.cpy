@@ -0,0 +1,19 @@
+      ******************************************************************
+      * GENDERTB  - Recognized gender-category codes.  Replaces a
+      *             binary "= MALE" test with an explicit table so an
+      *             unrecognized code is routed to review instead of
+      *             silently falling through an ELSE.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Table created to replace nestedif's binary
+      *                    GENDER branch.
+      ******************************************************************
+       01  GENDER-CATEGORY-TABLE.
+           05  FILLER PIC X(11) VALUE "MMALE      ".
+           05  FILLER PIC X(11) VALUE "FFEMALE    ".
+           05  FILLER PIC X(11) VALUE "XNON-BINARY".
+       01  GENDER-CATEGORY-TABLE-R REDEFINES GENDER-CATEGORY-TABLE.
+           05  GENDER-CATEGORY-ENTRY OCCURS 3 TIMES
+                                     INDEXED BY GC-IDX.
+               10  GC-CODE               PIC X(01).
+               10  GC-DESCRIPTION        PIC X(10).
