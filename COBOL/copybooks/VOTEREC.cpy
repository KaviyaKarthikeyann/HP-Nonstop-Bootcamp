@@ -0,0 +1,22 @@
+      ******************************************************************
+      * VOTEREC   - VOTER-APPLICATION record.  One record per applicant
+      *             read by the voter eligibility batch run and by the
+      *             single-applicant interactive eligibility check.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Built from vote.cbl's single AGE field.
+      *   2026-08-08  RJP  Added GENDER-CODE, CITIZEN-SWITCH and
+      *                    RESIDENCY-YEARS for the fuller eligibility
+      *                    edit set.
+      *   2026-08-08  RJP  Added BATCH-DATE for multi-day consolidation.
+      ******************************************************************
+       01  VOTER-APPLICATION-RECORD.
+           05  VOTER-APP-ID              PIC 9(10).
+           05  VOTER-NAME                PIC X(30).
+           05  VOTER-AGE                 PIC 9(03).
+           05  VOTER-GENDER-CODE         PIC X(01).
+           05  VOTER-CITIZEN-SWITCH      PIC X(01).
+               88  VOTER-IS-CITIZEN             VALUE "Y".
+               88  VOTER-NOT-CITIZEN            VALUE "N".
+           05  VOTER-RESIDENCY-YEARS     PIC 9(02).
+           05  VOTER-BATCH-DATE          PIC 9(08).
