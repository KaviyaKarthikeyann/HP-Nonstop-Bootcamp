@@ -0,0 +1,22 @@
+      ******************************************************************
+      * RPTHDGP   - Shared page-heading / line-count paragraphs.
+      *             COPY into the PROCEDURE DIVISION of any report
+      *             program that has also COPYed RPTHDGW into
+      *             WORKING-STORAGE and coded an 8020-WRITE-HEADING-
+      *             LINES paragraph of its own.  PERFORM
+      *             8000-CHECK-PAGE-BREAK before writing each detail
+      *             line and the page never runs past
+      *             RH-LINES-PER-PAGE without a fresh heading.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Shared heading/line-count copybook created.
+      ******************************************************************
+       8000-CHECK-PAGE-BREAK.
+           IF RH-LINE-COUNT >= RH-LINES-PER-PAGE
+               PERFORM 8010-NEW-PAGE
+           END-IF.
+
+       8010-NEW-PAGE.
+           ADD 1 TO RH-PAGE-NO
+           MOVE ZERO TO RH-LINE-COUNT
+           PERFORM 8020-WRITE-HEADING-LINES.
