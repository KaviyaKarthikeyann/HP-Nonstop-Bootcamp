@@ -0,0 +1,21 @@
+      ******************************************************************
+      * RPTHDGW   - Working storage for the shared page-heading and
+      *             line-count routine.  COPY into WORKING-STORAGE
+      *             SECTION of any program that prints a line-printer
+      *             style report, then COPY RPTHDGP into the
+      *             PROCEDURE DIVISION.  The including program must
+      *             supply an 8020-WRITE-HEADING-LINES paragraph that
+      *             writes its own column headings to its own report
+      *             file - everything else is common.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Shared heading/line-count copybook created.
+      ******************************************************************
+       01  RH-CONTROL.
+           05  RH-PAGE-NO            PIC 9(4)  COMP VALUE ZERO.
+           05  RH-LINE-COUNT         PIC 9(4)  COMP VALUE 99.
+           05  RH-LINES-PER-PAGE     PIC 9(4)  COMP VALUE 60.
+           05  RH-RUN-DATE.
+               10  RH-RUN-YYYY       PIC 9(4).
+               10  RH-RUN-MM         PIC 9(2).
+               10  RH-RUN-DD         PIC 9(2).
