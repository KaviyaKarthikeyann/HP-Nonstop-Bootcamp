@@ -0,0 +1,28 @@
+      ******************************************************************
+      * REASONTB  - Structured REASON-CODE lookup table for voter
+      *             rejection output.  Backs a two-digit code onto
+      *             every rejected/exception record so the rejected
+      *             list can be summarized by reason instead of by
+      *             re-reading free-text messages.
+      *
+      * Mod history:
+      *   2026-08-08  RJP  Table created for voter rejection reporting.
+      *   2026-08-08  RJP  Added DUPLICATE APPLICATION for the
+      *                    multi-day consolidation merge step.
+      *   2026-08-08  RJP  Added INVALID AGE INPUT, appended after
+      *                    DUPLICATE APPLICATION so existing code
+      *                    indices (VOTMERGE's SET RC-IDX TO 5, among
+      *                    others) stay pointed at the same entries.
+      ******************************************************************
+       01  REASON-CODE-TABLE.
+           05  FILLER PIC X(23) VALUE "01AGE BELOW MINIMUM    ".
+           05  FILLER PIC X(23) VALUE "02NOT A CITIZEN        ".
+           05  FILLER PIC X(23) VALUE "03RESIDENCY TOO SHORT  ".
+           05  FILLER PIC X(23) VALUE "04UNRECOGNIZED GENDER  ".
+           05  FILLER PIC X(23) VALUE "05DUPLICATE APPLICATION".
+           05  FILLER PIC X(23) VALUE "06INVALID AGE INPUT    ".
+       01  REASON-CODE-TABLE-R REDEFINES REASON-CODE-TABLE.
+           05  REASON-CODE-ENTRY OCCURS 6 TIMES
+                                 INDEXED BY RC-IDX.
+               10  RC-CODE                PIC X(02).
+               10  RC-DESCRIPTION         PIC X(21).
