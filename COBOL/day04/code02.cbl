@@ -1,19 +1,181 @@
+      ******************************************************************
+      * PROGRAM:      PERSONQRY
+      * AUTHOR:       R. J. PILLAI - PAYROLL SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-09-12
+      * DATE-COMPILED:
+      * PURPOSE:      Menu-driven person inquiry.  myname.cbl, mynum.cbl
+      *               and mydetails.cbl each hardcoded and displayed one
+      *               slice of a person's data - name only, id only, or
+      *               income/tax/marks only - with no way to look anyone
+      *               else up.  This program takes an id from the
+      *               operator, looks the person up on the EMPLOYEE-
+      *               MASTER and CUSTOMER-MASTER files, and displays
+      *               name, income, tax, and address together on one
+      *               screen.
+      *
+      * MOD HISTORY:
+      *   2024-09-12  RJP  Original hardcoded MY-NUM DISPLAY.
+      *   2026-08-08  RJP  Converted to a menu-driven EMPLOYEE-MASTER /
+      *                    CUSTOMER-MASTER inquiry screen, combining
+      *                    myname, mynum and mydetails.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. mynum.
-       environment DIVISION.
+       PROGRAM-ID. PERSONQRY.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-09-12.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTREC.
+
        WORKING-STORAGE SECTION.
-       01  my-name pic x(20)
-       01  my-num  PIC 9(10).
-  
+       01  WS-FILE-STATUSES.
+           05  WS-EMPMAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-CUSTMAST-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-QUIT-SWITCH             PIC X(01) VALUE "N".
+               88  WS-QUIT-REQUESTED             VALUE "Y".
+           05  WS-EMP-FOUND-SWITCH        PIC X(01) VALUE "N".
+               88  WS-EMP-RECORD-FOUND           VALUE "Y".
+               88  WS-EMP-RECORD-NOT-FOUND       VALUE "N".
+           05  WS-CUST-FOUND-SWITCH       PIC X(01) VALUE "N".
+               88  WS-CUST-RECORD-FOUND          VALUE "Y".
+               88  WS-CUST-RECORD-NOT-FOUND      VALUE "N".
+
+       01  WS-MENU-CHOICE                 PIC X(01).
+       01  WS-INQUIRY-ID                  PIC 9(10).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE "KAVIYA KARTHIKEYAN" TO my-name.
-           MOVE 9857753948 TO my-num.
-            DISPLAY my-name
-            DISPLAY my-num
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MENU
+               THRU 2000-EXIT
+               UNTIL WS-QUIT-REQUESTED.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MENU.
+           DISPLAY " ".
+           DISPLAY "PERSON INQUIRY MENU".
+           DISPLAY "  1 - LOOK UP A PERSON BY ID".
+           DISPLAY "  2 - QUIT".
+           DISPLAY "ENTER CHOICE : ".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 3000-PERFORM-INQUIRY
+                       THRU 3000-EXIT
+               WHEN "2"
+                   SET WS-QUIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 3000-PERFORM-INQUIRY - look the id up on both master files and
+      *                        show a combined name/income/tax/address
+      *                        screen.
+      * ================================================================
+       3000-PERFORM-INQUIRY.
+           DISPLAY "ENTER PERSON ID : ".
+           ACCEPT WS-INQUIRY-ID.
+           PERFORM 3100-LOOKUP-EMPLOYEE
+               THRU 3100-EXIT.
+           PERFORM 3200-LOOKUP-CUSTOMER
+               THRU 3200-EXIT.
+           IF WS-EMP-RECORD-NOT-FOUND AND WS-CUST-RECORD-NOT-FOUND
+               DISPLAY "NO RECORD ON FILE FOR ID " WS-INQUIRY-ID
+           ELSE
+               PERFORM 3300-DISPLAY-INQUIRY-SCREEN
+                   THRU 3300-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-LOOKUP-EMPLOYEE.
+           MOVE WS-INQUIRY-ID TO EMP-ID.
+           SET WS-EMP-RECORD-NOT-FOUND TO TRUE.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-EMP-RECORD-FOUND TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-LOOKUP-CUSTOMER.
+           MOVE WS-INQUIRY-ID TO CUST-ID.
+           SET WS-CUST-RECORD-NOT-FOUND TO TRUE.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-CUST-RECORD-FOUND TO TRUE
+           END-READ.
+       3200-EXIT.
+           EXIT.
+
+       3300-DISPLAY-INQUIRY-SCREEN.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "PERSON ID     : " WS-INQUIRY-ID.
+           IF WS-EMP-RECORD-FOUND
+               DISPLAY "NAME          : " EMP-NAME
+               DISPLAY "INCOME        : " EMP-SALARY
+               DISPLAY "TAX WITHHELD  : " EMP-LAST-TAX
+           ELSE
+               DISPLAY "NAME          : (NO EMPLOYEE RECORD)"
+               DISPLAY "INCOME        : (NO EMPLOYEE RECORD)"
+               DISPLAY "TAX WITHHELD  : (NO EMPLOYEE RECORD)"
+           END-IF.
+           IF WS-CUST-RECORD-FOUND
+               DISPLAY "ADDRESS       : " CUST-ADDR-STREET
+               DISPLAY "                " CUST-ADDR-CITY " "
+                   CUST-ADDR-STATE " " CUST-ADDR-ZIP
+           ELSE
+               DISPLAY "ADDRESS       : (NO CUSTOMER RECORD)"
+           END-IF.
+           DISPLAY "-------------------------------------------".
+       3300-EXIT.
+           EXIT.
 
-            STOP RUN.
-       END PROGRAM mynum.
+       9000-TERMINATE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE CUSTOMER-MASTER-FILE.
+       9000-EXIT.
+           EXIT.
 
+       END PROGRAM PERSONQRY.
