@@ -1,41 +1,179 @@
+      ******************************************************************
+      * PROGRAM:      STUDLOAD
+      * AUTHOR:       R. J. PILLAI - ACADEMIC RECORDS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-09-18
+      * DATE-COMPILED:
+      * PURPOSE:      Loads the STUDENT-MASTER indexed file from a
+      *               sequential extract, keyed by student id, checking
+      *               ascending key sequence and flagging duplicates
+      *               before the record reaches the master.  AVERAGE
+      *               and letter GRADE are computed from MATH/PHY/BIO
+      *               at load time and stored on the record so scores
+      *               persist across terms instead of being thrown away
+      *               when the program ends.
+      *
+      * MOD HISTORY:
+      *   2024-09-18  RJP  Original hardcoded MY-SCORE demo.
+      *   2026-08-08  RJP  Converted to a STUDENT-MASTER load program
+      *                    reading a sequential extract file.
+      *   2026-08-08  RJP  Added computed AVERAGE and GRADE fields.
+      *   2026-08-08  RJP  Added key-sequence and duplicate-key checks.
+      *   2026-08-08  RJP  Stored MATH/PHY/BIO as COMP-3.
+      *   2026-08-08  RJP  Added end-of-job control totals.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. mydetails.
-       environment DIVISION.
+       PROGRAM-ID. STUDLOAD.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-09-18.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-EXTRACT-FILE ASSIGN TO "STUEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-STUMAST-STATUS.
+
+           SELECT LOAD-EXCEPTION-FILE ASSIGN TO "STULDERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-EXTRACT-FILE.
+       01  STUDENT-EXTRACT-RECORD         PIC X(80).
+
+       FD  STUDENT-MASTER-FILE.
+       COPY STUDREC.
+
+       FD  LOAD-EXCEPTION-FILE.
+       01  LOAD-EXCEPTION-LINE            PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01  my-name pic x(20).
-       01  my-num  PIC 9(10).
-       01  my-income pic z,z9.9(2).
-       01  my-tax pic 9(2)v9(2) .
-       01 my-marks pic x(6) .
-       77 my-add pic x(40) value "23, main street, NY". 
-
-        01 my-score.
-            02 math pic 9(3).
-            02 phy pic 9(3).
-            02 bio pic 9(4).
+       01  WS-FILE-STATUSES.
+           05  WS-EXTRACT-STATUS          PIC X(02) VALUE "00".
+           05  WS-STUMAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-EXCEPTION-STATUS        PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN         PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED        PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-EXTRACT-FIELDS.
+           05  WS-EXT-ID                  PIC 9(10).
+           05  WS-EXT-NAME                PIC X(20).
+           05  WS-EXT-MATH                PIC S9(3).
+           05  WS-EXT-PHY                 PIC S9(3).
+           05  WS-EXT-BIO                 PIC S9(3).
+
+       COPY KEYVALW.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE "KAVIYA KARTHIKEYAN" TO my-name.
-           MOVE 9857753948 TO my-num.
-           move 100.56437 to my-income.
-           move "7434658346598" to my-score.
-           move 20 to my-tax.
-           move 98 to my-marks.
-
-        
-            DISPLAY "my name is " my-name.
-            DISPLAY "my num is " my-num.
-            display "my income is " my-income.
-            display "my marks is " my-marks.
-            display "my tax is " my-tax.
-            display "my address is " my-add.
-            display "my math score " math.
-            display "my phy score " phy.
-            display "my bio score " bio in my-score.
-
-
-            STOP RUN.
-       END PROGRAM mydetails.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-LOAD-EXTRACT
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STUDENT-EXTRACT-FILE.
+           OPEN OUTPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT LOAD-EXCEPTION-FILE.
+           PERFORM 2100-READ-EXTRACT.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-EXTRACT.
+           MOVE WS-EXT-ID TO KV-CURRENT-KEY.
+           PERFORM 7500-CHECK-KEY-SEQUENCE.
+           IF KV-IS-DUPLICATE
+               ADD 1 TO WS-RECORDS-REJECTED
+               STRING "DUPLICATE STUDENT ID " WS-EXT-ID
+                   DELIMITED BY SIZE INTO LOAD-EXCEPTION-LINE
+               WRITE LOAD-EXCEPTION-LINE
+           ELSE
+               IF KV-OUT-OF-SEQUENCE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   STRING "OUT OF SEQUENCE STUDENT ID " WS-EXT-ID
+                       DELIMITED BY SIZE INTO LOAD-EXCEPTION-LINE
+                   WRITE LOAD-EXCEPTION-LINE
+               ELSE
+                   PERFORM 2200-BUILD-AND-WRITE-MASTER
+               END-IF
+           END-IF.
+           MOVE KV-CURRENT-KEY TO KV-PREVIOUS-KEY.
+           PERFORM 2100-READ-EXTRACT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT.
+           READ STUDENT-EXTRACT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE STUDENT-EXTRACT-RECORD(1:10)  TO WS-EXT-ID
+                   MOVE STUDENT-EXTRACT-RECORD(11:20) TO WS-EXT-NAME
+                   MOVE STUDENT-EXTRACT-RECORD(31:3)  TO WS-EXT-MATH
+                   MOVE STUDENT-EXTRACT-RECORD(34:3)  TO WS-EXT-PHY
+                   MOVE STUDENT-EXTRACT-RECORD(37:3)  TO WS-EXT-BIO
+           END-READ.
+
+       2200-BUILD-AND-WRITE-MASTER.
+           MOVE WS-EXT-ID   TO STU-ID.
+           MOVE WS-EXT-NAME TO STU-NAME.
+           MOVE WS-EXT-MATH TO STU-MATH.
+           MOVE WS-EXT-PHY  TO STU-PHY.
+           MOVE WS-EXT-BIO  TO STU-BIO.
+           COMPUTE STU-TOTAL = STU-MATH + STU-PHY + STU-BIO.
+           COMPUTE STU-AVERAGE ROUNDED = STU-TOTAL / 3.
+           PERFORM 2210-ASSIGN-GRADE.
+           MOVE ZERO TO STU-CLASS-RANK.
+           WRITE STUDENT-MASTER-RECORD.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       2210-ASSIGN-GRADE.
+           EVALUATE TRUE
+               WHEN STU-AVERAGE >= 90
+                   MOVE "A" TO STU-GRADE
+               WHEN STU-AVERAGE >= 75
+                   MOVE "B" TO STU-GRADE
+               WHEN STU-AVERAGE >= 60
+                   MOVE "C" TO STU-GRADE
+               WHEN STU-AVERAGE >= 40
+                   MOVE "D" TO STU-GRADE
+               WHEN OTHER
+                   MOVE "F" TO STU-GRADE
+           END-EVALUATE.
+
+       9000-TERMINATE.
+           DISPLAY "STUDENT MASTER LOAD - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN  : " WS-RECORDS-WRITTEN.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           CLOSE STUDENT-EXTRACT-FILE.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE LOAD-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY KEYVALP.
+
+       END PROGRAM STUDLOAD.
