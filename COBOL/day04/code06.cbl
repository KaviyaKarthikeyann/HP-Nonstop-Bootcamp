@@ -1,23 +1,391 @@
-            identification division.
-            program-id. myadd.
-            environment division.
-            data division.
-            file section.
-            working-storage section.
-            01 myadd pic x(40).
-            01 mynum pic 9(10).
-
-            procedure division.
-
-            000-main-procedure.
-                perform 100-accept.
-                perform 200-display.
-                stop run.
-
-            100-accept.
-                accept  mynum.
-                accept  myadd.
-            200-display.
-                display "num is "  mynum.
-                display "address is " myadd.
+      ******************************************************************
+      * PROGRAM:      CUSTMAINT
+      * AUTHOR:       R. J. PILLAI - CUSTOMER SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-09-30
+      * DATE-COMPILED:
+      * PURPOSE:      Real customer master maintenance program.  Adds,
+      *               changes and inquires against the CUSTOMER-MASTER
+      *               indexed file keyed by customer id, with the
+      *               address broken into structured, edited street/
+      *               city/state/zip sub-fields instead of one flat
+      *               40-byte field.  Every transaction is logged to an
+      *               audit-trail file, and duplicate-key / record-not-
+      *               found conditions are reported instead of being
+      *               left to an unhandled INVALID KEY.
+      *
+      * MOD HISTORY:
+      *   2024-09-30  RJP  Original single ACCEPT of MYNUM/MYADD.
+      *   2026-08-08  RJP  Converted to indexed CUSTOMER-MASTER
+      *                    add/change/inquire maintenance program.
+      *   2026-08-08  RJP  Broke MYADD into structured address fields.
+      *   2026-08-08  RJP  Added audit-trail logging of transactions.
+      *   2026-08-08  RJP  Added duplicate-key and record-not-found
+      *                    error reporting.
+      *   2026-08-08  RJP  Added shared input-edit validation.
+      *   2026-08-08  RJP  Added a timestamp and before/after field
+      *                    images to the audit line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-09-30.
+       DATE-COMPILED.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "CUSTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTREC.
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-LINE                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EXIT-SWITCH              PIC X(01) VALUE "N".
+               88  WS-USER-REQUESTED-EXIT          VALUE "Y".
+
+       01  WS-TRANS-CODE                   PIC X(01).
+
+       01  WS-CUSTOMER-VALID-SWITCH        PIC X(01).
+           88  WS-CUSTOMER-DATA-VALID              VALUE "Y".
+           88  WS-CUSTOMER-DATA-INVALID            VALUE "N".
+       01  WS-CUSTOMER-REJECT-REASON       PIC X(40).
+
+       COPY EDITWS.
+
+      * ================================================================
+      * WS-AUDIT-DETAIL-LINE - transaction code, customer id, a
+      *                        DATE/TIME stamp, the result, and a
+      *                        before-image/after-image pair of the
+      *                        customer name and address fields, so an
+      *                        auditor can see exactly what a CHANGE or
+      *                        DELETE overwrote and when.  ADD has no
+      *                        before-image (the record did not exist);
+      *                        DELETE has no after-image (the record no
+      *                        longer exists); both are left as SPACES/
+      *                        ZERO rather than omitted, so every audit
+      *                        line has the same shape.
+      * ================================================================
+       01  WS-AUDIT-DETAIL-LINE.
+           05  WS-AUD-TRANS-CODE           PIC X(01).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AUD-CUST-ID              PIC Z(9)9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AUD-TIMESTAMP.
+               10  WS-AUD-DATE             PIC 9(08).
+               10  WS-AUD-TIME             PIC 9(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AUD-RESULT               PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AUD-BEFORE-IMAGE.
+               10  WS-AUDB-NAME            PIC X(20).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDB-STREET          PIC X(20).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDB-CITY            PIC X(15).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDB-STATE           PIC X(02).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDB-ZIP             PIC Z(4)9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AUD-AFTER-IMAGE.
+               10  WS-AUDA-NAME            PIC X(20).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDA-STREET          PIC X(20).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDA-CITY            PIC X(15).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDA-STATE           PIC X(02).
+               10  FILLER                  PIC X(01) VALUE SPACES.
+               10  WS-AUDA-ZIP             PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-EXIT
+               UNTIL WS-USER-REQUESTED-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTION.
+           DISPLAY "ENTER TRANSACTION (A-ADD C-CHANGE D-DELETE"
+               " I-INQ X-EXIT)".
+           ACCEPT WS-TRANS-CODE.
+           EVALUATE WS-TRANS-CODE
+               WHEN "A"
+                   PERFORM 2100-ADD-CUSTOMER
+               WHEN "C"
+                   PERFORM 2200-CHANGE-CUSTOMER
+               WHEN "D"
+                   PERFORM 2400-DELETE-CUSTOMER
+               WHEN "I"
+                   PERFORM 2300-INQUIRE-CUSTOMER
+               WHEN "X"
+                   SET WS-USER-REQUESTED-EXIT TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 2050-EDIT-CUSTOMER-FIELDS - runs every address sub-field (and
+      *                             the name) through the shared
+      *                             EDITWS/EDITPR routine, keeping the
+      *                             last failing reason.  Shared by
+      *                             ADD and CHANGE.
+      * ================================================================
+       2050-EDIT-CUSTOMER-FIELDS.
+           SET WS-CUSTOMER-DATA-VALID TO TRUE.
+           MOVE "NAME"          TO EDIT-FIELD-NAME.
+           MOVE CUST-NAME       TO EDIT-ALPHA-VALUE.
+           PERFORM 7010-EDIT-ALPHA-NOT-BLANK.
+           PERFORM 2060-APPLY-EDIT-RESULT.
+           MOVE "STREET"        TO EDIT-FIELD-NAME.
+           MOVE CUST-ADDR-STREET TO EDIT-ALPHA-VALUE.
+           PERFORM 7010-EDIT-ALPHA-NOT-BLANK.
+           PERFORM 2060-APPLY-EDIT-RESULT.
+           MOVE "CITY"          TO EDIT-FIELD-NAME.
+           MOVE CUST-ADDR-CITY  TO EDIT-ALPHA-VALUE.
+           PERFORM 7010-EDIT-ALPHA-NOT-BLANK.
+           PERFORM 2060-APPLY-EDIT-RESULT.
+           MOVE "STATE"         TO EDIT-FIELD-NAME.
+           MOVE CUST-ADDR-STATE TO EDIT-STATE-VALUE.
+           PERFORM 7020-EDIT-STATE-CODE.
+           PERFORM 2060-APPLY-EDIT-RESULT.
+           MOVE "ZIP"           TO EDIT-FIELD-NAME.
+           MOVE CUST-ADDR-ZIP   TO EDIT-NUMERIC-VALUE.
+           MOVE 00001           TO EDIT-MIN-VALUE.
+           MOVE 99999           TO EDIT-MAX-VALUE.
+           PERFORM 7000-EDIT-NUMERIC-RANGE.
+           PERFORM 2060-APPLY-EDIT-RESULT.
+       2050-EXIT.
+           EXIT.
+
+       2060-APPLY-EDIT-RESULT.
+           IF EDIT-IS-INVALID
+               SET WS-CUSTOMER-DATA-INVALID TO TRUE
+               MOVE EDIT-REASON TO WS-CUSTOMER-REJECT-REASON
+           END-IF.
+
+       2100-ADD-CUSTOMER.
+           DISPLAY "ENTER CUSTOMER ID".
+           ACCEPT CUST-ID.
+           DISPLAY "ENTER CUSTOMER NAME".
+           ACCEPT CUST-NAME.
+           DISPLAY "ENTER STREET".
+           ACCEPT CUST-ADDR-STREET.
+           DISPLAY "ENTER CITY".
+           ACCEPT CUST-ADDR-CITY.
+           DISPLAY "ENTER STATE".
+           ACCEPT CUST-ADDR-STATE.
+           DISPLAY "ENTER ZIP".
+           ACCEPT CUST-ADDR-ZIP.
+           MOVE SPACES TO WS-AUDB-NAME WS-AUDB-STREET WS-AUDB-CITY
+               WS-AUDB-STATE.
+           MOVE ZERO TO WS-AUDB-ZIP.
+           PERFORM 2050-EDIT-CUSTOMER-FIELDS
+               THRU 2050-EXIT.
+           IF WS-CUSTOMER-DATA-INVALID
+               DISPLAY "ADD REJECTED - " WS-CUSTOMER-REJECT-REASON
+               STRING "REJECTED - " DELIMITED BY SIZE
+                   WS-CUSTOMER-REJECT-REASON DELIMITED BY SIZE
+                   INTO WS-AUD-RESULT
+               MOVE SPACES TO WS-AUDA-NAME WS-AUDA-STREET
+                   WS-AUDA-CITY WS-AUDA-STATE
+               MOVE ZERO TO WS-AUDA-ZIP
+           ELSE
+               WRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "DUPLICATE CUSTOMER ID - ADD REJECTED"
+                       MOVE "REJECTED - DUPLICATE KEY"
+                           TO WS-AUD-RESULT
+                       MOVE SPACES TO WS-AUDA-NAME WS-AUDA-STREET
+                           WS-AUDA-CITY WS-AUDA-STATE
+                       MOVE ZERO TO WS-AUDA-ZIP
+                   NOT INVALID KEY
+                       DISPLAY "CUSTOMER ADDED"
+                       MOVE "ADDED" TO WS-AUD-RESULT
+                       PERFORM 2110-CAPTURE-AFTER-IMAGE
+               END-WRITE
+           END-IF.
+           MOVE "A" TO WS-AUD-TRANS-CODE.
+           PERFORM 8000-WRITE-AUDIT-LINE.
+
+       2110-CAPTURE-AFTER-IMAGE.
+           MOVE CUST-NAME         TO WS-AUDA-NAME.
+           MOVE CUST-ADDR-STREET  TO WS-AUDA-STREET.
+           MOVE CUST-ADDR-CITY    TO WS-AUDA-CITY.
+           MOVE CUST-ADDR-STATE   TO WS-AUDA-STATE.
+           MOVE CUST-ADDR-ZIP     TO WS-AUDA-ZIP.
+
+       2200-CHANGE-CUSTOMER.
+           DISPLAY "ENTER CUSTOMER ID TO CHANGE".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CUSTOMER NOT FOUND - CHANGE REJECTED"
+                   MOVE "REJECTED - NOT FOUND" TO WS-AUD-RESULT
+                   MOVE SPACES TO WS-AUDB-NAME WS-AUDB-STREET
+                       WS-AUDB-CITY WS-AUDB-STATE
+                   MOVE ZERO TO WS-AUDB-ZIP
+                   MOVE SPACES TO WS-AUDA-NAME WS-AUDA-STREET
+                       WS-AUDA-CITY WS-AUDA-STATE
+                   MOVE ZERO TO WS-AUDA-ZIP
+               NOT INVALID KEY
+                   PERFORM 2210-CAPTURE-BEFORE-IMAGE
+                   DISPLAY "ENTER NEW STREET"
+                   ACCEPT CUST-ADDR-STREET
+                   DISPLAY "ENTER NEW CITY"
+                   ACCEPT CUST-ADDR-CITY
+                   DISPLAY "ENTER NEW STATE"
+                   ACCEPT CUST-ADDR-STATE
+                   DISPLAY "ENTER NEW ZIP"
+                   ACCEPT CUST-ADDR-ZIP
+                   PERFORM 2050-EDIT-CUSTOMER-FIELDS
+                       THRU 2050-EXIT
+                   IF WS-CUSTOMER-DATA-INVALID
+                       DISPLAY "CHANGE REJECTED - "
+                           WS-CUSTOMER-REJECT-REASON
+                       STRING "REJECTED - " DELIMITED BY SIZE
+                           WS-CUSTOMER-REJECT-REASON DELIMITED BY SIZE
+                           INTO WS-AUD-RESULT
+                       MOVE WS-AUD-BEFORE-IMAGE TO WS-AUD-AFTER-IMAGE
+                   ELSE
+                       REWRITE CUSTOMER-MASTER-RECORD
+                       DISPLAY "CUSTOMER CHANGED"
+                       MOVE "CHANGED" TO WS-AUD-RESULT
+                       PERFORM 2110-CAPTURE-AFTER-IMAGE
+                   END-IF
+           END-READ.
+           MOVE "C" TO WS-AUD-TRANS-CODE.
+           PERFORM 8000-WRITE-AUDIT-LINE.
+
+       2210-CAPTURE-BEFORE-IMAGE.
+           MOVE CUST-NAME         TO WS-AUDB-NAME.
+           MOVE CUST-ADDR-STREET  TO WS-AUDB-STREET.
+           MOVE CUST-ADDR-CITY    TO WS-AUDB-CITY.
+           MOVE CUST-ADDR-STATE   TO WS-AUDB-STATE.
+           MOVE CUST-ADDR-ZIP     TO WS-AUDB-ZIP.
+
+      * ================================================================
+      * 2400-DELETE-CUSTOMER - reads the record first so its before-
+      *                        image can be captured for the audit
+      *                        line (a DELETE alone returns nothing to
+      *                        move), then deletes it keyed on the
+      *                        same CUST-ID, same INVALID KEY pattern
+      *                        as the READ/REWRITE paths above.
+      * ================================================================
+       2400-DELETE-CUSTOMER.
+           DISPLAY "ENTER CUSTOMER ID TO DELETE".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CUSTOMER NOT FOUND - DELETE REJECTED"
+                   MOVE "REJECTED - NOT FOUND" TO WS-AUD-RESULT
+                   MOVE SPACES TO WS-AUDB-NAME WS-AUDB-STREET
+                       WS-AUDB-CITY WS-AUDB-STATE
+                   MOVE ZERO TO WS-AUDB-ZIP
+                   MOVE SPACES TO WS-AUDA-NAME WS-AUDA-STREET
+                       WS-AUDA-CITY WS-AUDA-STATE
+                   MOVE ZERO TO WS-AUDA-ZIP
+               NOT INVALID KEY
+                   PERFORM 2210-CAPTURE-BEFORE-IMAGE
+                   DELETE CUSTOMER-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED"
+                           MOVE "REJECTED - DELETE FAILED"
+                               TO WS-AUD-RESULT
+                           MOVE WS-AUD-BEFORE-IMAGE
+                               TO WS-AUD-AFTER-IMAGE
+                       NOT INVALID KEY
+                           DISPLAY "CUSTOMER DELETED"
+                           MOVE "DELETED" TO WS-AUD-RESULT
+                           MOVE SPACES TO WS-AUDA-NAME WS-AUDA-STREET
+                               WS-AUDA-CITY WS-AUDA-STATE
+                           MOVE ZERO TO WS-AUDA-ZIP
+                   END-DELETE
+           END-READ.
+           MOVE "D" TO WS-AUD-TRANS-CODE.
+           PERFORM 8000-WRITE-AUDIT-LINE.
+
+      * ================================================================
+      * 2300-INQUIRE-CUSTOMER - nothing changes on an inquiry, so the
+      *                         before-image and after-image are both
+      *                         the record exactly as read.
+      * ================================================================
+       2300-INQUIRE-CUSTOMER.
+           DISPLAY "ENTER CUSTOMER ID TO INQUIRE".
+           ACCEPT CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CUSTOMER NOT FOUND"
+                   MOVE "REJECTED - NOT FOUND" TO WS-AUD-RESULT
+                   MOVE SPACES TO WS-AUDB-NAME WS-AUDB-STREET
+                       WS-AUDB-CITY WS-AUDB-STATE
+                   MOVE ZERO TO WS-AUDB-ZIP
+                   MOVE SPACES TO WS-AUDA-NAME WS-AUDA-STREET
+                       WS-AUDA-CITY WS-AUDA-STATE
+                   MOVE ZERO TO WS-AUDA-ZIP
+               NOT INVALID KEY
+                   DISPLAY "NAME    : " CUST-NAME
+                   DISPLAY "STREET  : " CUST-ADDR-STREET
+                   DISPLAY "CITY    : " CUST-ADDR-CITY
+                   DISPLAY "STATE   : " CUST-ADDR-STATE
+                   DISPLAY "ZIP     : " CUST-ADDR-ZIP
+                   MOVE "INQUIRED" TO WS-AUD-RESULT
+                   PERFORM 2210-CAPTURE-BEFORE-IMAGE
+                   MOVE WS-AUD-BEFORE-IMAGE TO WS-AUD-AFTER-IMAGE
+           END-READ.
+           MOVE "I" TO WS-AUD-TRANS-CODE.
+           PERFORM 8000-WRITE-AUDIT-LINE.
+
+      * ================================================================
+      * 8000-WRITE-AUDIT-LINE - stamps the current date/time onto the
+      *                         detail line built by the caller and
+      *                         appends it to the audit trail file.
+      * ================================================================
+       8000-WRITE-AUDIT-LINE.
+           MOVE CUST-ID TO WS-AUD-CUST-ID.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           MOVE WS-AUDIT-DETAIL-LINE TO AUDIT-TRAIL-LINE.
+           WRITE AUDIT-TRAIL-LINE.
+
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE AUDIT-TRAIL-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY EDITPR.
+
+       END PROGRAM CUSTMAINT.
