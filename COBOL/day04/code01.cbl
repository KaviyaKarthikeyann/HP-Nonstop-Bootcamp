@@ -1,20 +1,138 @@
+      ******************************************************************
+      * PROGRAM:      EMPDIR
+      * AUTHOR:       R. J. PILLAI - PAYROLL SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-09-10
+      * DATE-COMPILED:
+      * PURPOSE:      Employee directory report.  myname.cbl and
+      *               mynum.cbl each DISPLAYed one hardcoded person's
+      *               name or id in isolation.  This program reads the
+      *               EMPLOYEE-MASTER file built out for payroll and
+      *               prints every employee's id and name as one
+      *               paged directory listing.
+      *
+      * MOD HISTORY:
+      *   2024-09-10  RJP  Original hardcoded name DISPLAY.
+      *   2026-08-08  RJP  Converted to an EMPLOYEE-MASTER directory
+      *                    report, combining myname and mynum.
+      *   2026-08-08  RJP  Title-cases the printed name through the
+      *                    shared NAME-CASE-UTIL subroutine.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. myname.
-       environment DIVISION.
+       PROGRAM-ID. EMPDIR.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-09-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT DIRECTORY-REPORT-FILE ASSIGN TO "EMPDIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPDIR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  DIRECTORY-REPORT-FILE.
+       01  DIRECTORY-REPORT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  my-name.
-        05  LAST-NAME PIC X.
-        05  FIRST-NAME PIC X.
+       01  WS-FILE-STATUSES.
+           05  WS-EMPMAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-EMPDIR-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN         PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YYYY            PIC 9(4).
+           05  WS-CURRENT-MM              PIC 9(2).
+           05  WS-CURRENT-DD              PIC 9(2).
+
+       COPY RPTHDGW.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                     PIC X(30) VALUE
+               "EMPLOYEE DIRECTORY".
+           05  FILLER                     PIC X(06) VALUE "PAGE ".
+           05  WS-HDG-PAGE-NO             PIC ZZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-EMP-ID              PIC Z(9)9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  WS-DTL-EMP-NAME            PIC X(30).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE "KAVIYA KARTHIKEYAN" TO my-name.
-           MOVE "KAVIYA" TO FIRST-NAME.
-           MOVE "KARTHIKEYAN" TO LAST-NAME.
-            DISPLAY my-name
-            DISPLAY FIRST-NAME
-            DISPLAY LAST-NAME
-            STOP RUN.
-       END PROGRAM myname.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEES
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN OUTPUT DIRECTORY-REPORT-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YYYY TO RH-RUN-YYYY.
+           MOVE WS-CURRENT-MM   TO RH-RUN-MM.
+           MOVE WS-CURRENT-DD   TO RH-RUN-DD.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-EMPLOYEES.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-PRINT-DIRECTORY-LINE
+                   ADD 1 TO WS-RECORDS-WRITTEN
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PRINT-DIRECTORY-LINE.
+           PERFORM 8000-CHECK-PAGE-BREAK.
+           MOVE EMP-ID   TO WS-DTL-EMP-ID.
+           MOVE EMP-NAME TO WS-DTL-EMP-NAME.
+           CALL "NAME-CASE-UTIL" USING WS-DTL-EMP-NAME.
+           MOVE WS-DETAIL-LINE TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+       8020-WRITE-HEADING-LINES.
+           MOVE RH-PAGE-NO TO WS-HDG-PAGE-NO.
+           MOVE WS-HEADING-LINE TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE.
+
+       9000-TERMINATE.
+           DISPLAY "EMPLOYEE DIRECTORY - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ    : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN : " WS-RECORDS-WRITTEN.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE DIRECTORY-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY RPTHDGP.
 
+       END PROGRAM EMPDIR.
