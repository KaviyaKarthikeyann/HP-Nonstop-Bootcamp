@@ -0,0 +1,161 @@
+      ******************************************************************
+      * PROGRAM:      TRENDRPT
+      * AUTHOR:       R. J. PILLAI - PAYROLL SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Period-over-period payroll tax trend report.
+      *               TAXC appends this run's grand total tax withheld
+      *               to RUN-TOTAL-HISTORY at the end of every run;
+      *               this program reads that history sequentially,
+      *               keeps the last two entries, and prints the
+      *               percentage change so a bad rate change or a
+      *               mis-keyed mass update is caught same-day instead
+      *               of at year-end reconciliation.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original trend report program.
+      *   2026-08-08  RJP  Reads the history record through the
+      *                    shared RUNTOT copybook instead of its own
+      *                    hand-rolled layout, matching what TAXC and
+      *                    RECON now use.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRENDRPT.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-TOTAL-HISTORY-FILE ASSIGN TO "RUNHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRENDRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-TOTAL-HISTORY-FILE.
+       01  RUN-TOTAL-HISTORY-LINE        PIC X(40).
+
+       FD  TREND-REPORT-FILE.
+       01  TREND-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-RUNHIST-STATUS         PIC X(02) VALUE "00".
+           05  WS-TRENDRPT-STATUS        PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE               VALUE "Y".
+
+       COPY RUNTOT.
+
+       01  WS-PRIOR-RUN                  PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+       01  WS-CURRENT-RUN                PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+       01  WS-PRIOR-DATE                 PIC 9(8) VALUE ZERO.
+       01  WS-CURRENT-DATE-FLD           PIC 9(8) VALUE ZERO.
+       01  WS-PCT-CHANGE                 PIC S9(5)V99.
+       01  WS-RECORDS-READ               PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                    PIC X(15) VALUE
+               "PRIOR RUN     ".
+           05  WS-DTL-PRIOR-DATE         PIC 9(8).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-PRIOR-TOTAL        PIC $$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-2.
+           05  FILLER                    PIC X(15) VALUE
+               "CURRENT RUN   ".
+           05  WS-DTL-CURR-DATE          PIC 9(8).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-CURR-TOTAL         PIC $$$,$$$,$$9.99.
+
+       01  WS-DETAIL-LINE-3.
+           05  FILLER                    PIC X(15) VALUE
+               "PERCENT CHANGE".
+           05  WS-DTL-PCT                PIC ---9.99.
+           05  FILLER                    PIC X(01) VALUE "%".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-READ-HISTORY
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUN-TOTAL-HISTORY-FILE.
+           OPEN OUTPUT TREND-REPORT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 2000-READ-HISTORY - keep sliding the current total back to
+      *                     prior as each new history line is read, so
+      *                     the last two records on file end up in
+      *                     WS-PRIOR-RUN and WS-CURRENT-RUN.
+      * ================================================================
+       2000-READ-HISTORY.
+           READ RUN-TOTAL-HISTORY-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE RUN-TOTAL-HISTORY-LINE
+                       TO RUN-TOTAL-HISTORY-RECORD
+                   MOVE WS-CURRENT-DATE-FLD TO WS-PRIOR-DATE
+                   MOVE WS-CURRENT-RUN TO WS-PRIOR-RUN
+                   MOVE RT-RUN-DATE-NUM TO WS-CURRENT-DATE-FLD
+                   MOVE RT-TOTAL-TAX TO WS-CURRENT-RUN
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF WS-RECORDS-READ < 2
+               MOVE "INSUFFICIENT HISTORY FOR A TREND COMPARISON"
+                   TO TREND-REPORT-LINE
+               WRITE TREND-REPORT-LINE
+           ELSE
+               MOVE WS-PRIOR-DATE  TO WS-DTL-PRIOR-DATE
+               MOVE WS-PRIOR-RUN   TO WS-DTL-PRIOR-TOTAL
+               MOVE WS-DETAIL-LINE TO TREND-REPORT-LINE
+               WRITE TREND-REPORT-LINE
+
+               MOVE WS-CURRENT-DATE-FLD TO WS-DTL-CURR-DATE
+               MOVE WS-CURRENT-RUN      TO WS-DTL-CURR-TOTAL
+               MOVE WS-DETAIL-LINE-2    TO TREND-REPORT-LINE
+               WRITE TREND-REPORT-LINE
+
+               IF WS-PRIOR-RUN = ZERO
+                   MOVE ZERO TO WS-PCT-CHANGE
+               ELSE
+                   COMPUTE WS-PCT-CHANGE ROUNDED =
+                       (WS-CURRENT-RUN - WS-PRIOR-RUN) * 100
+                       / WS-PRIOR-RUN
+               END-IF
+               MOVE WS-PCT-CHANGE TO WS-DTL-PCT
+               MOVE WS-DETAIL-LINE-3 TO TREND-REPORT-LINE
+               WRITE TREND-REPORT-LINE
+           END-IF.
+           DISPLAY "TREND REPORT - RECORDS READ : " WS-RECORDS-READ.
+           CLOSE RUN-TOTAL-HISTORY-FILE.
+           CLOSE TREND-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM TRENDRPT.
