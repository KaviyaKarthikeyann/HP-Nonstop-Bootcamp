@@ -0,0 +1,175 @@
+      ******************************************************************
+      * PROGRAM:      EMPLOAD
+      * AUTHOR:       R. J. PILLAI - PAYROLL SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Loads the EMPLOYEE-MASTER indexed file from a
+      *               sequential extract, checking that the extract is
+      *               in ascending employee-id sequence and flagging
+      *               duplicate ids before the record ever reaches the
+      *               master - a bad load here would otherwise corrupt
+      *               every payroll report built on top of it.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original load/validation program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOAD.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-EXTRACT-FILE ASSIGN TO "EMPEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT LOAD-EXCEPTION-FILE ASSIGN TO "EMPLDERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-EXTRACT-FILE.
+       01  EMPLOYEE-EXTRACT-RECORD      PIC X(80).
+
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  LOAD-EXCEPTION-FILE.
+       01  LOAD-EXCEPTION-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EXTRACT-STATUS         PIC X(02) VALUE "00".
+           05  WS-EMPMAST-STATUS         PIC X(02) VALUE "00".
+           05  WS-EXCEPTION-STATUS       PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE               VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ           PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN        PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED       PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-EXTRACT-FIELDS.
+           05  WS-EXT-ID                 PIC 9(10).
+           05  WS-EXT-NAME               PIC X(30).
+           05  WS-EXT-SALARY             PIC 9(9)V99.
+           05  WS-EXT-PF-PCT             PIC 9(2)V99.
+           05  WS-EXT-INS-PREM           PIC 9(7)V99.
+
+      * WS-EXT-*-DIGITS redefine each amount as an unsigned integer so
+      * the extract substring MOVEs in as digits first - moving
+      * alphanumeric straight into a V99 field ignores the implied
+      * decimal point and mis-scales the amount by 100.
+       01  WS-EXTRACT-PARSE-FIELDS.
+           05  WS-EXT-SALARY-DIGITS      PIC 9(11).
+           05  WS-EXT-SALARY-N REDEFINES WS-EXT-SALARY-DIGITS
+                                         PIC 9(9)V99.
+           05  WS-EXT-PF-PCT-DIGITS      PIC 9(04).
+           05  WS-EXT-PF-PCT-N REDEFINES WS-EXT-PF-PCT-DIGITS
+                                         PIC 9(02)V99.
+           05  WS-EXT-INS-PREM-DIGITS    PIC 9(09).
+           05  WS-EXT-INS-PREM-N REDEFINES WS-EXT-INS-PREM-DIGITS
+                                         PIC 9(07)V99.
+
+       COPY KEYVALW.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-LOAD-EXTRACT
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-EXTRACT-FILE.
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+           OPEN OUTPUT LOAD-EXCEPTION-FILE.
+           PERFORM 2100-READ-EXTRACT.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-EXTRACT.
+           MOVE WS-EXT-ID TO KV-CURRENT-KEY.
+           PERFORM 7500-CHECK-KEY-SEQUENCE.
+           IF KV-IS-DUPLICATE
+               ADD 1 TO WS-RECORDS-REJECTED
+               STRING "DUPLICATE EMPLOYEE ID " WS-EXT-ID
+                   DELIMITED BY SIZE INTO LOAD-EXCEPTION-LINE
+               WRITE LOAD-EXCEPTION-LINE
+           ELSE
+               IF KV-OUT-OF-SEQUENCE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   STRING "OUT OF SEQUENCE EMPLOYEE ID " WS-EXT-ID
+                       DELIMITED BY SIZE INTO LOAD-EXCEPTION-LINE
+                   WRITE LOAD-EXCEPTION-LINE
+               ELSE
+                   PERFORM 2200-BUILD-AND-WRITE-MASTER
+               END-IF
+           END-IF.
+           MOVE KV-CURRENT-KEY TO KV-PREVIOUS-KEY.
+           PERFORM 2100-READ-EXTRACT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT.
+           READ EMPLOYEE-EXTRACT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE EMPLOYEE-EXTRACT-RECORD(1:10)  TO WS-EXT-ID
+                   MOVE EMPLOYEE-EXTRACT-RECORD(11:30) TO WS-EXT-NAME
+                   MOVE EMPLOYEE-EXTRACT-RECORD(41:11) TO
+                       WS-EXT-SALARY-DIGITS
+                   MOVE WS-EXT-SALARY-N TO WS-EXT-SALARY
+                   MOVE EMPLOYEE-EXTRACT-RECORD(52:4)  TO
+                       WS-EXT-PF-PCT-DIGITS
+                   MOVE WS-EXT-PF-PCT-N TO WS-EXT-PF-PCT
+                   MOVE EMPLOYEE-EXTRACT-RECORD(56:9)  TO
+                       WS-EXT-INS-PREM-DIGITS
+                   MOVE WS-EXT-INS-PREM-N TO WS-EXT-INS-PREM
+           END-READ.
+
+       2200-BUILD-AND-WRITE-MASTER.
+           MOVE WS-EXT-ID       TO EMP-ID.
+           MOVE WS-EXT-NAME     TO EMP-NAME.
+           MOVE WS-EXT-SALARY   TO EMP-SALARY.
+           MOVE WS-EXT-PF-PCT   TO EMP-PF-PCT.
+           MOVE WS-EXT-INS-PREM TO EMP-INS-PREM.
+           MOVE ZERO            TO EMP-LAST-TAX.
+           WRITE EMPLOYEE-RECORD.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       9000-TERMINATE.
+           DISPLAY "EMPLOYEE MASTER LOAD - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN  : " WS-RECORDS-WRITTEN.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           CLOSE EMPLOYEE-EXTRACT-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE LOAD-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY KEYVALP.
+
+       END PROGRAM EMPLOAD.
