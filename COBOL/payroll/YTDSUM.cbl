@@ -0,0 +1,114 @@
+      ******************************************************************
+      * PROGRAM:      YTDSUM
+      * AUTHOR:       R. J. PILLAI - PAYROLL SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Annual W2-style summary.  Reads the YTD-CONTROL
+      *               file that TAXC has been accumulating tax
+      *               withheld into all year and prints one line per
+      *               employee plus a grand total, instead of losing
+      *               the running total at the end of every daily or
+      *               weekly payroll run.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original annual summary program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTDSUM.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-CONTROL-FILE ASSIGN TO "YTDCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTDCTL-STATUS.
+
+           SELECT YTD-SUMMARY-FILE ASSIGN TO "YTDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTDRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-CONTROL-FILE.
+       COPY YTDCTL.
+
+       FD  YTD-SUMMARY-FILE.
+       01  YTD-SUMMARY-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-YTDCTL-STATUS          PIC X(02) VALUE "00".
+           05  WS-YTDRPT-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE               VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ           PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN        PIC 9(9) COMP VALUE ZERO.
+           05  WS-GRAND-YTD-TAX          PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-EMP-ID             PIC Z(9)9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-YEAR               PIC 9(4).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-YTD-TAX            PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORDS
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT YTD-CONTROL-FILE.
+           OPEN OUTPUT YTD-SUMMARY-FILE.
+           MOVE "EMP ID     YEAR   YTD TAX WITHHELD"
+               TO YTD-SUMMARY-LINE.
+           WRITE YTD-SUMMARY-LINE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           READ YTD-CONTROL-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE YTD-EMP-ID    TO WS-DTL-EMP-ID
+                   MOVE YTD-YEAR      TO WS-DTL-YEAR
+                   MOVE YTD-TAX-ACCUM TO WS-DTL-YTD-TAX
+                   MOVE WS-DETAIL-LINE TO YTD-SUMMARY-LINE
+                   WRITE YTD-SUMMARY-LINE
+                   ADD 1 TO WS-RECORDS-WRITTEN
+                   ADD YTD-TAX-ACCUM TO WS-GRAND-YTD-TAX
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           DISPLAY "YTD SUMMARY - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ    : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN : " WS-RECORDS-WRITTEN.
+           DISPLAY "  GRAND YTD TAX   : " WS-GRAND-YTD-TAX.
+           CLOSE YTD-CONTROL-FILE.
+           CLOSE YTD-SUMMARY-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM YTDSUM.
