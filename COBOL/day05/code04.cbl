@@ -1,20 +1,216 @@
+      ******************************************************************
+      * PROGRAM:      GLPOST
+      * AUTHOR:       R. J. PILLAI - GENERAL LEDGER SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-10-05
+      * DATE-COMPILED:
+      * PURPOSE:      GL transaction poster.  add.cbl and sub.cbl each
+      *               ran one hardcoded ADD or SUBTRACT against three
+      *               literals.  This program reads a GL-TRANSACTION
+      *               file of debit/credit postings, applies each one
+      *               in sequence against the account's balance on the
+      *               GL-ACCOUNT-BALANCE master, and prints a posting
+      *               register with the running balance after every
+      *               transaction.
+      *
+      * MOD HISTORY:
+      *   2024-10-05  RJP  Original hardcoded ADD A TO B GIVING C.
+      *   2026-08-08  RJP  Converted to a GL-TRANSACTION posting
+      *                    program with a running account balance.
+      *   2026-08-08  RJP  Appends this run's debit/credit totals to
+      *                    GL-TOTAL-HISTORY for payroll reconciliation.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. add.
+       PROGRAM-ID. GLPOST.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-10-05.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-TRANSACTION-FILE ASSIGN TO "GLTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLTRANS-STATUS.
+
+           SELECT GL-ACCOUNT-BALANCE-FILE ASSIGN TO "GLBAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-BAL-ACCT-ID
+               FILE STATUS IS WS-GLBAL-STATUS.
+
+           SELECT POSTING-REGISTER-FILE ASSIGN TO "GLPOSTRG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLPOSTRG-STATUS.
+
+           SELECT GL-TOTAL-HISTORY-FILE ASSIGN TO "GLHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLHIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GL-TRANSACTION-FILE.
+       COPY GLTRANRC.
+
+       FD  GL-ACCOUNT-BALANCE-FILE.
+       COPY GLBALREC.
+
+       FD  POSTING-REGISTER-FILE.
+       01  POSTING-REGISTER-LINE          PIC X(100).
+
+       FD  GL-TOTAL-HISTORY-FILE.
+       01  GL-TOTAL-HISTORY-LINE          PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01  a pic 9(1) VALUE 2.
-       01  b pic 9(1) value 8.
-       01  c pic 9(2) value ZEROES.
-       
-       
+       01  WS-FILE-STATUSES.
+           05  WS-GLTRANS-STATUS          PIC X(02) VALUE "00".
+           05  WS-GLBAL-STATUS            PIC X(02) VALUE "00".
+           05  WS-GLPOSTRG-STATUS         PIC X(02) VALUE "00".
+           05  WS-GLHIST-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+           05  WS-BALANCE-FOUND-SWITCH    PIC X(01) VALUE "N".
+               88  WS-BALANCE-RECORD-FOUND        VALUE "Y".
+               88  WS-BALANCE-RECORD-NOT-FOUND    VALUE "N".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-POSTED          PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED        PIC 9(9) COMP VALUE ZERO.
+           05  WS-TOTAL-DEBITS            PIC S9(11)V99 COMP-3
+                                          VALUE ZERO.
+           05  WS-TOTAL-CREDITS           PIC S9(11)V99 COMP-3
+                                          VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ACCT-ID             PIC Z(5)9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DTL-TYPE                PIC X(01).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DTL-AMOUNT              PIC $$$,$$$,$$9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DTL-DESC                PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DTL-BALANCE             PIC $$$,$$$,$$9.99.
+
+       01  WS-REJECT-LINE.
+           05  WS-REJ-ACCT-ID             PIC Z(5)9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(30) VALUE
+               "REJECTED - INVALID TRANS TYPE".
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YYYY            PIC 9(4).
+           05  WS-CURRENT-MM              PIC 9(2).
+           05  WS-CURRENT-DD              PIC 9(2).
+
+       01  WS-GLHIST-DEBIT-DISPLAY        PIC 9(11)V99.
+       01  WS-GLHIST-CREDIT-DISPLAY       PIC 9(11)V99.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           add a to b GIVING c.
-           
-            DISPLAY a.
-            DISPLAY b.
-            display c.
-            STOP RUN.
-       END PROGRAM add.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT GL-TRANSACTION-FILE.
+           OPEN I-O GL-ACCOUNT-BALANCE-FILE.
+           OPEN OUTPUT POSTING-REGISTER-FILE.
+           OPEN EXTEND GL-TOTAL-HISTORY-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTIONS.
+           READ GL-TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-POST-TRANSACTION
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-POST-TRANSACTION.
+           IF NOT GL-TRANS-IS-DEBIT AND NOT GL-TRANS-IS-CREDIT
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 2500-WRITE-REJECT-LINE
+           ELSE
+               PERFORM 2200-LOAD-ACCOUNT-BALANCE
+               IF GL-TRANS-IS-DEBIT
+                   ADD GL-TRANS-AMOUNT TO GL-BAL-RUNNING-BALANCE
+                   ADD GL-TRANS-AMOUNT TO WS-TOTAL-DEBITS
+               ELSE
+                   SUBTRACT GL-TRANS-AMOUNT
+                       FROM GL-BAL-RUNNING-BALANCE
+                   ADD GL-TRANS-AMOUNT TO WS-TOTAL-CREDITS
+               END-IF
+               PERFORM 2300-SAVE-ACCOUNT-BALANCE
+               ADD 1 TO WS-RECORDS-POSTED
+               PERFORM 2400-WRITE-DETAIL-LINE
+           END-IF.
+
+       2200-LOAD-ACCOUNT-BALANCE.
+           MOVE GL-TRANS-ACCT-ID TO GL-BAL-ACCT-ID.
+           SET WS-BALANCE-RECORD-NOT-FOUND TO TRUE.
+           READ GL-ACCOUNT-BALANCE-FILE
+               INVALID KEY
+                   MOVE ZERO TO GL-BAL-RUNNING-BALANCE
+               NOT INVALID KEY
+                   SET WS-BALANCE-RECORD-FOUND TO TRUE
+           END-READ.
+
+       2300-SAVE-ACCOUNT-BALANCE.
+           IF WS-BALANCE-RECORD-FOUND
+               REWRITE GL-ACCOUNT-BALANCE-RECORD
+           ELSE
+               WRITE GL-ACCOUNT-BALANCE-RECORD
+           END-IF.
+
+       2400-WRITE-DETAIL-LINE.
+           MOVE GL-TRANS-ACCT-ID       TO WS-DTL-ACCT-ID.
+           MOVE GL-TRANS-TYPE          TO WS-DTL-TYPE.
+           MOVE GL-TRANS-AMOUNT        TO WS-DTL-AMOUNT.
+           MOVE GL-TRANS-DESC          TO WS-DTL-DESC.
+           MOVE GL-BAL-RUNNING-BALANCE TO WS-DTL-BALANCE.
+           MOVE WS-DETAIL-LINE TO POSTING-REGISTER-LINE.
+           WRITE POSTING-REGISTER-LINE.
+
+       2500-WRITE-REJECT-LINE.
+           MOVE GL-TRANS-ACCT-ID TO WS-REJ-ACCT-ID.
+           MOVE WS-REJECT-LINE TO POSTING-REGISTER-LINE.
+           WRITE POSTING-REGISTER-LINE.
+
+       9000-TERMINATE.
+           MOVE WS-TOTAL-DEBITS  TO WS-GLHIST-DEBIT-DISPLAY.
+           MOVE WS-TOTAL-CREDITS TO WS-GLHIST-CREDIT-DISPLAY.
+           STRING WS-CURRENT-YYYY WS-CURRENT-MM WS-CURRENT-DD " "
+                  WS-GLHIST-DEBIT-DISPLAY " "
+                  WS-GLHIST-CREDIT-DISPLAY
+               DELIMITED BY SIZE INTO GL-TOTAL-HISTORY-LINE.
+           WRITE GL-TOTAL-HISTORY-LINE.
+
+           DISPLAY "GL TRANSACTION POSTING - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS POSTED   : " WS-RECORDS-POSTED.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           DISPLAY "  TOTAL DEBITS     : " WS-TOTAL-DEBITS.
+           DISPLAY "  TOTAL CREDITS    : " WS-TOTAL-CREDITS.
+           CLOSE GL-TRANSACTION-FILE.
+           CLOSE GL-ACCOUNT-BALANCE-FILE.
+           CLOSE POSTING-REGISTER-FILE.
+           CLOSE GL-TOTAL-HISTORY-FILE.
+       9000-EXIT.
+           EXIT.
 
+       END PROGRAM GLPOST.
