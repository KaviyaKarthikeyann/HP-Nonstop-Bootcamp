@@ -1,24 +1,135 @@
+      ******************************************************************
+      * PROGRAM:      INVEXT
+      * AUTHOR:       R. J. PILLAI - BILLING SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-10-12
+      * DATE-COMPILED:
+      * PURPOSE:      Invoice line-extension calculator.  The original
+      *               demo issued "MULTIPLY A BY B" with no GIVING or
+      *               INTO clause, so ANSWER was displayed as zero and
+      *               nothing was actually computed.  This program
+      *               reads QTY and UNIT-PRICE from an INVOICE-LINE
+      *               file, computes EXTENDED-AMOUNT with proper
+      *               rounding, and writes the extended line back out.
+      *
+      * MOD HISTORY:
+      *   2024-10-12  RJP  Original broken MULTIPLY with no result.
+      *   2026-08-08  RJP  Rebuilt as an invoice line-extension
+      *                    calculator over an INVOICE-LINE file.
+      *   2026-08-08  RJP  Added ON SIZE ERROR protection around the
+      *                    extension COMPUTE.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. sub.
+       PROGRAM-ID. INVEXT.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-10-12.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVLINE-STATUS.
+
+           SELECT INVOICE-EXTENDED-FILE ASSIGN TO "INVEXTND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVEXTND-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  INVOICE-LINE-FILE.
+       COPY INVLNREC.
+
+       FD  INVOICE-EXTENDED-FILE.
+       01  INVOICE-EXTENDED-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  a pic 9(3) VALUE 10.
-       01  b pic 9(3) value 10.
-       01  c pic 9(3) value ZEROES.
-       01  answer pic 9(3) .       
-       
+       01  WS-FILE-STATUSES.
+           05  WS-INVLINE-STATUS         PIC X(02) VALUE "00".
+           05  WS-INVEXTND-STATUS        PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE               VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ           PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN        PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED       PIC 9(9) COMP VALUE ZERO.
+           05  WS-GRAND-EXTENDED         PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-EXTENDED-DETAIL-LINE.
+           05  WS-EXT-INVOICE-ID         PIC Z(7)9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXT-LINE-NO            PIC ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXT-QTY                PIC ZZZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXT-UNIT-PRICE         PIC $$$,$$9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXT-EXTENDED-AMOUNT    PIC $$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           multiply a by b 
-            
-           
-           display "answer " answer.
-           
-            DISPLAY a.
-            DISPLAY b.
-            display c.
-            STOP RUN.
-       END PROGRAM sub.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-INVOICE-LINES
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT INVOICE-LINE-FILE.
+           OPEN OUTPUT INVOICE-EXTENDED-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-INVOICE-LINES.
+           READ INVOICE-LINE-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-EXTEND-LINE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-EXTEND-LINE.
+           COMPUTE INV-LINE-EXTENDED-AMOUNT ROUNDED =
+               INV-LINE-QTY * INV-LINE-UNIT-PRICE
+               ON SIZE ERROR
+                   DISPLAY "EXTENDED AMOUNT OVERFLOW - INVOICE "
+                       INV-LINE-INVOICE-ID " LINE " INV-LINE-NO
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT ON SIZE ERROR
+                   ADD INV-LINE-EXTENDED-AMOUNT TO WS-GRAND-EXTENDED
+                   MOVE INV-LINE-INVOICE-ID      TO WS-EXT-INVOICE-ID
+                   MOVE INV-LINE-NO              TO WS-EXT-LINE-NO
+                   MOVE INV-LINE-QTY             TO WS-EXT-QTY
+                   MOVE INV-LINE-UNIT-PRICE      TO WS-EXT-UNIT-PRICE
+                   MOVE INV-LINE-EXTENDED-AMOUNT
+                       TO WS-EXT-EXTENDED-AMOUNT
+                   MOVE WS-EXTENDED-DETAIL-LINE
+                       TO INVOICE-EXTENDED-RECORD
+                   WRITE INVOICE-EXTENDED-RECORD
+                   ADD 1 TO WS-RECORDS-WRITTEN
+           END-COMPUTE.
 
+       9000-TERMINATE.
+           DISPLAY "INVOICE LINE EXTENSION - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN  : " WS-RECORDS-WRITTEN.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           DISPLAY "  GRAND EXTENDED   : " WS-GRAND-EXTENDED.
+           CLOSE INVOICE-LINE-FILE.
+           CLOSE INVOICE-EXTENDED-FILE.
+       9000-EXIT.
+           EXIT.
 
+       END PROGRAM INVEXT.
