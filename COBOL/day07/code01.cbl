@@ -1,20 +1,500 @@
+      ******************************************************************
+      * PROGRAM:      ANNUITYCALC
+      * AUTHOR:       R. J. PILLAI - LOAN SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-11-15
+      * DATE-COMPILED:
+      * PURPOSE:      Batch loan amortization.  Reads one loan
+      *               application per record from LOAN-APPLICATION,
+      *               edits PERIOD and INTEREST, converts the loan
+      *               amount to base currency, computes the level (or
+      *               balloon) installment, and writes the full
+      *               period-by-period amortization schedule to a
+      *               report file.  A WHAT-IF run mode evaluates a
+      *               single loan amount against several rate/period
+      *               combinations side by side instead of processing
+      *               the applications file.  A PAYOFF run mode quotes
+      *               the remaining-principal payoff amount for a
+      *               borrower closing a loan ahead of schedule.
+      *
+      * MOD HISTORY:
+      *   2024-11-15  RJP  Original single hardcoded loan calculation.
+      *   2026-08-08  RJP  Added full amortization schedule report.
+      *   2026-08-08  RJP  Converted to batch loop over loan file.
+      *   2026-08-08  RJP  Added PERIOD/INTEREST edit and exception rpt.
+      *   2026-08-08  RJP  Added WHAT-IF multi-scenario comparison mode.
+      *   2026-08-08  RJP  Added balloon-payment loan support.
+      *   2026-08-08  RJP  Added dollar-edited money pictures.
+      *   2026-08-08  RJP  Added CURRENCY-CODE conversion-rate lookup.
+      *   2026-08-08  RJP  Added end-of-job control totals.
+      *   2026-08-08  RJP  Corrected the periodic-rate formula - it was
+      *                    dividing the stated annual rate by PERIOD,
+      *                    which understated every installment.
+      *   2026-08-08  RJP  Added PAYOFF early-closure quote mode.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AnnuityCalc.
+       PROGRAM-ID. ANNUITYCALC.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-11-15.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APPLICATION-FILE ASSIGN TO "LOANAPP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOANAPP-STATUS.
+
+           SELECT AMORTIZATION-SCHEDULE-FILE ASSIGN TO "AMORTSCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMORTSCH-STATUS.
+
+           SELECT LOAN-EXCEPTION-FILE ASSIGN TO "LOANERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOANERR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-APPLICATION-FILE.
+       01  LOAN-APPLICATION-LINE         PIC X(80).
+
+       FD  AMORTIZATION-SCHEDULE-FILE.
+       01  AMORTIZATION-SCHEDULE-LINE    PIC X(132).
+
+       FD  LOAN-EXCEPTION-FILE.
+       01  LOAN-EXCEPTION-LINE           PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 loan              PIC 9(5) VALUE 5000.
-       01 interest          PIC 9(3)V99 VALUE 0.10.
-       01 period            PIC 9(2) VALUE 3.
-       01 annuity-payment   PIC 9(5)V99.
-       01 rate              PIC 9V9999.
-       01 total-payments    PIC 9(5).
+       01  WS-FILE-STATUSES.
+           05  WS-LOANAPP-STATUS         PIC X(02) VALUE "00".
+           05  WS-AMORTSCH-STATUS        PIC X(02) VALUE "00".
+           05  WS-LOANERR-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE               VALUE "Y".
+           05  WS-RUN-MODE               PIC X(01) VALUE "N".
+               88  WS-NORMAL-RUN                 VALUE "N".
+               88  WS-WHAT-IF-RUN                VALUE "W".
+               88  WS-PAYOFF-RUN                 VALUE "P".
+           05  WS-CURRENCY-FOUND-SWITCH  PIC X(01) VALUE "N".
+               88  WS-CURRENCY-FOUND             VALUE "Y".
+           05  WS-RUN-MODE-VALID-SWITCH  PIC X(01) VALUE "N".
+               88  WS-RUN-MODE-VALID            VALUE "Y".
+
+       COPY LOANREC.
+       COPY CURRTBL.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ           PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN        PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED       PIC 9(9) COMP VALUE ZERO.
+           05  WS-GRAND-BASE-AMOUNT      PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-CALCULATION-FIELDS.
+           05  WS-RATE                   PIC 9V9(6).
+           05  WS-ONE-PLUS-RATE-PWR      PIC 9(9)V9(6).
+           05  WS-INSTALLMENT            PIC S9(9)V99 COMP-3.
+           05  WS-BASE-CURRENCY-AMOUNT   PIC S9(9)V99 COMP-3.
+           05  WS-CONVERSION-RATE        PIC 9(3)V9(6).
+           05  WS-OPENING-BALANCE        PIC S9(9)V99 COMP-3.
+           05  WS-CLOSING-BALANCE        PIC S9(9)V99 COMP-3.
+           05  WS-INTEREST-PORTION       PIC S9(9)V99 COMP-3.
+           05  WS-PRINCIPAL-PORTION      PIC S9(9)V99 COMP-3.
+           05  WS-PERIOD-NUMBER          PIC 9(3).
+
+       01  WS-WHAT-IF-SCENARIO-TABLE.
+           05  FILLER PIC 9(3)V99 VALUE 005.00.
+           05  FILLER PIC 9(3)     VALUE 012.
+           05  FILLER PIC 9(3)V99 VALUE 007.50.
+           05  FILLER PIC 9(3)     VALUE 024.
+           05  FILLER PIC 9(3)V99 VALUE 010.00.
+           05  FILLER PIC 9(3)     VALUE 036.
+       01  WS-WHAT-IF-SCENARIOS REDEFINES WS-WHAT-IF-SCENARIO-TABLE.
+           05  WS-SCENARIO OCCURS 3 TIMES INDEXED BY WS-SCN-IDX.
+               10  WS-SCN-RATE           PIC 9(3)V99.
+               10  WS-SCN-PERIOD         PIC 9(3).
+
+       01  WS-WHAT-IF-LOAN-AMOUNT        PIC S9(9)V99 COMP-3.
+
+       01  WS-PAYOFF-PERIODS-PAID        PIC 9(3).
+       01  WS-PAYOFF-PERIOD-NUMBER       PIC 9(3).
+       01  WS-PAYOFF-BALANCE             PIC S9(9)V99 COMP-3.
+
+       01  WS-LOAN-VALID-SWITCH          PIC X(01).
+           88  WS-LOAN-VALID                     VALUE "Y".
+           88  WS-LOAN-INVALID                   VALUE "N".
+       01  WS-LOAN-REJECT-REASON         PIC X(40).
+
+      * WS-CMD-LINE-PARM carries the run mode when DAILYRUN launches
+      * this program as a job step - CALL "SYSTEM" gives the child an
+      * argument list but no terminal, so an unattended run must never
+      * fall into the interactive ACCEPT below (closed stdin makes
+      * that loop spin instead of block).  A blank parameter means a
+      * person ran the program directly and still gets the prompt.
+       01  WS-CMD-LINE-PARM              PIC X(80).
+
+      * WS-PARSE-AMOUNT and WS-PARSE-INTEREST redefine an unsigned
+      * digit-only intermediate so the LOAN-APPLICATION-LINE substring
+      * moves in as an integer first - moving alphanumeric straight
+      * into a V99 field ignores the receiver's implied decimal point.
+       01  WS-PARSE-FIELDS.
+           05  WS-PARSE-AMOUNT-DIGITS    PIC 9(11).
+           05  WS-PARSE-AMOUNT REDEFINES WS-PARSE-AMOUNT-DIGITS
+                                         PIC 9(9)V99.
+           05  WS-PARSE-INTEREST-DIGITS  PIC 9(05).
+           05  WS-PARSE-INTEREST REDEFINES WS-PARSE-INTEREST-DIGITS
+                                         PIC 9(03)V99.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                    PIC X(10) VALUE "LOAN ID".
+           05  FILLER                    PIC X(04) VALUE "PER".
+           05  FILLER                    PIC X(18) VALUE "OPENING BAL".
+           05  FILLER                    PIC X(18) VALUE "INTEREST".
+           05  FILLER                    PIC X(18) VALUE "PRINCIPAL".
+           05  FILLER                    PIC X(18) VALUE "CLOSING BAL".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-LOAN-ID            PIC Z(9)9.
+           05  WS-DTL-PERIOD-NO          PIC ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-OPENING            PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DTL-INTEREST           PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DTL-PRINCIPAL          PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DTL-CLOSING            PIC $$$,$$$,$$9.99.
+
+       01  WS-WHAT-IF-DETAIL-LINE.
+           05  FILLER                    PIC X(06) VALUE "RATE ".
+           05  WS-WI-RATE                PIC ZZ9.99.
+           05  FILLER                    PIC X(04) VALUE " PD ".
+           05  WS-WI-PERIOD              PIC ZZ9.
+           05  FILLER                    PIC X(10) VALUE " PAYMENT ".
+           05  WS-WI-PAYMENT             PIC $$$,$$$,$$9.99.
+
+       01  WS-PAYOFF-DETAIL-LINE.
+           05  FILLER                    PIC X(20) VALUE
+               "PAYOFF QUOTE AFTER ".
+           05  WS-PO-PERIODS-PAID        PIC ZZ9.
+           05  FILLER                    PIC X(11) VALUE
+               " PERIODS - ".
+           05  WS-PO-BALANCE             PIC $$$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
-           COMPUTE rate = interest / period.
-           COMPUTE total-payments = (loan * rate * 
-                   (1 + rate) ** period) 
-                    / ((1 + rate) ** period - 1).
-           DISPLAY "Annual installment: " total-payments.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           EVALUATE TRUE
+               WHEN WS-WHAT-IF-RUN
+                   PERFORM 5000-RUN-WHAT-IF
+                       THRU 5000-EXIT
+               WHEN WS-PAYOFF-RUN
+                   PERFORM 6000-RUN-PAYOFF-QUOTE
+                       THRU 6000-EXIT
+               WHEN OTHER
+                   PERFORM 2000-PROCESS-LOANS
+                       THRU 2000-EXIT
+                       UNTIL WS-END-OF-FILE
+           END-EVALUATE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
            STOP RUN.
 
-        END PROGRAM AnnuityCalc.
\ No newline at end of file
+       1000-INITIALIZE.
+           ACCEPT WS-CMD-LINE-PARM FROM COMMAND-LINE.
+           IF WS-CMD-LINE-PARM = SPACES
+               PERFORM 1100-ACCEPT-RUN-MODE
+                   THRU 1100-EXIT
+                   UNTIL WS-RUN-MODE-VALID
+           ELSE
+               PERFORM 1150-SET-RUN-MODE-FROM-PARM
+                   THRU 1150-EXIT
+           END-IF.
+           OPEN OUTPUT AMORTIZATION-SCHEDULE-FILE.
+           OPEN OUTPUT LOAN-EXCEPTION-FILE.
+           IF WS-NORMAL-RUN
+               OPEN INPUT LOAN-APPLICATION-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-ACCEPT-RUN-MODE.
+           DISPLAY "RUN MODE (N=NORMAL, W=WHAT-IF, P=PAYOFF) : ".
+           ACCEPT WS-RUN-MODE.
+           IF WS-NORMAL-RUN OR WS-WHAT-IF-RUN OR WS-PAYOFF-RUN
+               SET WS-RUN-MODE-VALID TO TRUE
+           ELSE
+               DISPLAY "INVALID RUN MODE - ENTER N, W OR P"
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 1150-SET-RUN-MODE-FROM-PARM - DAILYRUN always drives the batch
+      *                               loan step in NORMAL mode, but any
+      *                               unrecognized first character
+      *                               still defaults safely to NORMAL
+      *                               rather than leaving the run mode
+      *                               unresolved.
+      * ================================================================
+       1150-SET-RUN-MODE-FROM-PARM.
+           MOVE WS-CMD-LINE-PARM(1:1) TO WS-RUN-MODE.
+           IF WS-NORMAL-RUN OR WS-WHAT-IF-RUN OR WS-PAYOFF-RUN
+               CONTINUE
+           ELSE
+               DISPLAY "INVALID RUN MODE PARAMETER - DEFAULTING TO "
+                   "NORMAL"
+               SET WS-NORMAL-RUN TO TRUE
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+       2000-PROCESS-LOANS.
+           READ LOAN-APPLICATION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-PARSE-LOAN-LINE
+                   PERFORM 2200-EDIT-LOAN
+                   IF WS-LOAN-VALID
+                       PERFORM 2300-CONVERT-CURRENCY
+                       PERFORM 2400-CALCULATE-INSTALLMENT
+                       PERFORM 2500-PRINT-SCHEDULE
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                   ELSE
+                       ADD 1 TO WS-RECORDS-REJECTED
+                       PERFORM 2600-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      * 2100-PARSE-LOAN-LINE substrings the flat line into intermediate
+      * unsigned digit fields first, then MOVEs those (numeric to
+      * numeric) into the V99 loan fields, so the implied decimal
+      * point lands where it belongs instead of at the far right.
+       2100-PARSE-LOAN-LINE.
+           MOVE LOAN-APPLICATION-LINE(1:10)  TO LOAN-APP-ID.
+           MOVE LOAN-APPLICATION-LINE(11:11) TO WS-PARSE-AMOUNT-DIGITS.
+           MOVE WS-PARSE-AMOUNT               TO LOAN-AMOUNT.
+           MOVE LOAN-APPLICATION-LINE(22:5)  TO
+               WS-PARSE-INTEREST-DIGITS.
+           MOVE WS-PARSE-INTEREST             TO LOAN-INTEREST.
+           MOVE LOAN-APPLICATION-LINE(27:3)  TO LOAN-PERIOD.
+           MOVE LOAN-APPLICATION-LINE(30:1)  TO LOAN-TYPE.
+           MOVE LOAN-APPLICATION-LINE(31:3)  TO LOAN-CURRENCY-CODE.
+
+       2200-EDIT-LOAN.
+           SET WS-LOAN-VALID TO TRUE.
+           IF LOAN-PERIOD = ZERO
+               SET WS-LOAN-INVALID TO TRUE
+               MOVE "PERIOD IS ZERO" TO WS-LOAN-REJECT-REASON
+           ELSE
+               IF LOAN-INTEREST < ZERO OR LOAN-INTEREST > 100
+                   SET WS-LOAN-INVALID TO TRUE
+                   MOVE "INTEREST OUT OF RANGE"
+                       TO WS-LOAN-REJECT-REASON
+               ELSE
+                   IF NOT LOAN-TYPE-LEVEL AND NOT LOAN-TYPE-BALLOON
+                       SET WS-LOAN-INVALID TO TRUE
+                       MOVE "LOAN TYPE NOT L OR B"
+                           TO WS-LOAN-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2300-CONVERT-CURRENCY.
+           SET WS-CURRENCY-FOUND-SWITCH TO "N".
+           SET CT-IDX TO 1.
+           SEARCH CURRENCY-RATE-ENTRY
+               AT END
+                   MOVE 1.000000 TO WS-CONVERSION-RATE
+               WHEN CT-CURRENCY-CODE (CT-IDX) = LOAN-CURRENCY-CODE
+                   MOVE CT-CONVERSION-RATE (CT-IDX)
+                       TO WS-CONVERSION-RATE
+           END-SEARCH.
+           COMPUTE WS-BASE-CURRENCY-AMOUNT ROUNDED =
+               LOAN-AMOUNT * WS-CONVERSION-RATE.
+           ADD WS-BASE-CURRENCY-AMOUNT TO WS-GRAND-BASE-AMOUNT.
+
+      * ================================================================
+      * 2400-CALCULATE-INSTALLMENT - level-payment annuity formula.
+      *                              LOAN-INTEREST is already the
+      *                              periodic rate expressed as a
+      *                              percentage, e.g. 10.00 for 10%.
+      * ================================================================
+       2400-CALCULATE-INSTALLMENT.
+           COMPUTE WS-RATE = LOAN-INTEREST / 100.
+           IF LOAN-TYPE-BALLOON
+               COMPUTE WS-INSTALLMENT ROUNDED =
+                   WS-BASE-CURRENCY-AMOUNT * WS-RATE
+           ELSE
+               IF WS-RATE = ZERO
+                   COMPUTE WS-INSTALLMENT ROUNDED =
+                       WS-BASE-CURRENCY-AMOUNT / LOAN-PERIOD
+               ELSE
+                   COMPUTE WS-ONE-PLUS-RATE-PWR =
+                       (1 + WS-RATE) ** LOAN-PERIOD
+                   COMPUTE WS-INSTALLMENT ROUNDED =
+                       (WS-BASE-CURRENCY-AMOUNT * WS-RATE
+                           * WS-ONE-PLUS-RATE-PWR)
+                       / (WS-ONE-PLUS-RATE-PWR - 1)
+               END-IF
+           END-IF.
+
+      * ================================================================
+      * 2500-PRINT-SCHEDULE - one line per period.  A balloon loan
+      *                       pays only interest each period except
+      *                       the last, which pays off the entire
+      *                       remaining principal.
+      * ================================================================
+       2500-PRINT-SCHEDULE.
+           MOVE WS-HEADING-LINE TO AMORTIZATION-SCHEDULE-LINE.
+           WRITE AMORTIZATION-SCHEDULE-LINE.
+           MOVE WS-BASE-CURRENCY-AMOUNT TO WS-OPENING-BALANCE.
+           PERFORM 2510-PRINT-ONE-PERIOD
+               VARYING WS-PERIOD-NUMBER FROM 1 BY 1
+               UNTIL WS-PERIOD-NUMBER > LOAN-PERIOD.
+
+       2510-PRINT-ONE-PERIOD.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-OPENING-BALANCE * WS-RATE.
+           IF LOAN-TYPE-BALLOON AND WS-PERIOD-NUMBER = LOAN-PERIOD
+               MOVE WS-OPENING-BALANCE TO WS-PRINCIPAL-PORTION
+           ELSE
+               IF LOAN-TYPE-BALLOON
+                   MOVE ZERO TO WS-PRINCIPAL-PORTION
+               ELSE
+                   COMPUTE WS-PRINCIPAL-PORTION =
+                       WS-INSTALLMENT - WS-INTEREST-PORTION
+               END-IF
+           END-IF.
+           COMPUTE WS-CLOSING-BALANCE =
+               WS-OPENING-BALANCE - WS-PRINCIPAL-PORTION.
+           MOVE LOAN-APP-ID       TO WS-DTL-LOAN-ID.
+           MOVE WS-PERIOD-NUMBER  TO WS-DTL-PERIOD-NO.
+           MOVE WS-OPENING-BALANCE  TO WS-DTL-OPENING.
+           MOVE WS-INTEREST-PORTION TO WS-DTL-INTEREST.
+           MOVE WS-PRINCIPAL-PORTION TO WS-DTL-PRINCIPAL.
+           MOVE WS-CLOSING-BALANCE  TO WS-DTL-CLOSING.
+           MOVE WS-DETAIL-LINE TO AMORTIZATION-SCHEDULE-LINE.
+           WRITE AMORTIZATION-SCHEDULE-LINE.
+           MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE.
+
+       2600-WRITE-EXCEPTION.
+           STRING "REJECTED LOAN ID " LOAN-APP-ID
+                  " - " WS-LOAN-REJECT-REASON
+               DELIMITED BY SIZE INTO LOAN-EXCEPTION-LINE.
+           WRITE LOAN-EXCEPTION-LINE.
+
+      * ================================================================
+      * 5000-RUN-WHAT-IF - a single loan amount evaluated against
+      *                    several rate/period combinations, printed
+      *                    side by side.
+      * ================================================================
+       5000-RUN-WHAT-IF.
+           DISPLAY "ENTER LOAN AMOUNT FOR COMPARISON : ".
+           ACCEPT WS-WHAT-IF-LOAN-AMOUNT.
+           PERFORM 5100-PRINT-ONE-SCENARIO
+               VARYING WS-SCN-IDX FROM 1 BY 1
+               UNTIL WS-SCN-IDX > 3.
+       5000-EXIT.
+           EXIT.
+
+       5100-PRINT-ONE-SCENARIO.
+           COMPUTE WS-RATE = WS-SCN-RATE (WS-SCN-IDX) / 100.
+           COMPUTE WS-ONE-PLUS-RATE-PWR =
+               (1 + WS-RATE) ** WS-SCN-PERIOD (WS-SCN-IDX).
+           COMPUTE WS-INSTALLMENT ROUNDED =
+               (WS-WHAT-IF-LOAN-AMOUNT * WS-RATE
+                   * WS-ONE-PLUS-RATE-PWR)
+               / (WS-ONE-PLUS-RATE-PWR - 1).
+           MOVE WS-SCN-RATE (WS-SCN-IDX)   TO WS-WI-RATE.
+           MOVE WS-SCN-PERIOD (WS-SCN-IDX) TO WS-WI-PERIOD.
+           MOVE WS-INSTALLMENT             TO WS-WI-PAYMENT.
+           MOVE WS-WHAT-IF-DETAIL-LINE TO AMORTIZATION-SCHEDULE-LINE.
+           WRITE AMORTIZATION-SCHEDULE-LINE.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      * ================================================================
+      * 6000-RUN-PAYOFF-QUOTE - given a loan's terms and the number of
+      *                         periods already paid, amortizes the
+      *                         balance down period by period (same
+      *                         installment/interest/principal split as
+      *                         2510-PRINT-ONE-PERIOD) without printing
+      *                         a schedule, then quotes what is left.
+      * ================================================================
+       6000-RUN-PAYOFF-QUOTE.
+           DISPLAY "ENTER LOAN AMOUNT : ".
+           ACCEPT LOAN-AMOUNT.
+           DISPLAY "ENTER PERIODIC INTEREST RATE (PERCENT) : ".
+           ACCEPT LOAN-INTEREST.
+           DISPLAY "ENTER TOTAL NUMBER OF PERIODS : ".
+           ACCEPT LOAN-PERIOD.
+           DISPLAY "ENTER LOAN TYPE (L=LEVEL, B=BALLOON) : ".
+           ACCEPT LOAN-TYPE.
+           DISPLAY "ENTER PERIODS ALREADY PAID : ".
+           ACCEPT WS-PAYOFF-PERIODS-PAID.
+           PERFORM 2200-EDIT-LOAN.
+           IF WS-LOAN-VALID
+               MOVE LOAN-AMOUNT TO WS-BASE-CURRENCY-AMOUNT
+               PERFORM 2400-CALCULATE-INSTALLMENT
+               MOVE WS-BASE-CURRENCY-AMOUNT TO WS-PAYOFF-BALANCE
+               PERFORM 6100-ACCUMULATE-ONE-PERIOD
+                   VARYING WS-PAYOFF-PERIOD-NUMBER FROM 1 BY 1
+                   UNTIL WS-PAYOFF-PERIOD-NUMBER
+                       > WS-PAYOFF-PERIODS-PAID
+               PERFORM 6200-DISPLAY-PAYOFF-QUOTE
+                   THRU 6200-EXIT
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               DISPLAY "PAYOFF QUOTE REJECTED - "
+                   WS-LOAN-REJECT-REASON
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       6100-ACCUMULATE-ONE-PERIOD.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-PAYOFF-BALANCE * WS-RATE.
+           IF LOAN-TYPE-BALLOON
+               MOVE ZERO TO WS-PRINCIPAL-PORTION
+           ELSE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-INSTALLMENT - WS-INTEREST-PORTION
+           END-IF.
+           SUBTRACT WS-PRINCIPAL-PORTION FROM WS-PAYOFF-BALANCE.
+
+       6200-DISPLAY-PAYOFF-QUOTE.
+           MOVE WS-PAYOFF-PERIODS-PAID TO WS-PO-PERIODS-PAID.
+           MOVE WS-PAYOFF-BALANCE      TO WS-PO-BALANCE.
+           DISPLAY "REMAINING PAYOFF PRINCIPAL : " WS-PAYOFF-BALANCE.
+           MOVE WS-PAYOFF-DETAIL-LINE TO AMORTIZATION-SCHEDULE-LINE.
+           WRITE AMORTIZATION-SCHEDULE-LINE.
+       6200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           DISPLAY "ANNUITYCALC - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN  : " WS-RECORDS-WRITTEN.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           IF NOT WS-PAYOFF-RUN
+               DISPLAY "  GRAND TOTAL (BASE CURRENCY) : "
+                   WS-GRAND-BASE-AMOUNT
+           END-IF.
+           IF WS-NORMAL-RUN
+               CLOSE LOAN-APPLICATION-FILE
+           END-IF.
+           CLOSE AMORTIZATION-SCHEDULE-FILE.
+           CLOSE LOAN-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM ANNUITYCALC.
