@@ -1,21 +1,107 @@
+      ******************************************************************
+      * PROGRAM:      LOADCALC
+      * AUTHOR:       R. J. PILLAI - ENGINEERING SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-11-20
+      * DATE-COMPILED:
+      * PURPOSE:      Structural-load vector-component calculator.
+      *               trig.cbl only DISPLAYed SIN/COS/TAN of hardcoded
+      *               angle literals with no practical output.  This
+      *               program accepts a real force and angle from the
+      *               operator and computes the horizontal and
+      *               vertical load components, which is the actual
+      *               engineering use those trig functions are meant
+      *               to support.
+      *
+      * MOD HISTORY:
+      *   2024-11-20  RJP  Original hardcoded SIN/COS/TAN DISPLAY.
+      *   2026-08-08  RJP  Converted to a load/angle component
+      *                    calculator over an operator-entered force
+      *                    and angle.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. trig .
+       PROGRAM-ID. LOADCALC.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-11-20.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  result1 pic 9(2)v9(5) value ZEROES.
-       01  result2 pic  9(2)v9(5) value zeroes.
-       01  result3 pic  9(2)v9(5) value zeroes.
-       
+       01  WS-FORCE-VALUE                PIC S9(7)V99.
+       01  WS-ANGLE-DEGREES              PIC S9(3)V99.
+       01  WS-ANGLE-RADIANS              PIC S9(3)V9(9).
+       01  WS-DEGREES-TO-RADIANS         PIC 9(1)V9(9) VALUE
+           0.017453293.
+
+       01  WS-LOAD-COMPONENTS.
+           05  WS-HORIZONTAL-COMPONENT   PIC S9(7)V99.
+           05  WS-VERTICAL-COMPONENT     PIC S9(7)V99.
+
+       COPY EDITWS.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            COMPUTE result1 = FUNCTION SIN(3243).
-            COMPUTE result2 = FUNCTION cos(78).
-            COMPUTE result3 = FUNCTION TAN(65).
-            DISPLAY result1.
-            DISPLAY result2.
-            DISPLAY result3.
-            
-            STOP RUN.
-       END PROGRAM trig.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-ACCEPT-FORCE
+               THRU 1000-EXIT.
+           PERFORM 2000-ACCEPT-ANGLE
+               THRU 2000-EXIT.
+           PERFORM 3000-COMPUTE-COMPONENTS
+               THRU 3000-EXIT.
+           PERFORM 4000-DISPLAY-RESULTS
+               THRU 4000-EXIT.
+           STOP RUN.
+
+       1000-ACCEPT-FORCE.
+           DISPLAY "ENTER FORCE (LBS) : ".
+           ACCEPT WS-FORCE-VALUE.
+           MOVE "FORCE"          TO EDIT-FIELD-NAME.
+           MOVE WS-FORCE-VALUE   TO EDIT-NUMERIC-VALUE.
+           MOVE 0.01             TO EDIT-MIN-VALUE.
+           MOVE 9999999.99       TO EDIT-MAX-VALUE.
+           PERFORM 7000-EDIT-NUMERIC-RANGE.
+           IF EDIT-IS-INVALID
+               DISPLAY "FORCE REJECTED - " EDIT-REASON
+               PERFORM 1000-ACCEPT-FORCE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-ACCEPT-ANGLE.
+           DISPLAY "ENTER ANGLE FROM HORIZONTAL (0-360) : ".
+           ACCEPT WS-ANGLE-DEGREES.
+           MOVE "ANGLE"          TO EDIT-FIELD-NAME.
+           MOVE WS-ANGLE-DEGREES TO EDIT-NUMERIC-VALUE.
+           MOVE ZERO             TO EDIT-MIN-VALUE.
+           MOVE 360              TO EDIT-MAX-VALUE.
+           PERFORM 7000-EDIT-NUMERIC-RANGE.
+           IF EDIT-IS-INVALID
+               DISPLAY "ANGLE REJECTED - " EDIT-REASON
+               PERFORM 2000-ACCEPT-ANGLE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       3000-COMPUTE-COMPONENTS.
+           COMPUTE WS-ANGLE-RADIANS =
+               WS-ANGLE-DEGREES * WS-DEGREES-TO-RADIANS.
+           COMPUTE WS-HORIZONTAL-COMPONENT ROUNDED =
+               WS-FORCE-VALUE * FUNCTION COS(WS-ANGLE-RADIANS).
+           COMPUTE WS-VERTICAL-COMPONENT ROUNDED =
+               WS-FORCE-VALUE * FUNCTION SIN(WS-ANGLE-RADIANS).
+       3000-EXIT.
+           EXIT.
+
+       4000-DISPLAY-RESULTS.
+           DISPLAY "HORIZONTAL COMPONENT : "
+               WS-HORIZONTAL-COMPONENT.
+           DISPLAY "VERTICAL COMPONENT   : "
+               WS-VERTICAL-COMPONENT.
+       4000-EXIT.
+           EXIT.
+
+       COPY EDITPR.
 
+       END PROGRAM LOADCALC.
