@@ -1,19 +1,332 @@
+      ******************************************************************
+      * PROGRAM:      VOTE
+      * AUTHOR:       R. J. PILLAI - ELECTIONS SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-10-02
+      * DATE-COMPILED:
+      * PURPOSE:      Batch voter-eligibility processing.  Reads a
+      *               VOTER-APPLICATION file, edits each applicant for
+      *               minimum age, citizenship, residency and a
+      *               recognized gender category, and writes separate
+      *               APPROVED-VOTERS and REJECTED-VOTERS files.
+      *               Approved applicants receive a printed
+      *               confirmation letter.  Rejections carry a
+      *               structured REASON-CODE, summarized at end of job
+      *               alongside an age-bracket breakdown of everyone
+      *               approved.
+      *
+      * MOD HISTORY:
+      *   2024-10-02  RJP  Original interactive single-AGE eligibility
+      *                    check.
+      *   2026-08-08  RJP  Converted to batch VOTER-APPLICATION driver
+      *                    with APPROVED/REJECTED output files.
+      *   2026-08-08  RJP  Added citizenship and residency edits.
+      *   2026-08-08  RJP  Added printed voter confirmation letters.
+      *   2026-08-08  RJP  Added table-driven gender-category edit.
+      *   2026-08-08  RJP  Added structured REASON-CODE on rejections.
+      *   2026-08-08  RJP  Added age-bracket breakdown summary report.
+      *   2026-08-08  RJP  Added end-of-job control totals.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. vote.
+       PROGRAM-ID. VOTE.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-10-02.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTER-APPLICATION-FILE ASSIGN TO "VOTERAPP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTERAPP-STATUS.
+
+           SELECT APPROVED-VOTERS-FILE ASSIGN TO "VOTEAPPR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTEAPPR-STATUS.
+
+           SELECT REJECTED-VOTERS-FILE ASSIGN TO "VOTEREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTEREJ-STATUS.
+
+           SELECT VOTER-CONFIRMATION-FILE ASSIGN TO "VOTECONF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTECONF-STATUS.
+
+           SELECT AGE-BRACKET-SUMMARY-FILE ASSIGN TO "VOTEAGEB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTEAGEB-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VOTER-APPLICATION-FILE.
+       COPY VOTEREC.
+
+       FD  APPROVED-VOTERS-FILE.
+       01  APPROVED-VOTER-LINE            PIC X(80).
+
+       FD  REJECTED-VOTERS-FILE.
+       01  REJECTED-VOTER-LINE            PIC X(80).
+
+       FD  VOTER-CONFIRMATION-FILE.
+       01  VOTER-CONFIRMATION-LINE        PIC X(80).
+
+       FD  AGE-BRACKET-SUMMARY-FILE.
+       01  AGE-BRACKET-SUMMARY-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  age pic 99 value zeroes.
-       
+       01  WS-FILE-STATUSES.
+           05  WS-VOTERAPP-STATUS         PIC X(02) VALUE "00".
+           05  WS-VOTEAPPR-STATUS         PIC X(02) VALUE "00".
+           05  WS-VOTEREJ-STATUS          PIC X(02) VALUE "00".
+           05  WS-VOTECONF-STATUS         PIC X(02) VALUE "00".
+           05  WS-VOTEAGEB-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+           05  WS-ELIGIBLE-SWITCH         PIC X(01) VALUE "Y".
+               88  WS-IS-ELIGIBLE                VALUE "Y".
+               88  WS-NOT-ELIGIBLE                VALUE "N".
+           05  WS-GENDER-FOUND-SWITCH     PIC X(01) VALUE "N".
+               88  WS-GENDER-RECOGNIZED           VALUE "Y".
+
+       COPY GENDERTB.
+       COPY REASONTB.
+
+       01  WS-REJECT-REASON-CODE          PIC X(02).
+       01  WS-REJECT-REASON-DESC          PIC X(21).
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-APPROVED        PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED        PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-AGE-BRACKET-COUNTS.
+           05  WS-BRACKET-COUNT           PIC 9(7) COMP
+                                          OCCURS 4 TIMES
+                                          INDEXED BY WS-BRKT-IDX.
+       01  WS-REASON-CODE-COUNTS.
+           05  WS-REASON-COUNT            PIC 9(7) COMP
+                                          OCCURS 5 TIMES
+                                          INDEXED BY WS-RSN-IDX.
+
+       01  WS-APPROVED-DETAIL-LINE.
+           05  WS-APR-APP-ID              PIC Z(9)9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-APR-NAME                PIC X(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-APR-AGE                 PIC ZZ9.
+
+       01  WS-REJECTED-DETAIL-LINE.
+           05  WS-REJ-APP-ID              PIC Z(9)9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-REJ-NAME                PIC X(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-REJ-REASON-CODE         PIC X(02).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-REJ-REASON-DESC         PIC X(21).
+
+       01  WS-BRACKET-SUMMARY-LINE.
+           05  WS-BRK-LABEL               PIC X(10).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-BRK-COUNT               PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "enter your age".
-           ACCEPT age.
-           if age >= 18
-               DISPLAY "you are eligible to vote"
-           else 
-               DISPLAY "you are not eligible "
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-APPLICATIONS
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT VOTER-APPLICATION-FILE.
+           OPEN OUTPUT APPROVED-VOTERS-FILE.
+           OPEN OUTPUT REJECTED-VOTERS-FILE.
+           OPEN OUTPUT VOTER-CONFIRMATION-FILE.
+           OPEN OUTPUT AGE-BRACKET-SUMMARY-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-APPLICATIONS.
+           READ VOTER-APPLICATION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-EDIT-APPLICATION
+                   IF WS-IS-ELIGIBLE
+                       ADD 1 TO WS-RECORDS-APPROVED
+                       PERFORM 2200-WRITE-APPROVED
+                       PERFORM 2300-PRINT-CONFIRMATION
+                       PERFORM 2400-UPDATE-AGE-BRACKET
+                   ELSE
+                       ADD 1 TO WS-RECORDS-REJECTED
+                       PERFORM 2500-WRITE-REJECTED
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 2100-EDIT-APPLICATION - checked in a fixed order (gender code
+      *                         first, then age, citizenship,
+      *                         residency); the first failing edit
+      *                         sets the REASON-CODE that is reported.
+      * ================================================================
+       2100-EDIT-APPLICATION.
+           SET WS-IS-ELIGIBLE TO TRUE.
+           SET WS-GENDER-FOUND-SWITCH TO "N".
+           SET GC-IDX TO 1.
+           SEARCH GENDER-CATEGORY-ENTRY
+               AT END
+                   MOVE "N" TO WS-GENDER-FOUND-SWITCH
+               WHEN GC-CODE (GC-IDX) = VOTER-GENDER-CODE
+                   MOVE "Y" TO WS-GENDER-FOUND-SWITCH
+           END-SEARCH.
+           IF NOT WS-GENDER-RECOGNIZED
+               SET WS-NOT-ELIGIBLE TO TRUE
+               MOVE "04" TO WS-REJECT-REASON-CODE
+           ELSE
+               IF VOTER-AGE < 18
+                   SET WS-NOT-ELIGIBLE TO TRUE
+                   MOVE "01" TO WS-REJECT-REASON-CODE
+               ELSE
+                   IF VOTER-NOT-CITIZEN
+                       SET WS-NOT-ELIGIBLE TO TRUE
+                       MOVE "02" TO WS-REJECT-REASON-CODE
+                   ELSE
+                       IF VOTER-RESIDENCY-YEARS < 1
+                           SET WS-NOT-ELIGIBLE TO TRUE
+                           MOVE "03" TO WS-REJECT-REASON-CODE
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
-            STOP RUN.
-       END PROGRAM vote.
+           IF WS-NOT-ELIGIBLE
+               PERFORM 2510-LOOKUP-REASON-TEXT
+           END-IF.
+
+       2200-WRITE-APPROVED.
+           MOVE VOTER-APP-ID TO WS-APR-APP-ID.
+           MOVE VOTER-NAME   TO WS-APR-NAME.
+           MOVE VOTER-AGE    TO WS-APR-AGE.
+           MOVE WS-APPROVED-DETAIL-LINE TO APPROVED-VOTER-LINE.
+           WRITE APPROVED-VOTER-LINE.
+
+       2300-PRINT-CONFIRMATION.
+           MOVE SPACES TO VOTER-CONFIRMATION-LINE.
+           WRITE VOTER-CONFIRMATION-LINE.
+           STRING "VOTER REGISTRATION CONFIRMATION"
+               DELIMITED BY SIZE INTO VOTER-CONFIRMATION-LINE.
+           WRITE VOTER-CONFIRMATION-LINE.
+           STRING "APPLICATION ID : " VOTER-APP-ID
+               DELIMITED BY SIZE INTO VOTER-CONFIRMATION-LINE.
+           WRITE VOTER-CONFIRMATION-LINE.
+           STRING "NAME           : " VOTER-NAME
+               DELIMITED BY SIZE INTO VOTER-CONFIRMATION-LINE.
+           WRITE VOTER-CONFIRMATION-LINE.
+           STRING "YOU ARE APPROVED TO VOTE."
+               DELIMITED BY SIZE INTO VOTER-CONFIRMATION-LINE.
+           WRITE VOTER-CONFIRMATION-LINE.
+
+      * ================================================================
+      * 2400-UPDATE-AGE-BRACKET - brackets are 18-25, 26-40, 41-60,
+      *                           61 and over.
+      * ================================================================
+       2400-UPDATE-AGE-BRACKET.
+           EVALUATE TRUE
+               WHEN VOTER-AGE <= 25
+                   ADD 1 TO WS-BRACKET-COUNT (1)
+               WHEN VOTER-AGE <= 40
+                   ADD 1 TO WS-BRACKET-COUNT (2)
+               WHEN VOTER-AGE <= 60
+                   ADD 1 TO WS-BRACKET-COUNT (3)
+               WHEN OTHER
+                   ADD 1 TO WS-BRACKET-COUNT (4)
+           END-EVALUATE.
+
+       2500-WRITE-REJECTED.
+           MOVE VOTER-APP-ID          TO WS-REJ-APP-ID.
+           MOVE VOTER-NAME            TO WS-REJ-NAME.
+           MOVE WS-REJECT-REASON-CODE TO WS-REJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-DESC TO WS-REJ-REASON-DESC.
+           MOVE WS-REJECTED-DETAIL-LINE TO REJECTED-VOTER-LINE.
+           WRITE REJECTED-VOTER-LINE.
+
+       2510-LOOKUP-REASON-TEXT.
+           SET RC-IDX TO 1.
+           SEARCH REASON-CODE-ENTRY
+               AT END
+                   MOVE "UNKNOWN REASON" TO WS-REJECT-REASON-DESC
+               WHEN RC-CODE (RC-IDX) = WS-REJECT-REASON-CODE
+                   MOVE RC-DESCRIPTION (RC-IDX) TO WS-REJECT-REASON-DESC
+           END-SEARCH.
+           PERFORM 2520-COUNT-REASON
+               VARYING WS-RSN-IDX FROM 1 BY 1
+               UNTIL WS-RSN-IDX > 5.
+
+       2520-COUNT-REASON.
+           IF RC-CODE (WS-RSN-IDX) = WS-REJECT-REASON-CODE
+               ADD 1 TO WS-REASON-COUNT (WS-RSN-IDX)
+           END-IF.
+
+       9000-TERMINATE.
+           PERFORM 9100-PRINT-AGE-BRACKETS
+               THRU 9100-EXIT.
+           PERFORM 9200-PRINT-REASON-SUMMARY
+               THRU 9200-EXIT.
+           DISPLAY "VOTE - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS APPROVED : " WS-RECORDS-APPROVED.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           CLOSE VOTER-APPLICATION-FILE.
+           CLOSE APPROVED-VOTERS-FILE.
+           CLOSE REJECTED-VOTERS-FILE.
+           CLOSE VOTER-CONFIRMATION-FILE.
+           CLOSE AGE-BRACKET-SUMMARY-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9100-PRINT-AGE-BRACKETS.
+           MOVE "AGE BRACKET BREAKDOWN" TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
+           MOVE "18-25"           TO WS-BRK-LABEL.
+           MOVE WS-BRACKET-COUNT (1) TO WS-BRK-COUNT.
+           MOVE WS-BRACKET-SUMMARY-LINE TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
+           MOVE "26-40"           TO WS-BRK-LABEL.
+           MOVE WS-BRACKET-COUNT (2) TO WS-BRK-COUNT.
+           MOVE WS-BRACKET-SUMMARY-LINE TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
+           MOVE "41-60"           TO WS-BRK-LABEL.
+           MOVE WS-BRACKET-COUNT (3) TO WS-BRK-COUNT.
+           MOVE WS-BRACKET-SUMMARY-LINE TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
+           MOVE "61+"             TO WS-BRK-LABEL.
+           MOVE WS-BRACKET-COUNT (4) TO WS-BRK-COUNT.
+           MOVE WS-BRACKET-SUMMARY-LINE TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
+       9100-EXIT.
+           EXIT.
+
+       9200-PRINT-REASON-SUMMARY.
+           MOVE "REJECTION REASON SUMMARY" TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
+           PERFORM 9210-PRINT-ONE-REASON
+               VARYING WS-RSN-IDX FROM 1 BY 1
+               UNTIL WS-RSN-IDX > 5.
+       9200-EXIT.
+           EXIT.
+
+       9210-PRINT-ONE-REASON.
+           MOVE RC-DESCRIPTION (WS-RSN-IDX) TO WS-BRK-LABEL.
+           MOVE WS-REASON-COUNT (WS-RSN-IDX) TO WS-BRK-COUNT.
+           MOVE WS-BRACKET-SUMMARY-LINE TO AGE-BRACKET-SUMMARY-LINE.
+           WRITE AGE-BRACKET-SUMMARY-LINE.
 
+       END PROGRAM VOTE.
