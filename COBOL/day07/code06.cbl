@@ -1,28 +1,194 @@
+      ******************************************************************
+      * PROGRAM:      NESTEDIF
+      * AUTHOR:       R. J. PILLAI - ELECTIONS SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-10-02
+      * DATE-COMPILED:
+      * PURPOSE:      Single-applicant, interactive voter eligibility
+      *               check for use at a registration counter.  Applies
+      *               the same table-driven gender-category edit,
+      *               citizenship and residency rules as the VOTE batch
+      *               run, so a counter clerk sees the identical
+      *               eligibility decision an applicant would get if
+      *               they had instead been part of a batch file.  All
+      *               operator-entered fields are validated by the
+      *               shared front-end edit routine before eligibility
+      *               is decided.
+      *
+      * MOD HISTORY:
+      *   2024-10-02  RJP  Original GENDER = "MALE" / AGE > 18 check.
+      *   2026-08-08  RJP  Replaced binary GENDER branch with the
+      *                    shared gender-category table; unrecognized
+      *                    codes are routed to the exception queue.
+      *   2026-08-08  RJP  Added citizenship and residency edits, with
+      *                    a structured REASON-CODE on failure.
+      *   2026-08-08  RJP  Added shared input-edit validation ahead of
+      *                    every ACCEPT.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. nestedif.
+       PROGRAM-ID. NESTEDIF.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-10-02.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GENDER-EXCEPTION-FILE ASSIGN TO "GENDEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GENDEXC-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GENDER-EXCEPTION-FILE.
+       01  GENDER-EXCEPTION-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  AGE PIC 99 VALUE ZEROES.
-       01  GENDER PIC XXXXXX.
-       
+       01  WS-FILE-STATUSES.
+           05  WS-GENDEXC-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-APPLICANT-FIELDS.
+           05  WS-GENDER-CODE             PIC X(01).
+           05  WS-AGE                     PIC 9(03).
+           05  WS-CITIZEN-SWITCH          PIC X(01).
+               88  WS-IS-CITIZEN                 VALUE "Y".
+               88  WS-NOT-CITIZEN                VALUE "N".
+           05  WS-RESIDENCY-YEARS         PIC 9(02).
+
+       01  WS-ELIGIBLE-SWITCH             PIC X(01) VALUE "Y".
+           88  WS-IS-ELIGIBLE                     VALUE "Y".
+           88  WS-NOT-ELIGIBLE                    VALUE "N".
+       01  WS-GENDER-FOUND-SWITCH         PIC X(01) VALUE "N".
+           88  WS-GENDER-RECOGNIZED               VALUE "Y".
+       01  WS-AGE-EDIT-SWITCH             PIC X(01) VALUE "Y".
+           88  WS-AGE-EDIT-OK                     VALUE "Y".
+           88  WS-AGE-EDIT-BAD                     VALUE "N".
+
+       COPY GENDERTB.
+       COPY REASONTB.
+       COPY EDITWS.
+
+       01  WS-REJECT-REASON-CODE          PIC X(02).
+       01  WS-REJECT-REASON-DESC          PIC X(21).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "ENTER YOUR GENDER"
-           ACCEPT GENDER
-           IF GENDER = "MALE"
-               DISPLAY "YOU ARE NOT ELIGIBLE"
-           ELSE 
-               DISPLAY" ENTER YOUR AGE"
-               ACCEPT AGE
-           
-               IF AGE > 18 
-                   DISPLAY " YOURE ELIGIBLE"
-               ELSE 
-                   DISPLAY " YOURE NOT ELIGIBLE"
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-ACCEPT-AND-EDIT
+               THRU 2000-EXIT.
+           PERFORM 3000-CHECK-ELIGIBILITY
+               THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT GENDER-EXCEPTION-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-ACCEPT-AND-EDIT.
+           DISPLAY "ENTER YOUR GENDER CODE (M/F/X)".
+           ACCEPT WS-GENDER-CODE.
+           SET WS-GENDER-FOUND-SWITCH TO "N".
+           SET GC-IDX TO 1.
+           SEARCH GENDER-CATEGORY-ENTRY
+               AT END
+                   MOVE "N" TO WS-GENDER-FOUND-SWITCH
+               WHEN GC-CODE (GC-IDX) = WS-GENDER-CODE
+                   MOVE "Y" TO WS-GENDER-FOUND-SWITCH
+           END-SEARCH.
+           IF NOT WS-GENDER-RECOGNIZED
+               PERFORM 2100-LOG-GENDER-EXCEPTION
+           ELSE
+               DISPLAY "ENTER YOUR AGE"
+               ACCEPT WS-AGE
+               MOVE "AGE"           TO EDIT-FIELD-NAME
+               MOVE WS-AGE          TO EDIT-NUMERIC-VALUE
+               MOVE ZERO            TO EDIT-MIN-VALUE
+               MOVE 120             TO EDIT-MAX-VALUE
+               PERFORM 7000-EDIT-NUMERIC-RANGE
+               IF EDIT-IS-INVALID
+                   DISPLAY "INVALID AGE - " EDIT-REASON
+                   SET WS-AGE-EDIT-BAD TO TRUE
+               ELSE
+                   SET WS-AGE-EDIT-OK TO TRUE
+                   DISPLAY "ARE YOU A CITIZEN (Y/N)"
+                   ACCEPT WS-CITIZEN-SWITCH
+                   DISPLAY "YEARS OF RESIDENCY"
+                   ACCEPT WS-RESIDENCY-YEARS
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LOG-GENDER-EXCEPTION.
+           STRING "UNRECOGNIZED GENDER CODE : " WS-GENDER-CODE
+               DELIMITED BY SIZE INTO GENDER-EXCEPTION-LINE.
+           WRITE GENDER-EXCEPTION-LINE.
+           DISPLAY "GENDER CODE NOT RECOGNIZED - ROUTED FOR REVIEW".
+
+      * ================================================================
+      * 3000-CHECK-ELIGIBILITY - checked in the same fixed order as
+      *                          the VOTE batch run: gender, age,
+      *                          citizenship, residency.  An age that
+      *                          failed 2000-ACCEPT-AND-EDIT's edit is
+      *                          rejected here on WS-AGE-EDIT-BAD alone
+      *                          - WS-CITIZEN-SWITCH/WS-RESIDENCY-YEARS
+      *                          were never ACCEPTed that run and must
+      *                          not be evaluated.
+      * ================================================================
+       3000-CHECK-ELIGIBILITY.
+           SET WS-IS-ELIGIBLE TO TRUE.
+           IF NOT WS-GENDER-RECOGNIZED
+               SET WS-NOT-ELIGIBLE TO TRUE
+               MOVE "04" TO WS-REJECT-REASON-CODE
+           ELSE
+               IF WS-AGE-EDIT-BAD
+                   SET WS-NOT-ELIGIBLE TO TRUE
+                   MOVE "06" TO WS-REJECT-REASON-CODE
+               ELSE
+                   IF WS-AGE < 18
+                       SET WS-NOT-ELIGIBLE TO TRUE
+                       MOVE "01" TO WS-REJECT-REASON-CODE
+                   ELSE
+                       IF WS-NOT-CITIZEN
+                           SET WS-NOT-ELIGIBLE TO TRUE
+                           MOVE "02" TO WS-REJECT-REASON-CODE
+                       ELSE
+                           IF WS-RESIDENCY-YEARS < 1
+                               SET WS-NOT-ELIGIBLE TO TRUE
+                               MOVE "03" TO WS-REJECT-REASON-CODE
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
-           
-           END-IF
-            STOP RUN.
-       END PROGRAM nestedif.
+           END-IF.
+           IF WS-IS-ELIGIBLE
+               DISPLAY "YOU ARE ELIGIBLE TO VOTE"
+           ELSE
+               PERFORM 3100-DISPLAY-REJECT-REASON
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-DISPLAY-REJECT-REASON.
+           SET RC-IDX TO 1.
+           SEARCH REASON-CODE-ENTRY
+               AT END
+                   MOVE "UNKNOWN REASON" TO WS-REJECT-REASON-DESC
+               WHEN RC-CODE (RC-IDX) = WS-REJECT-REASON-CODE
+                   MOVE RC-DESCRIPTION (RC-IDX) TO WS-REJECT-REASON-DESC
+           END-SEARCH.
+           DISPLAY "YOU ARE NOT ELIGIBLE - " WS-REJECT-REASON-DESC.
+
+       9000-TERMINATE.
+           CLOSE GENDER-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY EDITPR.
 
+       END PROGRAM NESTEDIF.
