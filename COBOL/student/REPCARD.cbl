@@ -0,0 +1,221 @@
+      ******************************************************************
+      * PROGRAM:      REPCARD
+      * AUTHOR:       R. J. PILLAI - ACADEMIC RECORDS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Prints a formatted report card for every student
+      *               on STUDENT-MASTER, showing MATH/PHY/BIO, TOTAL,
+      *               PERCENTAGE, letter GRADE and CLASS-RANK - the
+      *               artifact actually handed to students and parents,
+      *               instead of the raw scores DISPLAYed to a console.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original report-card print program.
+      *   2026-08-08  RJP  Added a class-wide MAX/MIN/MEAN/SUM of
+      *                    TOTAL scores at end of job via the shared
+      *                    STATS-UTIL subroutine.
+      *   2026-08-08  RJP  Guarded the class stat table against a
+      *                    class larger than its 500-entry maximum.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPCARD.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-STUMAST-STATUS.
+
+           SELECT REPORT-CARD-FILE ASSIGN TO "REPCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPCARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY STUDREC.
+
+       FD  REPORT-CARD-FILE.
+       01  REPORT-CARD-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-STUMAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-REPCARD-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN         PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-PERCENTAGE                  PIC S9(3)V99 COMP-3.
+
+      * WS-CLASS-STATS is shaped like STATS-UTIL's LINKAGE SECTION so
+      * this program can CALL it once at end of job for a class-wide
+      * MAX/MIN/MEAN/SUM of every student's TOTAL score, instead of
+      * writing that accumulation logic again here.
+       01  WS-CLASS-STATS.
+           05  WS-CLASS-STAT-AMOUNT-COUNT PIC 9(4) COMP VALUE ZERO.
+           05  WS-CLASS-STAT-RESULTS.
+               10  WS-CLASS-STAT-MAXIMUM  COPY AMTFLD.
+               10  WS-CLASS-STAT-MINIMUM  COPY AMTFLD.
+               10  WS-CLASS-STAT-SUM      COPY AMTFLD.
+               10  WS-CLASS-STAT-MEAN     COPY AMTFLD.
+           05  WS-CLASS-STAT-AMOUNT-TABLE.
+               10  WS-CLASS-STAT-ENTRY OCCURS 1 TO 500 TIMES
+                               DEPENDING ON WS-CLASS-STAT-AMOUNT-COUNT
+                               INDEXED BY WS-CLASS-STAT-IDX
+                               COPY AMTFLD.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YYYY            PIC 9(4).
+           05  WS-CURRENT-MM              PIC 9(2).
+           05  WS-CURRENT-DD              PIC 9(2).
+
+       COPY RPTHDGW.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                     PIC X(20) VALUE
+               "STUDENT REPORT CARD".
+           05  FILLER                     PIC X(10) VALUE "PAGE ".
+           05  WS-HDG-PAGE-NO             PIC ZZZ9.
+
+       01  WS-DETAIL-LINE-1.
+           05  FILLER                     PIC X(07) VALUE "ID: ".
+           05  WS-DTL-ID                  PIC Z(9)9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  WS-DTL-NAME                PIC X(20).
+
+       01  WS-DETAIL-LINE-2.
+           05  FILLER                     PIC X(12) VALUE "  MATH : ".
+           05  WS-DTL-MATH                PIC ZZ9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(09) VALUE "PHY : ".
+           05  WS-DTL-PHY                 PIC ZZ9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(09) VALUE "BIO : ".
+           05  WS-DTL-BIO                 PIC ZZ9.
+
+       01  WS-DETAIL-LINE-3.
+           05  FILLER                     PIC X(12) VALUE "  TOTAL: ".
+           05  WS-DTL-TOTAL               PIC ZZZ9.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(09) VALUE "PCT : ".
+           05  WS-DTL-PCT                 PIC ZZ9.99.
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(09) VALUE "GRADE: ".
+           05  WS-DTL-GRADE               PIC X(01).
+
+       01  WS-DETAIL-LINE-4.
+           05  FILLER                     PIC X(12) VALUE "  RANK : ".
+           05  WS-DTL-RANK                PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-STUDENTS
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT REPORT-CARD-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YYYY TO RH-RUN-YYYY.
+           MOVE WS-CURRENT-MM   TO RH-RUN-MM.
+           MOVE WS-CURRENT-DD   TO RH-RUN-DD.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-STUDENTS.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-PRINT-REPORT-CARD
+                   ADD 1 TO WS-RECORDS-WRITTEN
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PRINT-REPORT-CARD.
+           PERFORM 8000-CHECK-PAGE-BREAK.
+           MOVE STU-ID   TO WS-DTL-ID.
+           MOVE STU-NAME TO WS-DTL-NAME.
+           MOVE WS-DETAIL-LINE-1 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+           MOVE STU-MATH TO WS-DTL-MATH.
+           MOVE STU-PHY  TO WS-DTL-PHY.
+           MOVE STU-BIO  TO WS-DTL-BIO.
+           MOVE WS-DETAIL-LINE-2 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+           COMPUTE WS-PERCENTAGE ROUNDED = STU-AVERAGE.
+           MOVE STU-TOTAL      TO WS-DTL-TOTAL.
+           MOVE WS-PERCENTAGE  TO WS-DTL-PCT.
+           MOVE STU-GRADE      TO WS-DTL-GRADE.
+           MOVE WS-DETAIL-LINE-3 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+           MOVE STU-CLASS-RANK TO WS-DTL-RANK.
+           MOVE WS-DETAIL-LINE-4 TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+      * WS-CLASS-STAT-ENTRY tops out at 500 (its OCCURS DEPENDING ON
+      * upper bound) - a class larger than that stops feeding the
+      * table rather than subscript past its declared maximum, and
+      * STATS-UTIL still runs its MAX/MIN/MEAN/SUM over the first 500.
+           IF WS-CLASS-STAT-AMOUNT-COUNT < 500
+               ADD 1 TO WS-CLASS-STAT-AMOUNT-COUNT
+               MOVE STU-TOTAL
+                   TO WS-CLASS-STAT-ENTRY(WS-CLASS-STAT-AMOUNT-COUNT)
+           END-IF.
+
+           MOVE SPACES TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+       8020-WRITE-HEADING-LINES.
+           MOVE RH-PAGE-NO TO WS-HDG-PAGE-NO.
+           MOVE WS-HEADING-LINE TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+
+       9000-TERMINATE.
+           DISPLAY "REPORT CARDS - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ    : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN : " WS-RECORDS-WRITTEN.
+           IF WS-CLASS-STAT-AMOUNT-COUNT > ZERO
+               CALL "STATS-UTIL" USING WS-CLASS-STATS
+               DISPLAY "  CLASS TOTAL - MAX  : " WS-CLASS-STAT-MAXIMUM
+               DISPLAY "  CLASS TOTAL - MIN  : " WS-CLASS-STAT-MINIMUM
+               DISPLAY "  CLASS TOTAL - MEAN : " WS-CLASS-STAT-MEAN
+           END-IF.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE REPORT-CARD-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY RPTHDGP.
+
+       END PROGRAM REPCARD.
