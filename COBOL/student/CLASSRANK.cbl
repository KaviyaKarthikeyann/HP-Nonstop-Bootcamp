@@ -0,0 +1,120 @@
+      ******************************************************************
+      * PROGRAM:      CLASSRANK
+      * AUTHOR:       R. J. PILLAI - ACADEMIC RECORDS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Computes CLASS-RANK across every STUDENT-MASTER
+      *               record by total marks (MATH + PHY + BIO).  Each
+      *               student's total is only meaningful compared
+      *               against the rest of the class, so this batch step
+      *               sorts the master by descending total and writes
+      *               the resulting rank back onto each record before
+      *               the report-card program prints it.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original class-rank batch step.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSRANK.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-STUMAST-STATUS.
+
+           SELECT RANK-WORK-FILE ASSIGN TO "RANKSORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY STUDREC.
+
+       SD  RANK-WORK-FILE.
+       01  RANK-WORK-RECORD.
+           05  RW-TOTAL-DESCENDING        PIC 9(4).
+           05  RW-STU-ID                  PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-STUMAST-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-READ-EOF-SWITCH         PIC X(01) VALUE "N".
+               88  WS-READ-END-OF-FILE           VALUE "Y".
+           05  WS-RETURN-EOF-SWITCH       PIC X(01) VALUE "N".
+               88  WS-RETURN-END-OF-FILE         VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-RANKED          PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-RANK-COUNTER                PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           SORT RANK-WORK-FILE
+               ON DESCENDING KEY RW-TOTAL-DESCENDING
+               INPUT PROCEDURE IS 2000-LOAD-SORT-FILE
+                   THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 3000-ASSIGN-RANKS
+                   THRU 3000-EXIT.
+           DISPLAY "CLASS RANK - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ   : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS RANKED : " WS-RECORDS-RANKED.
+           STOP RUN.
+
+       2000-LOAD-SORT-FILE.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           PERFORM 2100-READ-STUDENT
+               UNTIL WS-READ-END-OF-FILE.
+           CLOSE STUDENT-MASTER-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-STUDENT.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-READ-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE STU-TOTAL TO RW-TOTAL-DESCENDING
+                   MOVE STU-ID    TO RW-STU-ID
+                   RELEASE RANK-WORK-RECORD
+           END-READ.
+
+       3000-ASSIGN-RANKS.
+           OPEN I-O STUDENT-MASTER-FILE.
+           PERFORM 3100-RETURN-AND-RANK
+               UNTIL WS-RETURN-END-OF-FILE.
+           CLOSE STUDENT-MASTER-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-AND-RANK.
+           RETURN RANK-WORK-FILE
+               AT END
+                   SET WS-RETURN-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RANK-COUNTER
+                   MOVE RW-STU-ID TO STU-ID
+                   READ STUDENT-MASTER-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE WS-RANK-COUNTER TO STU-CLASS-RANK
+                           REWRITE STUDENT-MASTER-RECORD
+                           ADD 1 TO WS-RECORDS-RANKED
+                   END-READ
+           END-RETURN.
+
+       END PROGRAM CLASSRANK.
