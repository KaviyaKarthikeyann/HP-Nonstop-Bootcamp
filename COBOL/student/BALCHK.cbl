@@ -0,0 +1,126 @@
+      ******************************************************************
+      * PROGRAM:      BALCHK
+      * AUTHOR:       R. J. PILLAI - ACADEMIC RECORDS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Balancing check between STUDENT-MASTER and the
+      *               report cards printed from it.  Sums MATH + PHY +
+      *               BIO directly from STUDENT-MASTER and confirms it
+      *               matches STU-TOTAL, since a rounding or
+      *               update-timing bug between the master and the
+      *               report would otherwise go unnoticed until a
+      *               parent complains.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original balancing check program.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALCHK.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-STUMAST-STATUS.
+
+           SELECT BALANCE-EXCEPTION-FILE ASSIGN TO "BALCHKER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY STUDREC.
+
+       FD  BALANCE-EXCEPTION-FILE.
+       01  BALANCE-EXCEPTION-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-STUMAST-STATUS          PIC X(02) VALUE "00".
+           05  WS-BALEXC-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ            PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-BALANCED        PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-OUT-OF-BALANCE  PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-COMPUTED-TOTAL              PIC S9(4) COMP-3.
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  WS-EXC-ID                  PIC Z(9)9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(14) VALUE
+               "MASTER TOTAL: ".
+           05  WS-EXC-MASTER-TOTAL        PIC ZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(14) VALUE
+               "COMPUTED SUM: ".
+           05  WS-EXC-COMPUTED-TOTAL      PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-CHECK-STUDENTS
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT BALANCE-EXCEPTION-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-CHECK-STUDENTS.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   COMPUTE WS-COMPUTED-TOTAL =
+                       STU-MATH + STU-PHY + STU-BIO
+                   IF WS-COMPUTED-TOTAL = STU-TOTAL
+                       ADD 1 TO WS-RECORDS-BALANCED
+                   ELSE
+                       ADD 1 TO WS-RECORDS-OUT-OF-BALANCE
+                       PERFORM 2100-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-EXCEPTION.
+           MOVE STU-ID            TO WS-EXC-ID.
+           MOVE STU-TOTAL         TO WS-EXC-MASTER-TOTAL.
+           MOVE WS-COMPUTED-TOTAL TO WS-EXC-COMPUTED-TOTAL.
+           MOVE WS-EXCEPTION-DETAIL-LINE TO BALANCE-EXCEPTION-LINE.
+           WRITE BALANCE-EXCEPTION-LINE.
+
+       9000-TERMINATE.
+           DISPLAY "STUDENT MASTER BALANCING CHECK - SUMMARY".
+           DISPLAY "  RECORDS READ         : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS BALANCED     : " WS-RECORDS-BALANCED.
+           DISPLAY "  RECORDS OUT OF BAL.  : "
+               WS-RECORDS-OUT-OF-BALANCE.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE BALANCE-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM BALCHK.
