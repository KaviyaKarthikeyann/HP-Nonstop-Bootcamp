@@ -1,21 +1,154 @@
+      ******************************************************************
+      * PROGRAM:      MATHDISP
+      * AUTHOR:       R. J. PILLAI - ENGINEERING SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-12-01
+      * DATE-COMPILED:
+      * PURPOSE:      Table-driven math function dispatcher.
+      *               mathfunc.cbl hardcoded which intrinsic FUNCTION
+      *               was called in every DISPLAY statement, so every
+      *               new program that needed SQRT or FACTORIAL or a
+      *               table SUM had to write its own FUNCTION call.
+      *               This CALLable subroutine takes a function-name
+      *               code plus an operand table and returns the
+      *               result through one shared entry point, so
+      *               programs like the STATS-UTIL subroutine can reach
+      *               the same math functions without repeating them.
+      *
+      * MOD HISTORY:
+      *   2024-12-01  RJP  Original hardcoded FUNCTION DISPLAY demo.
+      *   2026-08-08  RJP  Converted to a CALLable table-driven function
+      *                    dispatcher, combining func.cbl and
+      *                    mathfunc.cbl into one shared entry point.
+      *   2026-08-08  RJP  Widened the operand table from 20 to 500
+      *                    entries so STATS-UTIL's full amount table
+      *                    fits when it CALLs here for MAX/MIN/SUM.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. mathfunc.
+       PROGRAM-ID. MATHDISP.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-12-01.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 x pic 9(10).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "remainder is " function rem(12 5 ).
-            DISPLAY "sum is " function sum(12 37 373 27973 439938).         
-            DISPLAY "sqrt of 144 is " function sqrt(144).
-            display "mod is " function mod(12.3 5)  .
-            DISPLAY "factorial is " function factorial(6).
-            DISPLAY "log is " function log(2).
-            DISPLAY "integer is " function integer(-6.7).
-            DISPLAY "integer part is " function integer-part(-6.7).
-            DISPLAY "numval is " function numval("     78").
-            DISPLAY "numval-c is " function numval-c("$        78").
-            DISPLAY "random value is " function random(6).
-            STOP RUN.
-       END PROGRAM mathfunc.
+       01  WS-DISPATCH-SWITCH             PIC X(01) VALUE "N".
+           88  WS-FUNCTION-RECOGNIZED             VALUE "Y".
+           88  WS-FUNCTION-NOT-RECOGNIZED         VALUE "N".
+
+       01  WS-TABLE-INDEX                 PIC 9(03) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  DISP-PARAMETERS.
+           05  DISP-FUNCTION-CODE         PIC X(10).
+               88  DISP-IS-MAX                 VALUE "MAX".
+               88  DISP-IS-MIN                 VALUE "MIN".
+               88  DISP-IS-SUM                 VALUE "SUM".
+               88  DISP-IS-SQRT                VALUE "SQRT".
+               88  DISP-IS-FACTORIAL           VALUE "FACTORIAL".
+               88  DISP-IS-LOG                 VALUE "LOG".
+               88  DISP-IS-MOD                 VALUE "MOD".
+               88  DISP-IS-REM                 VALUE "REM".
+               88  DISP-IS-INTEGER             VALUE "INTEGER".
+               88  DISP-IS-INTEGER-PART        VALUE "INTEGER-PART".
+           05  DISP-OPERAND-COUNT         PIC 9(03) COMP.
+           05  DISP-RESULT                PIC S9(9)V9(6) COMP-3.
+           05  DISP-STATUS-SWITCH         PIC X(01).
+               88  DISP-FUNCTION-VALID          VALUE "Y".
+               88  DISP-FUNCTION-INVALID        VALUE "N".
+           05  DISP-OPERAND-TABLE.
+               10  DISP-OPERAND-VALUE OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON DISP-OPERAND-COUNT
+                                   INDEXED BY DISP-IDX
+                                   PIC S9(9)V9(6) COMP-3.
+
+       PROCEDURE DIVISION USING DISP-PARAMETERS.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-DISPATCH-FUNCTION
+               THRU 1000-EXIT.
+           IF WS-FUNCTION-RECOGNIZED
+               SET DISP-FUNCTION-VALID TO TRUE
+           ELSE
+               SET DISP-FUNCTION-INVALID TO TRUE
+               MOVE ZERO TO DISP-RESULT
+           END-IF.
+           GOBACK.
+
+      * ================================================================
+      * 1000-DISPATCH-FUNCTION - one EVALUATE per supported intrinsic
+      *                          FUNCTION.  MAX/MIN/SUM operate over the
+      *                          whole operand table; the rest take
+      *                          their operands from the first one or
+      *                          two table entries.
+      * ================================================================
+       1000-DISPATCH-FUNCTION.
+           SET WS-FUNCTION-RECOGNIZED TO TRUE.
+           EVALUATE TRUE
+               WHEN DISP-IS-MAX OR DISP-IS-MIN OR DISP-IS-SUM
+                   PERFORM 1100-ACCUMULATE-OVER-TABLE
+                       THRU 1100-EXIT
+               WHEN DISP-IS-SQRT
+                   COMPUTE DISP-RESULT ROUNDED =
+                       FUNCTION SQRT(DISP-OPERAND-VALUE (1))
+               WHEN DISP-IS-FACTORIAL
+                   COMPUTE DISP-RESULT =
+                       FUNCTION FACTORIAL(DISP-OPERAND-VALUE (1))
+               WHEN DISP-IS-LOG
+                   COMPUTE DISP-RESULT ROUNDED =
+                       FUNCTION LOG(DISP-OPERAND-VALUE (1))
+               WHEN DISP-IS-MOD
+                   COMPUTE DISP-RESULT =
+                       FUNCTION MOD(DISP-OPERAND-VALUE (1)
+                                    DISP-OPERAND-VALUE (2))
+               WHEN DISP-IS-REM
+                   COMPUTE DISP-RESULT =
+                       FUNCTION REM(DISP-OPERAND-VALUE (1)
+                                    DISP-OPERAND-VALUE (2))
+               WHEN DISP-IS-INTEGER
+                   COMPUTE DISP-RESULT =
+                       FUNCTION INTEGER(DISP-OPERAND-VALUE (1))
+               WHEN DISP-IS-INTEGER-PART
+                   COMPUTE DISP-RESULT =
+                       FUNCTION INTEGER-PART(DISP-OPERAND-VALUE (1))
+               WHEN OTHER
+                   SET WS-FUNCTION-NOT-RECOGNIZED TO TRUE
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 1100-ACCUMULATE-OVER-TABLE - MAX/MIN/SUM walk the whole operand
+      *                              table, since this compiler's
+      *                              intrinsic FUNCTION support does
+      *                              not reduce a repeating group passed
+      *                              as a single unsubscripted argument.
+      * ================================================================
+       1100-ACCUMULATE-OVER-TABLE.
+           MOVE DISP-OPERAND-VALUE (1) TO DISP-RESULT.
+           PERFORM 1110-ACCUMULATE-ONE-OPERAND
+               VARYING WS-TABLE-INDEX FROM 2 BY 1
+               UNTIL WS-TABLE-INDEX > DISP-OPERAND-COUNT.
+       1100-EXIT.
+           EXIT.
+
+       1110-ACCUMULATE-ONE-OPERAND.
+           EVALUATE TRUE
+               WHEN DISP-IS-MAX
+                   IF DISP-OPERAND-VALUE (WS-TABLE-INDEX) > DISP-RESULT
+                       MOVE DISP-OPERAND-VALUE (WS-TABLE-INDEX)
+                           TO DISP-RESULT
+                   END-IF
+               WHEN DISP-IS-MIN
+                   IF DISP-OPERAND-VALUE (WS-TABLE-INDEX) < DISP-RESULT
+                       MOVE DISP-OPERAND-VALUE (WS-TABLE-INDEX)
+                           TO DISP-RESULT
+                   END-IF
+               WHEN DISP-IS-SUM
+                   ADD DISP-OPERAND-VALUE (WS-TABLE-INDEX)
+                       TO DISP-RESULT
+           END-EVALUATE.
+
+       END PROGRAM MATHDISP.
