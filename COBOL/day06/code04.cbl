@@ -1,27 +1,178 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM:      ENGLKUP
+      * AUTHOR:       R. J. PILLAI - ENGINEERING SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-08-30
+      * DATE-COMPILED:
+      * PURPOSE:      Engineering square/cube lookup table.
+      *               assignment.cbl only ACCEPTed one NUM and
+      *               DISPLAYed its SQUARE and CUBE.  The estimating
+      *               worksheet needs a ranked table over a whole list
+      *               of numbers instead of one value typed in at a
+      *               time, so this program reads a batch of numbers,
+      *               computes SQUARE and CUBE for each, and prints
+      *               them sorted by CUBE descending.
+      *
+      * MOD HISTORY:
+      *   2024-08-30  RJP  Original hardcoded single-value SQUARE/CUBE
+      *                    ACCEPT/DISPLAY.
+      *   2026-08-08  RJP  Converted to a batch lookup table sorted by
+      *                    CUBE descending, combining assignment.cbl's
+      *                    calculation with a printed report.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. assignment.
+       PROGRAM-ID. ENGLKUP.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-08-30.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-INPUT-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMIN-STATUS.
+
+           SELECT LOOKUP-SORT-FILE ASSIGN TO "NUMSORT".
+
+           SELECT LOOKUP-REPORT-FILE ASSIGN TO "NUMLKUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMLKUP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-INPUT-FILE.
+       01  NUMBER-INPUT-RECORD             PIC 9(02).
+
+       SD  LOOKUP-SORT-FILE.
+       01  LOOKUP-SORT-RECORD.
+           05  LS-CUBE-DESCENDING           PIC 9(06).
+           05  LS-NUM                       PIC 9(02).
+           05  LS-SQUARE                    PIC 9(04).
+
+       FD  LOOKUP-REPORT-FILE.
+       01  LOOKUP-REPORT-LINE               PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  num pic 9(2).
-       01  square  pic 999 .
-       01  cube pic 999.
+       01  WS-FILE-STATUSES.
+           05  WS-NUMIN-STATUS              PIC X(02) VALUE "00".
+           05  WS-NUMLKUP-STATUS            PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-READ-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-READ-END-OF-FILE             VALUE "Y".
+           05  WS-RETURN-EOF-SWITCH         PIC X(01) VALUE "N".
+               88  WS-RETURN-END-OF-FILE           VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ              PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN           PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YYYY              PIC 9(4).
+           05  WS-CURRENT-MM                PIC 9(2).
+           05  WS-CURRENT-DD                PIC 9(2).
+
+       COPY RPTHDGW.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                       PIC X(30) VALUE
+               "ENGINEERING LOOKUP TABLE".
+           05  FILLER                       PIC X(06) VALUE "PAGE ".
+           05  WS-HDG-PAGE-NO                PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                       PIC X(10) VALUE "NUM".
+           05  FILLER                       PIC X(10) VALUE "SQUARE".
+           05  FILLER                       PIC X(10) VALUE "CUBE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-NUM                   PIC Z9.
+           05  FILLER                       PIC X(08) VALUE SPACES.
+           05  WS-DTL-SQUARE                PIC ZZZ9.
+           05  FILLER                       PIC X(06) VALUE SPACES.
+           05  WS-DTL-CUBE                  PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           display " enter a number".
-           ACCEPT num.
-           compute square = num ** 2.
-           compute cube = num**3.
-           
-            DISPLAY "your num is " num.
-            display "square of the num is " square.
-            display "cube of the num is "  cube .
-            STOP RUN.
-       END PROGRAM assignment.
+       0000-MAIN-PROCEDURE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YYYY TO RH-RUN-YYYY.
+           MOVE WS-CURRENT-MM   TO RH-RUN-MM.
+           MOVE WS-CURRENT-DD   TO RH-RUN-DD.
+           SORT LOOKUP-SORT-FILE
+               ON DESCENDING KEY LS-CUBE-DESCENDING
+               INPUT PROCEDURE IS 2000-LOAD-SORT-FILE
+                   THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 3000-PRINT-RANKED-TABLE
+                   THRU 3000-EXIT.
+           DISPLAY "ENGINEERING LOOKUP TABLE - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ    : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN : " WS-RECORDS-WRITTEN.
+           STOP RUN.
+
+      * ================================================================
+      * 2000-LOAD-SORT-FILE - read each number, compute its SQUARE and
+      *                       CUBE, and RELEASE it to the sort work
+      *                       file keyed on CUBE for the ranking pass.
+      * ================================================================
+       2000-LOAD-SORT-FILE.
+           OPEN INPUT NUMBER-INPUT-FILE.
+           PERFORM 2100-READ-AND-COMPUTE
+               UNTIL WS-READ-END-OF-FILE.
+           CLOSE NUMBER-INPUT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-AND-COMPUTE.
+           READ NUMBER-INPUT-FILE
+               AT END
+                   SET WS-READ-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE NUMBER-INPUT-RECORD TO LS-NUM
+                   COMPUTE LS-SQUARE = LS-NUM ** 2
+                   COMPUTE LS-CUBE-DESCENDING = LS-NUM ** 3
+                   RELEASE LOOKUP-SORT-RECORD
+           END-READ.
+
+      * ================================================================
+      * 3000-PRINT-RANKED-TABLE - RETURN the sorted rows in descending
+      *                           CUBE order and print the report.
+      * ================================================================
+       3000-PRINT-RANKED-TABLE.
+           OPEN OUTPUT LOOKUP-REPORT-FILE.
+           PERFORM 3100-RETURN-AND-PRINT
+               UNTIL WS-RETURN-END-OF-FILE.
+           CLOSE LOOKUP-REPORT-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-AND-PRINT.
+           RETURN LOOKUP-SORT-FILE
+               AT END
+                   SET WS-RETURN-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 3200-PRINT-DETAIL-LINE
+                   ADD 1 TO WS-RECORDS-WRITTEN
+           END-RETURN.
+
+       3200-PRINT-DETAIL-LINE.
+           PERFORM 8000-CHECK-PAGE-BREAK.
+           MOVE LS-NUM              TO WS-DTL-NUM.
+           MOVE LS-SQUARE           TO WS-DTL-SQUARE.
+           MOVE LS-CUBE-DESCENDING  TO WS-DTL-CUBE.
+           MOVE WS-DETAIL-LINE TO LOOKUP-REPORT-LINE.
+           WRITE LOOKUP-REPORT-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+
+       8020-WRITE-HEADING-LINES.
+           MOVE RH-PAGE-NO TO WS-HDG-PAGE-NO.
+           MOVE WS-HEADING-LINE-1 TO LOOKUP-REPORT-LINE.
+           WRITE LOOKUP-REPORT-LINE.
+           MOVE WS-HEADING-LINE-2 TO LOOKUP-REPORT-LINE.
+           WRITE LOOKUP-REPORT-LINE.
+
+       COPY RPTHDGP.
 
+       END PROGRAM ENGLKUP.
