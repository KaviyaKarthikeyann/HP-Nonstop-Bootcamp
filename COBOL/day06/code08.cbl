@@ -1,22 +1,73 @@
+      ******************************************************************
+      * PROGRAM:      NAME-CASE-UTIL
+      * AUTHOR:       R. J. PILLAI - CORPORATE REPORTING
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-11-14
+      * DATE-COMPILED:
+      * PURPOSE:      Name-standardization subroutine.  characfunc.cbl
+      *               only demonstrated UPPER-CASE/LOWER-CASE/REVERSE/
+      *               CHAR/ORD against literal strings.  This CALLable
+      *               subprogram title-cases a name field (first
+      *               letter of each word upper, rest lower) so
+      *               customer, employee, and student names come out
+      *               consistently formatted on every report no matter
+      *               how they were originally keyed.
+      *
+      * MOD HISTORY:
+      *   2024-11-14  RJP  Original literal-string function demos.
+      *   2026-08-08  RJP  Turned into a CALLable NAME-CASE-UTIL
+      *                    title-casing subroutine.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. characfunc.
+       PROGRAM-ID. NAME-CASE-UTIL.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-11-14.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 I pic 9(10).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY function length("843743").
-            DISPLAY function reverse("kaviya").         
-            DISPLAY function upper-case("kaviya").
-            display function lower-case("KEYBOARD")  .
-            MOVE 1 TO I
-            PERFORM UNTIL I > 256
-                DISPLAY  I " = " function char(I)
-                COMPUTE I = I + 1
-            END-PERFORM.
-            display "ascii value of ^ is " function ord("^").
-            display function char(95).
-               
-            STOP RUN.
-       END PROGRAM characfunc.
+       01  WS-CHAR-INDEX                 PIC 9(03) COMP.
+       01  WS-ONE-CHARACTER              PIC X(01).
+       01  WS-WORD-START-SWITCH          PIC X(01) VALUE "Y".
+           88  WS-AT-WORD-START                  VALUE "Y".
+           88  WS-NOT-AT-WORD-START              VALUE "N".
+
+       01  WS-LOWER-CASE-ALPHABET        PIC X(26) VALUE
+           "abcdefghijklmnopqrstuvwxyz".
+       01  WS-UPPER-CASE-ALPHABET        PIC X(26) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       LINKAGE SECTION.
+       01  NAME-CASE-PARAMETERS.
+           05  NC-NAME-FIELD             PIC X(30).
+
+       PROCEDURE DIVISION USING NAME-CASE-PARAMETERS.
+       0000-MAIN-PROCEDURE.
+           INSPECT NC-NAME-FIELD
+               CONVERTING WS-UPPER-CASE-ALPHABET
+                       TO WS-LOWER-CASE-ALPHABET.
+           SET WS-AT-WORD-START TO TRUE.
+           PERFORM 1000-CASE-ONE-CHARACTER
+               VARYING WS-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-CHAR-INDEX > LENGTH OF NC-NAME-FIELD.
+           GOBACK.
+
+       1000-CASE-ONE-CHARACTER.
+           MOVE NC-NAME-FIELD(WS-CHAR-INDEX:1) TO WS-ONE-CHARACTER.
+           IF WS-ONE-CHARACTER = SPACE
+               SET WS-AT-WORD-START TO TRUE
+           ELSE
+               IF WS-AT-WORD-START
+                   INSPECT NC-NAME-FIELD(WS-CHAR-INDEX:1)
+                       CONVERTING WS-LOWER-CASE-ALPHABET
+                               TO WS-UPPER-CASE-ALPHABET
+                   SET WS-NOT-AT-WORD-START TO TRUE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM NAME-CASE-UTIL.
