@@ -1,21 +1,126 @@
+      ******************************************************************
+      * PROGRAM:      STATS-UTIL
+      * AUTHOR:       R. J. PILLAI - CORPORATE REPORTING
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-11-10
+      * DATE-COMPILED:
+      * PURPOSE:      Shared summary-statistics subroutine.  func.cbl
+      *               only DISPLAYed FUNCTION MAX/MIN/MEAN/SUM against
+      *               a hardcoded literal list.  This CALLable
+      *               subprogram takes a variable-length table of
+      *               amounts and returns the maximum, minimum, mean
+      *               and sum, so the payroll register, student report
+      *               card, and any other report needing summary
+      *               statistics can CALL one shared routine.
+      *
+      * MOD HISTORY:
+      *   2024-11-10  RJP  Original hardcoded FUNCTION MAX/MIN/etc.
+      *                    DISPLAY demo.
+      *   2026-08-08  RJP  Packaged into a CALLable STATS-UTIL
+      *                    subroutine over a variable-length table.
+      *   2026-08-08  RJP  MAX/MIN/SUM now CALL the shared MATHDISP
+      *                    dispatcher instead of re-implementing that
+      *                    accumulation here - only MEAN, which
+      *                    MATHDISP does not offer, is still computed
+      *                    locally.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. func.
+       PROGRAM-ID. STATS-UTIL.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-11-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 x pic 9(10).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "max is " function max(12 37 373 27973 439938).
-            DISPLAY "min is " function min(12 37 373 27973 439938).
-            DISPLAY "mean is " function mean(12 37 373 27973 439938).
-            DISPLAY "sum is " function sum(12 37 373 27973 439938).         
-            DISPLAY "sqrt of 439938 is " function sqrt(439938)  .
-            DISPLAY "length is " function length("kaviya").
-            display "reverse is " function reverse("car").
-            DISPLAY "sin of 12 is " function sin(12).
-            DISPLAY "cos of 12 is " function cos(12).
-            compute x= function min(12 39 68)+ function max(12 37 439).
-            DISPLAY "x is " x.
-            STOP RUN.
-       END PROGRAM func.
\ No newline at end of file
+       01  WS-TABLE-INDEX                PIC 9(4) COMP.
+
+      * WS-MATH-PARAMETERS mirrors MATHDISP's LINKAGE SECTION so this
+      * subroutine can CALL MATHDISP for MAX/MIN/SUM instead of
+      * repeating that accumulation logic itself.
+       01  WS-MATH-PARAMETERS.
+           05  WS-MATH-FUNCTION-CODE     PIC X(10).
+           05  WS-MATH-OPERAND-COUNT     PIC 9(03) COMP.
+           05  WS-MATH-RESULT            PIC S9(9)V9(6) COMP-3.
+           05  WS-MATH-STATUS-SWITCH     PIC X(01).
+           05  WS-MATH-OPERAND-TABLE.
+               10  WS-MATH-OPERAND-VALUE OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-MATH-OPERAND-COUNT
+                                   INDEXED BY WS-MATH-IDX
+                                   PIC S9(9)V9(6) COMP-3.
+
+       LINKAGE SECTION.
+       01  STATS-PARAMETERS.
+           05  STATS-AMOUNT-COUNT        PIC 9(4) COMP.
+           05  STATS-RESULTS.
+               10  STATS-MAXIMUM         COPY AMTFLD.
+               10  STATS-MINIMUM         COPY AMTFLD.
+               10  STATS-SUM             COPY AMTFLD.
+               10  STATS-MEAN            COPY AMTFLD.
+           05  STATS-AMOUNT-TABLE.
+               10  STATS-AMOUNT-ENTRY OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON STATS-AMOUNT-COUNT
+                                   INDEXED BY STATS-IDX
+                                   COPY AMTFLD.
+
+       PROCEDURE DIVISION USING STATS-PARAMETERS.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           IF STATS-AMOUNT-COUNT > ZERO
+               PERFORM 2000-BUILD-MATH-OPERAND-TABLE
+                   THRU 2000-EXIT
+               PERFORM 2100-CALL-MATHDISP
+                   THRU 2100-EXIT
+               COMPUTE STATS-MEAN ROUNDED =
+                   STATS-SUM / STATS-AMOUNT-COUNT
+           END-IF.
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO STATS-MAXIMUM.
+           MOVE ZERO TO STATS-MINIMUM.
+           MOVE ZERO TO STATS-SUM.
+           MOVE ZERO TO STATS-MEAN.
+       1000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 2000-BUILD-MATH-OPERAND-TABLE - copies STATS-AMOUNT-TABLE into
+      *                                 WS-MATH-OPERAND-TABLE.  The two
+      *                                 tables use different COMP-3
+      *                                 pictures (AMTFLD vs MATHDISP's
+      *                                 wider operand), so each entry is
+      *                                 MOVEd across rather than passed
+      *                                 by reference as one group.
+      * ================================================================
+       2000-BUILD-MATH-OPERAND-TABLE.
+           MOVE STATS-AMOUNT-COUNT TO WS-MATH-OPERAND-COUNT.
+           PERFORM 2010-COPY-ONE-OPERAND
+               VARYING WS-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-TABLE-INDEX > STATS-AMOUNT-COUNT.
+       2000-EXIT.
+           EXIT.
+
+       2010-COPY-ONE-OPERAND.
+           MOVE STATS-AMOUNT-ENTRY(WS-TABLE-INDEX)
+               TO WS-MATH-OPERAND-VALUE(WS-TABLE-INDEX).
+
+       2100-CALL-MATHDISP.
+           MOVE "MAX" TO WS-MATH-FUNCTION-CODE.
+           CALL "MATHDISP" USING WS-MATH-PARAMETERS.
+           MOVE WS-MATH-RESULT TO STATS-MAXIMUM.
+
+           MOVE "MIN" TO WS-MATH-FUNCTION-CODE.
+           CALL "MATHDISP" USING WS-MATH-PARAMETERS.
+           MOVE WS-MATH-RESULT TO STATS-MINIMUM.
+
+           MOVE "SUM" TO WS-MATH-FUNCTION-CODE.
+           CALL "MATHDISP" USING WS-MATH-PARAMETERS.
+           MOVE WS-MATH-RESULT TO STATS-SUM.
+       2100-EXIT.
+           EXIT.
+
+       END PROGRAM STATS-UTIL.
