@@ -1,19 +1,97 @@
+      ******************************************************************
+      * PROGRAM:      DIVI
+      * AUTHOR:       R. J. PILLAI - GENERAL LEDGER SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-10-20
+      * DATE-COMPILED:
+      * PURPOSE:      Cost-center proration subroutine.  Given a total
+      *               amount and a count of cost centers, divides the
+      *               amount evenly across the centers and carries the
+      *               truncation remainder into the last cost center
+      *               so the prorated amounts always foot back exactly
+      *               to the original total.  CALLed by any program
+      *               that has to split a GL amount across more than
+      *               one cost center.
+      *
+      * MOD HISTORY:
+      *   2024-10-20  RJP  Original DIVIDE 24 BY 5 demo.
+      *   2026-08-08  RJP  Added ON SIZE ERROR / NOT ON SIZE ERROR
+      *                    around both DIVIDE statements so a zero
+      *                    divisor is reported instead of abending.
+      *   2026-08-08  RJP  Generalized into a CALLable cost-center
+      *                    proration subroutine.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. divi.
+       PROGRAM-ID. DIVI.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-10-20.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  a pic 99 value 24.
-       01  b pic 99. 
-       01  c pic 99.
-       01  d pic 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           divide 2 into a giving b.
-            DISPLAY b.
-            DIVIDE a by 5 GIVING c.
-            DISPLAY "c is " c.
-            STOP RUN.
-       END PROGRAM divi.
+       01  WS-SHARE-AMOUNT               COPY AMTFLD.
+       01  WS-ACCUMULATED-SHARES         COPY AMTFLD.
+       01  WS-CENTER-INDEX               PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+       01  PRORATE-PARAMETERS.
+           05  PRORATE-TOTAL-AMOUNT      COPY AMTFLD.
+           05  PRORATE-CENTER-COUNT      PIC 9(03) COMP.
+           05  PRORATE-SIZE-ERROR-SWITCH PIC X(01).
+               88  PRORATE-SIZE-ERROR-OCCURRED   VALUE "Y".
+               88  PRORATE-SIZE-ERROR-NONE       VALUE "N".
+           05  PRORATE-CENTER-TABLE.
+               10  PRORATE-CENTER-AMOUNT OCCURS 1 TO 50 TIMES
+                                   DEPENDING ON PRORATE-CENTER-COUNT
+                                   INDEXED BY PRORATE-IDX
+                                   COPY AMTFLD.
+
+       PROCEDURE DIVISION USING PRORATE-PARAMETERS.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           IF PRORATE-SIZE-ERROR-NONE
+               PERFORM 2000-PRORATE-LEADING-CENTERS
+                   THRU 2000-EXIT
+               PERFORM 3000-CARRY-REMAINDER-TO-LAST
+                   THRU 3000-EXIT
+           END-IF.
+           GOBACK.
+
+       1000-INITIALIZE.
+           SET PRORATE-SIZE-ERROR-NONE TO TRUE.
+           MOVE ZERO TO WS-ACCUMULATED-SHARES.
+           IF PRORATE-CENTER-COUNT = ZERO
+               SET PRORATE-SIZE-ERROR-OCCURRED TO TRUE
+           ELSE
+               DIVIDE PRORATE-TOTAL-AMOUNT BY PRORATE-CENTER-COUNT
+                   GIVING WS-SHARE-AMOUNT
+                   ON SIZE ERROR
+                       SET PRORATE-SIZE-ERROR-OCCURRED TO TRUE
+               END-DIVIDE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PRORATE-LEADING-CENTERS.
+           PERFORM 2100-STORE-ONE-SHARE
+               VARYING WS-CENTER-INDEX FROM 1 BY 1
+               UNTIL WS-CENTER-INDEX >= PRORATE-CENTER-COUNT.
+       2000-EXIT.
+           EXIT.
+
+       2100-STORE-ONE-SHARE.
+           MOVE WS-SHARE-AMOUNT
+               TO PRORATE-CENTER-AMOUNT(WS-CENTER-INDEX).
+           ADD WS-SHARE-AMOUNT TO WS-ACCUMULATED-SHARES.
 
+       3000-CARRY-REMAINDER-TO-LAST.
+           COMPUTE PRORATE-CENTER-AMOUNT(PRORATE-CENTER-COUNT) =
+               PRORATE-TOTAL-AMOUNT - WS-ACCUMULATED-SHARES.
+       3000-EXIT.
+           EXIT.
 
+       END PROGRAM DIVI.
