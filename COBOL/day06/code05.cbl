@@ -1,32 +1,531 @@
+      ******************************************************************
+      * PROGRAM:      TAXC
+      * AUTHOR:       R. J. PILLAI - PAYROLL SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2024-11-02
+      * DATE-COMPILED:
+      * PURPOSE:      Payroll register.  Reads every employee on
+      *               EMPLOYEE-MASTER, edits the salary, applies the
+      *               PF and insurance deductions, computes tax on a
+      *               graduated bracket schedule, updates the
+      *               year-to-date tax control file, and prints the
+      *               payroll register with page headings, a
+      *               checkpoint every CKPT-INTERVAL employees, and an
+      *               end-of-job control-total summary.
+      *
+      * MOD HISTORY:
+      *   2024-11-02  RJP  Original single-employee ACCEPT/DISPLAY.
+      *   2026-08-08  RJP  Graduated tax brackets replace flat 10%.
+      *   2026-08-08  RJP  Converted to batch loop over EMPLOYEE-MASTER.
+      *   2026-08-08  RJP  Added printed payroll register report.
+      *   2026-08-08  RJP  Added year-to-date tax accumulation.
+      *   2026-08-08  RJP  Added checkpoint/restart every N employees.
+      *   2026-08-08  RJP  Added PF and insurance deductions.
+      *   2026-08-08  RJP  Added dollar-edited money pictures.
+      *   2026-08-08  RJP  Added end-of-job control totals.
+      *   2026-08-08  RJP  Wired in shared heading and edit copybooks.
+      *   2026-08-08  RJP  Added exception-only diagnostic run mode.
+      *   2026-08-08  RJP  Appends this run's grand total for trending.
+      *   2026-08-08  RJP  Run-history line now also carries the
+      *                    grand net pay for GL reconciliation.
+      *   2026-08-08  RJP  Run-history line now built from the shared
+      *                    RUNTOT copybook instead of a hand-rolled
+      *                    STRING, so TRENDRPT and RECON read exactly
+      *                    the record this program writes.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. taxc.
+       PROGRAM-ID. TAXC.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2024-11-02.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT YTD-CONTROL-FILE ASSIGN TO "YTDCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTDCTL-STATUS.
+
+           SELECT PAYROLL-CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYREG-STATUS.
+
+           SELECT PAYROLL-ERROR-FILE ASSIGN TO "PAYERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYERR-STATUS.
+
+           SELECT RUN-TOTAL-HISTORY-FILE ASSIGN TO "RUNHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  YTD-CONTROL-FILE.
+       COPY YTDCTL.
+
+       FD  PAYROLL-CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  PAYROLL-REGISTER-LINE         PIC X(132).
+
+       FD  PAYROLL-ERROR-FILE.
+       01  PAYROLL-ERROR-LINE            PIC X(132).
+
+       FD  RUN-TOTAL-HISTORY-FILE.
+       01  RUN-TOTAL-HISTORY-LINE        PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01  salary pic 9(7) value zeroes.
-       01  tax pic zzzzzz.99 value zeroes.
-       
+       01  WS-FILE-STATUSES.
+           05  WS-EMPMAST-STATUS         PIC X(02) VALUE "00".
+           05  WS-YTDCTL-STATUS          PIC X(02) VALUE "00".
+           05  WS-CKPT-STATUS            PIC X(02) VALUE "00".
+           05  WS-PAYREG-STATUS          PIC X(02) VALUE "00".
+           05  WS-PAYERR-STATUS          PIC X(02) VALUE "00".
+           05  WS-RUNHIST-STATUS         PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE               VALUE "Y".
+           05  WS-RESTART-SWITCH         PIC X(01) VALUE "N".
+               88  WS-RESTART-REQUESTED          VALUE "Y".
+           05  WS-YTD-FOUND-SWITCH       PIC X(01) VALUE "N".
+               88  WS-YTD-RECORD-FOUND           VALUE "Y".
+           05  WS-RUN-MODE               PIC X(01) VALUE "F".
+               88  WS-FULL-LISTING               VALUE "F".
+               88  WS-EXCEPTION-ONLY             VALUE "E".
+
+      * ---------------------------------------------------------- *
+      * Graduated tax bracket table (annual taxable salary).       *
+      * ---------------------------------------------------------- *
+       01  WS-TAX-BRACKET-TABLE.
+           05  FILLER.
+               10  FILLER PIC 9(9)      VALUE 000100000.
+               10  FILLER PIC 9(3)V9(2) VALUE 000.00.
+               10  FILLER PIC 9(9)V9(2) VALUE 0000000.00.
+           05  FILLER.
+               10  FILLER PIC 9(9)      VALUE 000500000.
+               10  FILLER PIC 9(3)V9(2) VALUE 010.00.
+               10  FILLER PIC 9(9)V9(2) VALUE 0000000.00.
+           05  FILLER.
+               10  FILLER PIC 9(9)      VALUE 001000000.
+               10  FILLER PIC 9(3)V9(2) VALUE 020.00.
+               10  FILLER PIC 9(9)V9(2) VALUE 0040000.00.
+           05  FILLER.
+               10  FILLER PIC 9(9)      VALUE 999999999.
+               10  FILLER PIC 9(3)V9(2) VALUE 030.00.
+               10  FILLER PIC 9(9)V9(2) VALUE 0140000.00.
+       01  WS-TAX-BRACKETS REDEFINES WS-TAX-BRACKET-TABLE.
+           05  WS-BRACKET-ENTRY OCCURS 4 TIMES
+                                INDEXED BY WS-BRKT-IDX.
+               10  WS-BRACKET-CEILING    PIC 9(9).
+               10  WS-BRACKET-RATE       PIC 9(3)V9(2).
+               10  WS-BRACKET-BASE-TAX   PIC 9(9)V9(2).
+
+       01  WS-DEDUCTION-CONSTANTS.
+           05  WS-PF-DEFAULT-PCT         PIC 9(2)V99 VALUE 12.00.
+           05  WS-INS-DEFAULT-PREM       PIC S9(9)V99 COMP-3
+                                         VALUE 2400.00.
+
+       01  WS-CALCULATION-FIELDS.
+           05  WS-TAXABLE-SALARY         PIC S9(9)V99 COMP-3.
+           05  WS-PREV-BRACKET-CEILING   PIC 9(9).
+           05  WS-EXCESS-OVER-CEILING    PIC S9(9)V99.
+           05  WS-TAX-AMOUNT             PIC S9(9)V99 COMP-3.
+           05  WS-NET-PAY                PIC S9(9)V99 COMP-3.
+           05  WS-TAX-CHANGE-PCT         PIC S9(3)V99.
+           05  WS-EXCEPTION-THRESHOLD    PIC 9(3)V99 VALUE 05.00.
+
+      * WS-CMD-LINE-PARM lets DAILYRUN hand this step its run mode,
+      * restart switch, and exception threshold without touching
+      * stdin - CALL "SYSTEM" gives the child no terminal, and reading
+      * from a closed stdin would either hang or (as here) silently
+      * fall through to the 88-level defaults on every unattended run.
+      * Layout is fixed-column, parsed the same way LOAN-APPLICATION
+      * lines are substringed elsewhere in this shop:
+      *     1     run mode          (F or E)
+      *     3     restart switch    (Y or N)
+      *     5-9   exception pct     (9(3)V99, e.g. 00750 = 7.50)
+       01  WS-CMD-LINE-PARM          PIC X(80).
+       01  WS-PARM-THRESHOLD-DIGITS  PIC 9(05).
+       01  WS-PARM-THRESHOLD REDEFINES WS-PARM-THRESHOLD-DIGITS
+                                     PIC 9(03)V99.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ           PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN        PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED       PIC 9(9) COMP VALUE ZERO.
+           05  WS-GRAND-SALARY           PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+           05  WS-GRAND-TAX              PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+           05  WS-GRAND-NET              PIC S9(11)V99 COMP-3
+                                         VALUE ZERO.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKPT-INTERVAL          PIC 9(4) COMP VALUE 0100.
+           05  WS-CKPT-RELKEY            PIC 9(4) COMP VALUE 1.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YYYY       PIC 9(4).
+               10  WS-CURRENT-MM         PIC 9(2).
+               10  WS-CURRENT-DD         PIC 9(2).
+
+       COPY RUNTOT.
+
+      * ---------------------------------------------------------- *
+      * Detail and heading print lines for the payroll register.   *
+      * ---------------------------------------------------------- *
+       01  WS-HEADING-LINE-1.
+           05  FILLER                    PIC X(35) VALUE SPACES.
+           05  FILLER                    PIC X(20) VALUE
+               "PAYROLL REGISTER".
+           05  FILLER                    PIC X(10) VALUE "PAGE".
+           05  WS-HDG-PAGE-NO            PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                    PIC X(06) VALUE "EMP ID".
+           05  FILLER                    PIC X(06) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE "EMPLOYEE NAME".
+           05  FILLER                    PIC X(16) VALUE "SALARY".
+           05  FILLER                    PIC X(16) VALUE "TAX".
+           05  FILLER                    PIC X(16) VALUE "NET PAY".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-EMP-ID             PIC Z(9)9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-EMP-NAME           PIC X(24).
+           05  WS-DTL-SALARY             PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-TAX                PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-DTL-NET-PAY            PIC $$$,$$$,$$9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                    PIC X(15) VALUE
+               "GRAND TOTALS -".
+           05  FILLER                    PIC X(19) VALUE SPACES.
+           05  WS-GTL-SALARY             PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-GTL-TAX                PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-GTL-NET-PAY            PIC $$$,$$$,$$9.99.
+
+       01  WS-CONTROL-TOTAL-LINE.
+           05  FILLER                    PIC X(20) VALUE
+               "RECORDS READ    : ".
+           05  WS-CTL-READ               PIC ZZZ,ZZ9.
+
+       COPY RPTHDGW.
+       COPY EDITWS.
+
        PROCEDURE DIVISION.
-       000-MAIN-PROCEDURE.
-           perform 100-accept-salary.
-           perform 200-tax-calculation.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEES
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
            STOP RUN.
-           
-       100-accept-salary.
-           display "enter your salary"
-           ACCEPT salary.
-           display "your salary is " salary.
-           
-       200-tax-calculation.
-           if salary > 100000
-               compute tax= .10 *salary
-               display "tax is " tax
-           else 
-               DISPLAY " you have no tax"
-           END-IF.
-           
-           
-            
-            
-       END PROGRAM taxc.
 
+      * ================================================================
+      * 1000-INITIALIZE - open files, accept run parameters, position
+      *                   EMPLOYEE-MASTER at the restart point if one
+      *                   was requested.
+      * ================================================================
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YYYY TO RH-RUN-YYYY
+           MOVE WS-CURRENT-MM   TO RH-RUN-MM
+           MOVE WS-CURRENT-DD   TO RH-RUN-DD.
+
+           ACCEPT WS-CMD-LINE-PARM FROM COMMAND-LINE.
+           IF WS-CMD-LINE-PARM = SPACES
+               DISPLAY "RUN MODE (F=FULL, E=EXCEPTION) : "
+               ACCEPT WS-RUN-MODE
+               DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N) : "
+               ACCEPT WS-RESTART-SWITCH
+           ELSE
+               PERFORM 1050-SET-PARMS-FROM-COMMAND-LINE
+                   THRU 1050-EXIT
+           END-IF.
+
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           OPEN I-O YTD-CONTROL-FILE.
+           OPEN I-O PAYROLL-CHECKPOINT-FILE.
+           OPEN OUTPUT PAYROLL-REGISTER-FILE.
+           OPEN OUTPUT PAYROLL-ERROR-FILE.
+           OPEN EXTEND RUN-TOTAL-HISTORY-FILE.
+
+           IF WS-RESTART-REQUESTED
+               READ PAYROLL-CHECKPOINT-FILE
+                   INVALID KEY
+                       DISPLAY "NO CHECKPOINT ON FILE - STARTING FRESH"
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CKPT-LAST-EMP-ID TO EMP-ID
+                   START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN
+                       EMP-ID
+                       INVALID KEY
+                           DISPLAY "RESTART KEY NOT FOUND"
+                   END-START
+                   MOVE CKPT-COUNT-PROCESSED TO WS-RECORDS-READ
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 1050-SET-PARMS-FROM-COMMAND-LINE - a blank slot for the
+      *                                    restart switch or threshold
+      *                                    defaults safely to NO
+      *                                    RESTART / the compiled-in
+      *                                    5% rather than leaving an
+      *                                    unattended run unconfigured.
+      * ================================================================
+       1050-SET-PARMS-FROM-COMMAND-LINE.
+           MOVE WS-CMD-LINE-PARM(1:1) TO WS-RUN-MODE.
+           IF NOT WS-FULL-LISTING AND NOT WS-EXCEPTION-ONLY
+               SET WS-FULL-LISTING TO TRUE
+           END-IF.
+           MOVE WS-CMD-LINE-PARM(3:1) TO WS-RESTART-SWITCH.
+           IF NOT WS-RESTART-REQUESTED
+               MOVE "N" TO WS-RESTART-SWITCH
+           END-IF.
+           IF WS-CMD-LINE-PARM(5:5) NOT = SPACES
+               MOVE WS-CMD-LINE-PARM(5:5) TO WS-PARM-THRESHOLD-DIGITS
+               IF WS-PARM-THRESHOLD-DIGITS NOT = ZERO
+                   MOVE WS-PARM-THRESHOLD TO WS-EXCEPTION-THRESHOLD
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      * ================================================================
+      * 2000-PROCESS-EMPLOYEES - main processing loop, one employee
+      *                          per iteration.
+      * ================================================================
+       2000-PROCESS-EMPLOYEES.
+           PERFORM 2100-READ-EMPLOYEE.
+           IF NOT WS-END-OF-FILE
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 2200-EDIT-SALARY
+               IF EDIT-IS-VALID
+                   PERFORM 2300-CALCULATE-DEDUCTIONS
+                   PERFORM 2400-CALCULATE-TAX
+                   PERFORM 2500-UPDATE-YTD
+                   PERFORM 2700-ACCUMULATE-TOTALS
+                   PERFORM 2800-PRINT-DETAIL
+                   PERFORM 2900-CHECKPOINT-CHECK
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   PERFORM 2600-WRITE-ERROR-LINE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2200-EDIT-SALARY.
+           MOVE "EMP-SALARY"       TO EDIT-FIELD-NAME.
+           MOVE EMP-SALARY         TO EDIT-NUMERIC-VALUE.
+           MOVE ZERO               TO EDIT-MIN-VALUE.
+           MOVE 99999999.99        TO EDIT-MAX-VALUE.
+           PERFORM 7000-EDIT-NUMERIC-RANGE.
+
+       2300-CALCULATE-DEDUCTIONS.
+           COMPUTE WS-TAXABLE-SALARY =
+               EMP-SALARY
+               - (EMP-SALARY * EMP-PF-PCT / 100)
+               - EMP-INS-PREM.
+           IF WS-TAXABLE-SALARY < ZERO
+               MOVE ZERO TO WS-TAXABLE-SALARY
+           END-IF.
+
+      * ================================================================
+      * 2400-CALCULATE-TAX - graduated bracket lookup.  Each bracket
+      *                      entry carries the flat tax already owed
+      *                      up to the PRIOR ceiling, so the rate for
+      *                      the matched bracket only applies to the
+      *                      slice above that ceiling.
+      * ================================================================
+       2400-CALCULATE-TAX.
+           MOVE ZERO TO WS-TAX-AMOUNT
+           SET WS-BRKT-IDX TO 1
+           PERFORM 2410-FIND-BRACKET
+               VARYING WS-BRKT-IDX FROM 1 BY 1
+               UNTIL WS-BRKT-IDX > 4
+               OR WS-TAXABLE-SALARY <= WS-BRACKET-CEILING (WS-BRKT-IDX).
+           IF WS-BRKT-IDX = 1
+               MOVE ZERO TO WS-TAX-AMOUNT
+           ELSE
+               COMPUTE WS-PREV-BRACKET-CEILING =
+                   WS-BRACKET-CEILING (WS-BRKT-IDX - 1)
+               COMPUTE WS-EXCESS-OVER-CEILING =
+                   WS-TAXABLE-SALARY - WS-PREV-BRACKET-CEILING
+               COMPUTE WS-TAX-AMOUNT ROUNDED =
+                   WS-BRACKET-BASE-TAX (WS-BRKT-IDX)
+                   + (WS-EXCESS-OVER-CEILING *
+                      WS-BRACKET-RATE (WS-BRKT-IDX) / 100)
+           END-IF.
+           COMPUTE WS-NET-PAY = WS-TAXABLE-SALARY - WS-TAX-AMOUNT.
+
+       2410-FIND-BRACKET.
+           CONTINUE.
+
+       2500-UPDATE-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID.
+           READ YTD-CONTROL-FILE
+               INVALID KEY
+                   SET WS-YTD-FOUND-SWITCH TO "N"
+               NOT INVALID KEY
+                   SET WS-YTD-FOUND-SWITCH TO "Y"
+           END-READ.
+           IF WS-YTD-RECORD-FOUND
+               ADD WS-TAX-AMOUNT TO YTD-TAX-ACCUM
+               MOVE WS-CURRENT-YYYY TO YTD-LAST-RUN-YYYY
+               MOVE WS-CURRENT-MM   TO YTD-LAST-RUN-MM
+               MOVE WS-CURRENT-DD   TO YTD-LAST-RUN-DD
+               REWRITE YTD-TAX-CONTROL-RECORD
+           ELSE
+               MOVE EMP-ID          TO YTD-EMP-ID
+               MOVE WS-CURRENT-YYYY TO YTD-YEAR
+               MOVE WS-TAX-AMOUNT   TO YTD-TAX-ACCUM
+               MOVE WS-CURRENT-YYYY TO YTD-LAST-RUN-YYYY
+               MOVE WS-CURRENT-MM   TO YTD-LAST-RUN-MM
+               MOVE WS-CURRENT-DD   TO YTD-LAST-RUN-DD
+               WRITE YTD-TAX-CONTROL-RECORD
+           END-IF.
+
+       2600-WRITE-ERROR-LINE.
+           STRING "REJECTED EMP-ID " EMP-ID
+                  " - " EDIT-REASON
+               DELIMITED BY SIZE INTO PAYROLL-ERROR-LINE.
+           WRITE PAYROLL-ERROR-LINE.
+
+       2700-ACCUMULATE-TOTALS.
+           ADD EMP-SALARY    TO WS-GRAND-SALARY.
+           ADD WS-TAX-AMOUNT TO WS-GRAND-TAX.
+           ADD WS-NET-PAY    TO WS-GRAND-NET.
+
+      * ================================================================
+      * 2800-PRINT-DETAIL - in FULL mode every employee prints; in
+      *                     EXCEPTION mode only an employee whose tax
+      *                     moved more than WS-EXCEPTION-THRESHOLD
+      *                     percent from EMP-LAST-TAX prints.
+      * ================================================================
+       2800-PRINT-DETAIL.
+           IF WS-EXCEPTION-ONLY
+               IF EMP-LAST-TAX = ZERO
+                   MOVE 100.00 TO WS-TAX-CHANGE-PCT
+               ELSE
+                   COMPUTE WS-TAX-CHANGE-PCT =
+                       FUNCTION ABS(WS-TAX-AMOUNT - EMP-LAST-TAX)
+                       * 100 / EMP-LAST-TAX
+               END-IF
+               IF WS-TAX-CHANGE-PCT > WS-EXCEPTION-THRESHOLD
+                   PERFORM 2810-FORMAT-AND-WRITE-DETAIL
+               END-IF
+           ELSE
+               PERFORM 2810-FORMAT-AND-WRITE-DETAIL
+           END-IF.
+           MOVE WS-TAX-AMOUNT TO EMP-LAST-TAX.
+           REWRITE EMPLOYEE-RECORD.
+
+       2810-FORMAT-AND-WRITE-DETAIL.
+           PERFORM 8000-CHECK-PAGE-BREAK.
+           MOVE EMP-ID       TO WS-DTL-EMP-ID.
+           MOVE EMP-NAME     TO WS-DTL-EMP-NAME.
+           MOVE EMP-SALARY   TO WS-DTL-SALARY.
+           MOVE WS-TAX-AMOUNT TO WS-DTL-TAX.
+           MOVE WS-NET-PAY   TO WS-DTL-NET-PAY.
+           MOVE WS-DETAIL-LINE TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           ADD 1 TO RH-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       8020-WRITE-HEADING-LINES.
+           MOVE RH-PAGE-NO TO WS-HDG-PAGE-NO.
+           MOVE WS-HEADING-LINE-1 TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           MOVE WS-HEADING-LINE-2 TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+
+       2900-CHECKPOINT-CHECK.
+           IF WS-RECORDS-READ / WS-CKPT-INTERVAL * WS-CKPT-INTERVAL
+                       = WS-RECORDS-READ
+               MOVE EMP-ID TO CKPT-LAST-EMP-ID
+               MOVE WS-RECORDS-READ TO CKPT-COUNT-PROCESSED
+               MOVE WS-CURRENT-YYYY TO CKPT-RUN-YYYY
+               MOVE WS-CURRENT-MM   TO CKPT-RUN-MM
+               MOVE WS-CURRENT-DD   TO CKPT-RUN-DD
+               REWRITE PAYROLL-CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE PAYROLL-CHECKPOINT-RECORD
+               END-REWRITE
+           END-IF.
+
+      * ================================================================
+      * 9000-TERMINATE - grand-total line, run-history append, control
+      *                  totals, close everything down.
+      * ================================================================
+       9000-TERMINATE.
+           MOVE WS-GRAND-SALARY  TO WS-GTL-SALARY.
+           MOVE WS-GRAND-TAX     TO WS-GTL-TAX.
+           MOVE WS-GRAND-NET     TO WS-GTL-NET-PAY.
+           MOVE WS-GRAND-TOTAL-LINE TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+
+           MOVE WS-CURRENT-YYYY TO RT-RUN-YYYY.
+           MOVE WS-CURRENT-MM   TO RT-RUN-MM.
+           MOVE WS-CURRENT-DD   TO RT-RUN-DD.
+           MOVE WS-GRAND-TAX TO RT-TOTAL-TAX.
+           MOVE WS-GRAND-NET TO RT-TOTAL-NET.
+           MOVE RUN-TOTAL-HISTORY-RECORD TO RUN-TOTAL-HISTORY-LINE.
+           WRITE RUN-TOTAL-HISTORY-LINE.
+
+           DISPLAY "PAYROLL REGISTER - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN  : " WS-RECORDS-WRITTEN.
+           DISPLAY "  RECORDS REJECTED : " WS-RECORDS-REJECTED.
+           DISPLAY "  GRAND TOTAL TAX  : " WS-GRAND-TAX.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE YTD-CONTROL-FILE.
+           CLOSE PAYROLL-CHECKPOINT-FILE.
+           CLOSE PAYROLL-REGISTER-FILE.
+           CLOSE PAYROLL-ERROR-FILE.
+           CLOSE RUN-TOTAL-HISTORY-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY EDITPR.
+       COPY RPTHDGP.
+
+       END PROGRAM TAXC.
