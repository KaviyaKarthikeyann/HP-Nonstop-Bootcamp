@@ -0,0 +1,237 @@
+      ******************************************************************
+      * PROGRAM:      VOTMERGE
+      * AUTHOR:       R. J. PILLAI - ELECTIONS SYSTEMS
+      * INSTALLATION: CORPORATE DATA CENTER
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      * PURPOSE:      Multi-day voter application consolidation.
+      *               During registration season the VOTE batch run
+      *               (built from vote.cbl) produces one
+      *               VOTER-APPLICATION file per day.  This program
+      *               sorts today's applications together with the
+      *               running master roll carried forward from prior
+      *               days, flags any applicant id that appears more
+      *               than once as a duplicate, and writes a new
+      *               consolidated roll to carry forward to the next
+      *               day's run.
+      *
+      * MOD HISTORY:
+      *   2026-08-08  RJP  Original sort/merge consolidation program.
+      *   2026-08-08  RJP  Checks the master roll-in open status before
+      *                    looping to load it - the very first
+      *                    registration season has no prior roll on
+      *                    file yet, and reading a file that failed to
+      *                    open never satisfies AT END or NOT AT END.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VOTMERGE.
+       AUTHOR. R J PILLAI.
+       INSTALLATION. CORPORATE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTER-APPLICATION-FILE ASSIGN TO "VOTERAPP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTERAPP-STATUS.
+
+           SELECT MASTER-ROLL-IN-FILE ASSIGN TO "VOTEROLI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLLIN-STATUS.
+
+           SELECT MASTER-ROLL-OUT-FILE ASSIGN TO "VOTEROLO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLLOUT-STATUS.
+
+           SELECT DUPLICATE-APPLICANTS-FILE ASSIGN TO "VOTEDUPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPS-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "VOTSORTW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOTER-APPLICATION-FILE.
+       COPY VOTEREC.
+
+       FD  MASTER-ROLL-IN-FILE.
+       01  MASTER-ROLL-IN-LINE            PIC X(80).
+
+       FD  MASTER-ROLL-OUT-FILE.
+       01  MASTER-ROLL-OUT-LINE           PIC X(80).
+
+       FD  DUPLICATE-APPLICANTS-FILE.
+       01  DUPLICATE-APPLICANTS-LINE      PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-APP-ID                  PIC 9(10).
+           05  SW-NAME                    PIC X(30).
+           05  SW-AGE                     PIC 9(03).
+           05  SW-GENDER-CODE             PIC X(01).
+           05  SW-CITIZEN-SWITCH          PIC X(01).
+           05  SW-RESIDENCY-YEARS         PIC 9(02).
+           05  SW-BATCH-DATE              PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-VOTERAPP-STATUS         PIC X(02) VALUE "00".
+           05  WS-ROLLIN-STATUS           PIC X(02) VALUE "00".
+           05  WS-ROLLOUT-STATUS          PIC X(02) VALUE "00".
+           05  WS-DUPS-STATUS             PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-APP-EOF-SWITCH          PIC X(01) VALUE "N".
+               88  WS-APP-END-OF-FILE            VALUE "Y".
+           05  WS-ROLL-EOF-SWITCH         PIC X(01) VALUE "N".
+               88  WS-ROLL-END-OF-FILE           VALUE "Y".
+           05  WS-SORT-EOF-SWITCH         PIC X(01) VALUE "N".
+               88  WS-SORT-END-OF-FILE           VALUE "Y".
+
+       COPY KEYVALW.
+       COPY REASONTB.
+
+       01  WS-DUPLICATE-DETAIL-LINE.
+           05  WS-DUP-APP-ID              PIC Z(9)9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DUP-NAME                PIC X(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DUP-REASON-CODE         PIC X(02) VALUE "05".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DUP-REASON-DESC         PIC X(21).
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-CONSOLIDATED    PIC 9(9) COMP VALUE ZERO.
+           05  WS-RECORDS-DUPLICATE       PIC 9(9) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-APP-ID
+               INPUT PROCEDURE IS 2000-LOAD-SORT-FILE
+                   THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 3000-BUILD-NEW-ROLL
+                   THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+      * ================================================================
+      * 2000-LOAD-SORT-FILE - today's VOTER-APPLICATION file and the
+      *                       prior MASTER-ROLL-IN file are both fed
+      *                       into the sort work file so a duplicate
+      *                       applicant id is caught whether it
+      *                       repeats within one day's batch or shows
+      *                       up again on a later day.
+      * ================================================================
+       2000-LOAD-SORT-FILE.
+           OPEN INPUT VOTER-APPLICATION-FILE.
+           OPEN INPUT MASTER-ROLL-IN-FILE.
+           PERFORM 2100-LOAD-APPLICATIONS
+               UNTIL WS-APP-END-OF-FILE.
+           IF WS-ROLLIN-STATUS = "35"
+               DISPLAY "NO PRIOR MASTER ROLL ON FILE - "
+                   "FIRST REGISTRATION SEASON RUN"
+               SET WS-ROLL-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 2200-LOAD-PRIOR-ROLL
+                   UNTIL WS-ROLL-END-OF-FILE
+           END-IF.
+           CLOSE VOTER-APPLICATION-FILE.
+           IF WS-ROLLIN-STATUS NOT = "35"
+               CLOSE MASTER-ROLL-IN-FILE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LOAD-APPLICATIONS.
+           READ VOTER-APPLICATION-FILE
+               AT END
+                   SET WS-APP-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE VOTER-APP-ID          TO SW-APP-ID
+                   MOVE VOTER-NAME            TO SW-NAME
+                   MOVE VOTER-AGE             TO SW-AGE
+                   MOVE VOTER-GENDER-CODE     TO SW-GENDER-CODE
+                   MOVE VOTER-CITIZEN-SWITCH  TO SW-CITIZEN-SWITCH
+                   MOVE VOTER-RESIDENCY-YEARS TO SW-RESIDENCY-YEARS
+                   MOVE VOTER-BATCH-DATE      TO SW-BATCH-DATE
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+
+       2200-LOAD-PRIOR-ROLL.
+           READ MASTER-ROLL-IN-FILE
+               AT END
+                   SET WS-ROLL-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE MASTER-ROLL-IN-LINE(1:10)  TO SW-APP-ID
+                   MOVE MASTER-ROLL-IN-LINE(11:30) TO SW-NAME
+                   MOVE MASTER-ROLL-IN-LINE(41:3)  TO SW-AGE
+                   MOVE MASTER-ROLL-IN-LINE(44:1)  TO SW-GENDER-CODE
+                   MOVE MASTER-ROLL-IN-LINE(45:1)  TO SW-CITIZEN-SWITCH
+                   MOVE MASTER-ROLL-IN-LINE(46:2)
+                       TO SW-RESIDENCY-YEARS
+                   MOVE MASTER-ROLL-IN-LINE(48:8)  TO SW-BATCH-DATE
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+
+      * ================================================================
+      * 3000-BUILD-NEW-ROLL - consecutive sorted records sharing an
+      *                       applicant id are duplicates (the shared
+      *                       key-sequence check is written for
+      *                       ascending indexed-file loads, but its
+      *                       first-record/duplicate logic applies
+      *                       equally to a sorted work file).
+      * ================================================================
+       3000-BUILD-NEW-ROLL.
+           OPEN OUTPUT MASTER-ROLL-OUT-FILE.
+           OPEN OUTPUT DUPLICATE-APPLICANTS-FILE.
+           PERFORM 3100-RETURN-SORTED-RECORD
+               UNTIL WS-SORT-END-OF-FILE.
+           CLOSE MASTER-ROLL-OUT-FILE.
+           CLOSE DUPLICATE-APPLICANTS-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE SW-APP-ID TO KV-CURRENT-KEY
+                   PERFORM 7500-CHECK-KEY-SEQUENCE
+                   IF KV-IS-DUPLICATE
+                       PERFORM 3200-WRITE-DUPLICATE
+                   ELSE
+                       PERFORM 3300-WRITE-ROLL-RECORD
+                   END-IF
+                   MOVE KV-CURRENT-KEY TO KV-PREVIOUS-KEY
+           END-RETURN.
+
+       3200-WRITE-DUPLICATE.
+           ADD 1 TO WS-RECORDS-DUPLICATE.
+           MOVE SW-APP-ID TO WS-DUP-APP-ID.
+           MOVE SW-NAME   TO WS-DUP-NAME.
+           SET RC-IDX TO 5.
+           MOVE RC-DESCRIPTION (RC-IDX) TO WS-DUP-REASON-DESC.
+           MOVE WS-DUPLICATE-DETAIL-LINE TO DUPLICATE-APPLICANTS-LINE.
+           WRITE DUPLICATE-APPLICANTS-LINE.
+
+       3300-WRITE-ROLL-RECORD.
+           ADD 1 TO WS-RECORDS-CONSOLIDATED.
+           MOVE SORT-WORK-RECORD TO MASTER-ROLL-OUT-LINE.
+           WRITE MASTER-ROLL-OUT-LINE.
+
+       COPY KEYVALP.
+
+       9000-TERMINATE.
+           DISPLAY "VOTMERGE - END OF JOB SUMMARY".
+           DISPLAY "  RECORDS CONSOLIDATED : " WS-RECORDS-CONSOLIDATED.
+           DISPLAY "  RECORDS DUPLICATE    : " WS-RECORDS-DUPLICATE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM VOTMERGE.
